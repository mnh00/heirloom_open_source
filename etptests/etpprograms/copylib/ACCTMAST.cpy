@@ -0,0 +1,7 @@
+       01  ACCTMAST-RECORD.
+           02  ACCTMAST-ACCTNO               PIC X(10).
+           02  ACCTMAST-BALANCE              PIC S9(9)V99.
+           02  ACCTMAST-STATUS               PIC X(1).
+               88  ACCTMAST-IS-ACTIVE        VALUE 'A'.
+               88  ACCTMAST-IS-CLOSED        VALUE 'C'.
+               88  ACCTMAST-IS-HOLD          VALUE 'H'.
