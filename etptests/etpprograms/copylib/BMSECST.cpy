@@ -0,0 +1,53 @@
+       01  BMSECSTI.
+           02  FILLER PIC X(12).
+           02  CSTTRNL  COMP PIC S9(4).
+           02  CSTTRNF  PICTURE X.
+           02  FILLER REDEFINES CSTTRNF.
+               03  CSTTRNA  PICTURE X.
+           02  CSTTRNI  PIC X(4).
+           02  CSTACTL  COMP PIC S9(4).
+           02  CSTACTF  PICTURE X.
+           02  FILLER REDEFINES CSTACTF.
+               03  CSTACTA  PICTURE X.
+           02  CSTACTI  PIC X(1).
+           02  CSTCNOL  COMP PIC S9(4).
+           02  CSTCNOF  PICTURE X.
+           02  FILLER REDEFINES CSTCNOF.
+               03  CSTCNOA  PICTURE X.
+           02  CSTCNOI  PIC X(10).
+           02  CSTNAML  COMP PIC S9(4).
+           02  CSTNAMF  PICTURE X.
+           02  FILLER REDEFINES CSTNAMF.
+               03  CSTNAMA  PICTURE X.
+           02  CSTNAMI  PIC X(30).
+           02  CSTADRL  COMP PIC S9(4).
+           02  CSTADRF  PICTURE X.
+           02  FILLER REDEFINES CSTADRF.
+               03  CSTADRA  PICTURE X.
+           02  CSTADRI  PIC X(30).
+           02  CSTSTSL  COMP PIC S9(4).
+           02  CSTSTSF  PICTURE X.
+           02  FILLER REDEFINES CSTSTSF.
+               03  CSTSTSA  PICTURE X.
+           02  CSTSTSI  PIC X(8).
+           02  CSTMSGL  COMP PIC S9(4).
+           02  CSTMSGF  PICTURE X.
+           02  FILLER REDEFINES CSTMSGF.
+               03  CSTMSGA  PICTURE X.
+           02  CSTMSGI  PIC X(79).
+       01  BMSECSTO REDEFINES BMSECSTI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CSTTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CSTACTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CSTCNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CSTNAMO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  CSTADRO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  CSTSTSO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CSTMSGO  PIC X(79).
