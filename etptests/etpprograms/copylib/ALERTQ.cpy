@@ -0,0 +1,6 @@
+      *    mirror of each journal2 (SYSERR) entry, keyed by line number,
+      *    so ETPEALR can browse the error feed via CICS file access
+      *    the same way JNL4VW lets ETPEJBR browse journal4
+       01  ALERTQ-RECORD.
+           02  ALERTQ-LINENO                  PIC 9(8).
+           02  ALERTQ-TEXT                    PIC X(70).
