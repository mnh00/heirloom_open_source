@@ -0,0 +1,25 @@
+       01  BMSELODI.
+           02  FILLER PIC X(12).
+           02  ELODTRNL  COMP PIC S9(4).
+           02  ELODTRNF  PICTURE X.
+           02  FILLER REDEFINES ELODTRNF.
+               03  ELODTRNA  PICTURE X.
+           02  ELODTRNI  PIC X(4).
+           02  ELODCNTL  COMP PIC S9(4).
+           02  ELODCNTF  PICTURE X.
+           02  FILLER REDEFINES ELODCNTF.
+               03  ELODCNTA  PICTURE X.
+           02  ELODCNTI  PIC X(7).
+           02  ELODMSGL  COMP PIC S9(4).
+           02  ELODMSGF  PICTURE X.
+           02  FILLER REDEFINES ELODMSGF.
+               03  ELODMSGA  PICTURE X.
+           02  ELODMSGI  PIC X(79).
+       01  BMSELODO REDEFINES BMSELODI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ELODTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  ELODCNTO  PIC ZZZZZZ9.
+           02  FILLER PICTURE X(3).
+           02  ELODMSGO  PIC X(79).
