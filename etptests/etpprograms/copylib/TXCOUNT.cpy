@@ -0,0 +1,3 @@
+       01  TXCOUNT-RECORD.
+           02  TXCOUNT-TRANID                PIC X(4).
+           02  TXCOUNT-COUNT                 PIC 9(9) COMP.
