@@ -0,0 +1,7 @@
+       01  WHOSON-RECORD.
+           02  WHOSON-TERMID                 PIC X(4).
+           02  WHOSON-USERID                 PIC X(8).
+           02  WHOSON-SIGNON-TIME.
+               03  WHOSON-SO-HH              PIC 9(2).
+               03  WHOSON-SO-MM              PIC 9(2).
+               03  WHOSON-SO-SS              PIC 9(2).
