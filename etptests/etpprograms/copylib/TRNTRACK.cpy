@@ -0,0 +1,9 @@
+       01  TRNTRACK-RECORD.
+           02  TRNTRACK-TASKN                PIC 9(7).
+           02  TRNTRACK-TERMID               PIC X(4).
+           02  TRNTRACK-TIMESTAMP.
+               03  TRNTRACK-TS-HH             PIC 9(2).
+               03  TRNTRACK-TS-MM             PIC 9(2).
+               03  TRNTRACK-TS-SS             PIC 9(2).
+           02  TRNTRACK-COMMAREA-IN          PIC X(100).
+           02  TRNTRACK-COMMAREA-OUT         PIC X(100).
