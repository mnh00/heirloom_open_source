@@ -0,0 +1,8 @@
+      *    consolidated training-gap log - one row per transaction id,
+      *    counting how many times that screen's "when other" branch
+      *    caught an attention key none of its PF/ENTER/CLEAR handling
+      *    recognized; lets training spot the screens operators find
+      *    most confusing without grepping every program's own journal
+       01  UNSUPKEY-RECORD.
+           02  UNSUPKEY-TRANID                PIC X(4).
+           02  UNSUPKEY-COUNT                 PIC 9(9) COMP.
