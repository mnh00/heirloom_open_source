@@ -0,0 +1,5 @@
+       01  SECOTP-RECORD.
+           02  SECOTP-USERID                 PIC X(8).
+           02  SECOTP-CODE                   PIC X(6).
+           02  SECOTP-STATUS                 PIC X(1).
+               88  SECOTP-IS-USED            VALUE 'U'.
