@@ -0,0 +1,3 @@
+       01  JNLCOUNT-RECORD.
+           02  JNLCOUNT-JNAME                PIC X(8).
+           02  JNLCOUNT-COUNT                PIC 9(9) COMP.
