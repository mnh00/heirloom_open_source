@@ -0,0 +1,3 @@
+       01  POSTCTRL-RECORD.
+           02  POSTCTRL-CNAME                PIC X(8).
+           02  POSTCTRL-TOTAL                PIC S9(9)V99.
