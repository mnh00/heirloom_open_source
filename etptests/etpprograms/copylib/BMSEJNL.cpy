@@ -25,6 +25,11 @@
            02  FILLER REDEFINES EJNL4F.
                03  EJNL4A  PICTURE X.
            02  EJNL4I  PIC X(40).
+           02  EJNL5L  COMP PIC S9(4).
+           02  EJNL5F  PICTURE X.
+           02  FILLER REDEFINES EJNL5F.
+               03  EJNL5A  PICTURE X.
+           02  EJNL5I  PIC X(40).
            02  EJNLMSGL  COMP PIC S9(4).
            02  EJNLMSGF  PICTURE X.
            02  FILLER REDEFINES EJNLMSGF.
@@ -43,4 +48,6 @@
            02  FILLER PICTURE X(3).
            02  EJNL4O  PIC X(40).
            02  FILLER PICTURE X(3).
+           02  EJNL5O  PIC X(40).
+           02  FILLER PICTURE X(3).
            02  EJNLMSGO  PIC X(79).
