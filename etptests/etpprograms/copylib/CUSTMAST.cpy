@@ -0,0 +1,7 @@
+       01  CUSTMAST-RECORD.
+           02  CUSTMAST-CUSTNO               PIC X(10).
+           02  CUSTMAST-NAME                 PIC X(30).
+           02  CUSTMAST-ADDRESS              PIC X(30).
+           02  CUSTMAST-STATUS               PIC X(1).
+               88  CUSTMAST-IS-ACTIVE        VALUE 'A'.
+               88  CUSTMAST-IS-CLOSED        VALUE 'C'.
