@@ -0,0 +1,95 @@
+       01  BMSEJBRI.
+           02  FILLER PIC X(12).
+           02  EJBRTRNL  COMP PIC S9(4).
+           02  EJBRTRNF  PICTURE X.
+           02  FILLER REDEFINES EJBRTRNF.
+               03  EJBRTRNA  PICTURE X.
+           02  EJBRTRNI  PIC X(4).
+           02  EJBRMSGL  COMP PIC S9(4).
+           02  EJBRMSGF  PICTURE X.
+           02  FILLER REDEFINES EJBRMSGF.
+               03  EJBRMSGA  PICTURE X.
+           02  EJBRMSGI  PIC X(79).
+           02  EJBRTOPL  COMP PIC S9(4).
+           02  EJBRTOPF  PICTURE X.
+           02  FILLER REDEFINES EJBRTOPF.
+               03  EJBRTOPA  PICTURE X.
+           02  EJBRTOPI  PIC X(8).
+           02  EJBRL01L  COMP PIC S9(4).
+           02  EJBRL01F  PICTURE X.
+           02  FILLER REDEFINES EJBRL01F.
+               03  EJBRL01A  PICTURE X.
+           02  EJBRL01I  PIC X(70).
+           02  EJBRL02L  COMP PIC S9(4).
+           02  EJBRL02F  PICTURE X.
+           02  FILLER REDEFINES EJBRL02F.
+               03  EJBRL02A  PICTURE X.
+           02  EJBRL02I  PIC X(70).
+           02  EJBRL03L  COMP PIC S9(4).
+           02  EJBRL03F  PICTURE X.
+           02  FILLER REDEFINES EJBRL03F.
+               03  EJBRL03A  PICTURE X.
+           02  EJBRL03I  PIC X(70).
+           02  EJBRL04L  COMP PIC S9(4).
+           02  EJBRL04F  PICTURE X.
+           02  FILLER REDEFINES EJBRL04F.
+               03  EJBRL04A  PICTURE X.
+           02  EJBRL04I  PIC X(70).
+           02  EJBRL05L  COMP PIC S9(4).
+           02  EJBRL05F  PICTURE X.
+           02  FILLER REDEFINES EJBRL05F.
+               03  EJBRL05A  PICTURE X.
+           02  EJBRL05I  PIC X(70).
+           02  EJBRL06L  COMP PIC S9(4).
+           02  EJBRL06F  PICTURE X.
+           02  FILLER REDEFINES EJBRL06F.
+               03  EJBRL06A  PICTURE X.
+           02  EJBRL06I  PIC X(70).
+           02  EJBRL07L  COMP PIC S9(4).
+           02  EJBRL07F  PICTURE X.
+           02  FILLER REDEFINES EJBRL07F.
+               03  EJBRL07A  PICTURE X.
+           02  EJBRL07I  PIC X(70).
+           02  EJBRL08L  COMP PIC S9(4).
+           02  EJBRL08F  PICTURE X.
+           02  FILLER REDEFINES EJBRL08F.
+               03  EJBRL08A  PICTURE X.
+           02  EJBRL08I  PIC X(70).
+           02  EJBRL09L  COMP PIC S9(4).
+           02  EJBRL09F  PICTURE X.
+           02  FILLER REDEFINES EJBRL09F.
+               03  EJBRL09A  PICTURE X.
+           02  EJBRL09I  PIC X(70).
+           02  EJBRL10L  COMP PIC S9(4).
+           02  EJBRL10F  PICTURE X.
+           02  FILLER REDEFINES EJBRL10F.
+               03  EJBRL10A  PICTURE X.
+           02  EJBRL10I  PIC X(70).
+       01  BMSEJBRO REDEFINES BMSEJBRI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  EJBRTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EJBRMSGO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  EJBRTOPO  PIC 9(8).
+           02  FILLER PICTURE X(3).
+           02  EJBRL01O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL02O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL03O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL04O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL05O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL06O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL07O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL08O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL09O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EJBRL10O  PIC X(70).
