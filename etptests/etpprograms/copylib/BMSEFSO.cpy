@@ -0,0 +1,46 @@
+       01  BMSEFSOI.
+           02  FILLER PIC X(12).
+           02  EFSOTRNL  COMP PIC S9(4).
+           02  EFSOTRNF  PICTURE X.
+           02  FILLER REDEFINES EFSOTRNF.
+               03  EFSOTRNA  PICTURE X.
+           02  EFSOTRNI  PIC X(4).
+           02  EFSOTIDL  COMP PIC S9(4).
+           02  EFSOTIDF  PICTURE X.
+           02  FILLER REDEFINES EFSOTIDF.
+               03  EFSOTIDA  PICTURE X.
+           02  EFSOTIDI  PIC X(4).
+           02  EFSOUIDL  COMP PIC S9(4).
+           02  EFSOUIDF  PICTURE X.
+           02  FILLER REDEFINES EFSOUIDF.
+               03  EFSOUIDA  PICTURE X.
+           02  EFSOUIDI  PIC X(8).
+           02  EFSORSNL  COMP PIC S9(4).
+           02  EFSORSNF  PICTURE X.
+           02  FILLER REDEFINES EFSORSNF.
+               03  EFSORSNA  PICTURE X.
+           02  EFSORSNI  PIC X(30).
+           02  EFSOCFML  COMP PIC S9(4).
+           02  EFSOCFMF  PICTURE X.
+           02  FILLER REDEFINES EFSOCFMF.
+               03  EFSOCFMA  PICTURE X.
+           02  EFSOCFMI  PIC X(1).
+           02  EFSOMSGL  COMP PIC S9(4).
+           02  EFSOMSGF  PICTURE X.
+           02  FILLER REDEFINES EFSOMSGF.
+               03  EFSOMSGA  PICTURE X.
+           02  EFSOMSGI  PIC X(79).
+       01  BMSEFSOO REDEFINES BMSEFSOI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  EFSOTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EFSOTIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EFSOUIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  EFSORSNO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  EFSOCFMO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  EFSOMSGO  PIC X(79).
