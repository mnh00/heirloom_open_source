@@ -0,0 +1,39 @@
+       01  BMSEACTI.
+           02  FILLER PIC X(12).
+           02  ACTTRNL  COMP PIC S9(4).
+           02  ACTTRNF  PICTURE X.
+           02  FILLER REDEFINES ACTTRNF.
+               03  ACTTRNA  PICTURE X.
+           02  ACTTRNI  PIC X(4).
+           02  ACTACNL  COMP PIC S9(4).
+           02  ACTACNF  PICTURE X.
+           02  FILLER REDEFINES ACTACNF.
+               03  ACTACNA  PICTURE X.
+           02  ACTACNI  PIC X(10).
+           02  ACTBALL  COMP PIC S9(4).
+           02  ACTBALF  PICTURE X.
+           02  FILLER REDEFINES ACTBALF.
+               03  ACTBALA  PICTURE X.
+           02  ACTBALI  PIC X(12).
+           02  ACTSTSL  COMP PIC S9(4).
+           02  ACTSTSF  PICTURE X.
+           02  FILLER REDEFINES ACTSTSF.
+               03  ACTSTSA  PICTURE X.
+           02  ACTSTSI  PIC X(8).
+           02  ACTMSGL  COMP PIC S9(4).
+           02  ACTMSGF  PICTURE X.
+           02  FILLER REDEFINES ACTMSGF.
+               03  ACTMSGA  PICTURE X.
+           02  ACTMSGI  PIC X(79).
+       01  BMSEACTO REDEFINES BMSEACTI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ACTTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  ACTACNO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ACTBALO  PIC $$$$,$$9.99-.
+           02  FILLER PICTURE X(3).
+           02  ACTSTSO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ACTMSGO  PIC X(79).
