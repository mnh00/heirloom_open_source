@@ -0,0 +1,13 @@
+       01  SECLOCK-RECORD.
+           02  SECLOCK-USERID                PIC X(8).
+           02  SECLOCK-FAIL-COUNT            PIC 9(4) COMP.
+           02  SECLOCK-STATUS                PIC X(1).
+               88  SECLOCK-IS-LOCKED         VALUE 'Y'.
+               88  SECLOCK-IS-UNLOCKED       VALUE 'N'.
+           02  SECLOCK-LAST-ATTEMPT          PIC X(26).
+           02  SECLOCK-LAST-TERM             PIC X(4).
+           02  SECLOCK-PWD-CHANGED.
+               03  SECLOCK-PWD-CHG-YYYY      PIC 9(4).
+               03  SECLOCK-PWD-CHG-MM        PIC 9(2).
+               03  SECLOCK-PWD-CHG-DD        PIC 9(2).
+
