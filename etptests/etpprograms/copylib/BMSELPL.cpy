@@ -15,11 +15,21 @@
            02  FILLER REDEFINES ELPLSIDF.
                03  ELPLSIDA  PICTURE X.
            02  ELPLSIDI  PIC X(4).
+           02  ELPLTMOL  COMP PIC S9(4).
+           02  ELPLTMOF  PICTURE X.
+           02  FILLER REDEFINES ELPLTMOF.
+               03  ELPLTMOA  PICTURE X.
+           02  ELPLTMOI  PIC X(3).
+           02  ELPLLENL  COMP PIC S9(4).
+           02  ELPLLENF  PICTURE X.
+           02  FILLER REDEFINES ELPLLENF.
+               03  ELPLLENA  PICTURE X.
+           02  ELPLLENI  PIC X(3).
            02  ELPLPRML  COMP PIC S9(4).
            02  ELPLPRMF  PICTURE X.
            02  FILLER REDEFINES ELPLPRMF.
                03  ELPLPRMA  PICTURE X.
-           02  ELPLPRMI  PIC X(50).
+           02  ELPLPRMI  PIC X(100).
            02  ELPLMSGL  COMP PIC S9(4).
            02  ELPLMSGF  PICTURE X.
            02  FILLER REDEFINES ELPLMSGF.
@@ -34,6 +44,10 @@
            02  FILLER PICTURE X(3).
            02  ELPLSIDO  PIC X(4).
            02  FILLER PICTURE X(3).
-           02  ELPLPRMO  PIC X(50).
+           02  ELPLTMOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  ELPLLENO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  ELPLPRMO  PIC X(100).
            02  FILLER PICTURE X(3).
            02  ELPLMSGO  PIC X(79).
