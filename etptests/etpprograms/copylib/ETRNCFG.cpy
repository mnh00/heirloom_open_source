@@ -0,0 +1,4 @@
+       01  ETRNCFG-RECORD.
+           02  ETRNCFG-KEY                   PIC X(8).
+           02  ETRNCFG-TRIGGER               PIC X(5).
+           02  ETRNCFG-ABEND-CODE            PIC X(4).
