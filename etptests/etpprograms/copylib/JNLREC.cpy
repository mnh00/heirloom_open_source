@@ -0,0 +1,15 @@
+       01  JNLREC-RECORD.
+           02  JNLREC-PROGRAM                 PIC X(8).
+           02  JNLREC-TIMESTAMP.
+               03  JNLREC-TS-HH               PIC 9(2).
+               03  JNLREC-TS-MM               PIC 9(2).
+               03  JNLREC-TS-SS               PIC 9(2).
+           02  JNLREC-SEQUENCE                PIC 9(6).
+           02  JNLREC-PAYLOAD                 PIC X(50).
+      *    posting view of JNLREC-PAYLOAD - entries tagged 'POST' are
+      *    picked up by the nightly Account Master posting job
+           02  JNLREC-POST-VIEW REDEFINES JNLREC-PAYLOAD.
+               03  JNLREC-POST-TAG            PIC X(4).
+               03  JNLREC-POST-ACCTNO         PIC X(10).
+               03  JNLREC-POST-AMOUNT         PIC S9(7)V99.
+               03  FILLER                     PIC X(27).
