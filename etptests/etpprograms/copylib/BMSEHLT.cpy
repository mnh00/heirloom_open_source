@@ -0,0 +1,39 @@
+       01  BMSEHLTI.
+           02  FILLER PIC X(12).
+           02  EHLTTRNL  COMP PIC S9(4).
+           02  EHLTTRNF  PICTURE X.
+           02  FILLER REDEFINES EHLTTRNF.
+               03  EHLTTRNA  PICTURE X.
+           02  EHLTTRNI  PIC X(4).
+           02  EHLTSIDL  COMP PIC S9(4).
+           02  EHLTSIDF  PICTURE X.
+           02  FILLER REDEFINES EHLTSIDF.
+               03  EHLTSIDA  PICTURE X.
+           02  EHLTSIDI  PIC X(4).
+           02  EHLTSTSL  COMP PIC S9(4).
+           02  EHLTSTSF  PICTURE X.
+           02  FILLER REDEFINES EHLTSTSF.
+               03  EHLTSTSA  PICTURE X.
+           02  EHLTSTSI  PIC X(8).
+           02  EHLTSECL  COMP PIC S9(4).
+           02  EHLTSECF  PICTURE X.
+           02  FILLER REDEFINES EHLTSECF.
+               03  EHLTSECA  PICTURE X.
+           02  EHLTSECI  PIC X(4).
+           02  EHLTMSGL  COMP PIC S9(4).
+           02  EHLTMSGF  PICTURE X.
+           02  FILLER REDEFINES EHLTMSGF.
+               03  EHLTMSGA  PICTURE X.
+           02  EHLTMSGI  PIC X(79).
+       01  BMSEHLTO REDEFINES BMSEHLTI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  EHLTTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EHLTSIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EHLTSTSO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  EHLTSECO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EHLTMSGO  PIC X(79).
