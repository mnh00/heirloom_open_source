@@ -15,6 +15,26 @@
            02  FILLER REDEFINES EPIC$99F.
                03  EPIC$99A  PICTURE X.
            02  EPIC$99I  PIC 99999999V99.
+           02  EPICCURL  COMP PIC S9(4).
+           02  EPICCURF  PICTURE X.
+           02  FILLER REDEFINES EPICCURF.
+               03  EPICCURA  PICTURE X.
+           02  EPICCURI  PIC X(3).
+           02  EPICTOTL  COMP PIC S9(4).
+           02  EPICTOTF  PICTURE X.
+           02  FILLER REDEFINES EPICTOTF.
+               03  EPICTOTA  PICTURE X.
+           02  EPICTOTI  PIC X(11).
+           02  EPICNEGL  COMP PIC S9(4).
+           02  EPICNEGF  PICTURE X.
+           02  FILLER REDEFINES EPICNEGF.
+               03  EPICNEGA  PICTURE X.
+           02  EPICNEGI  PIC S9(7)V99.
+           02  EPICCRL  COMP PIC S9(4).
+           02  EPICCRF  PICTURE X.
+           02  FILLER REDEFINES EPICCRF.
+               03  EPICCRA  PICTURE X.
+           02  EPICCRI  PIC X(12).
            02  EPICMSGL  COMP PIC S9(4).
            02  EPICMSGF  PICTURE X.
            02  FILLER REDEFINES EPICMSGF.
@@ -29,4 +49,12 @@
            02  FILLER PICTURE X(3).
            02  EPIC$99O  PIC $$$,$$9.99.
            02  FILLER PICTURE X(3).
+           02  EPICCURO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  EPICTOTO  PIC $$$$,$$9.99.
+           02  FILLER PICTURE X(3).
+           02  EPICNEGO  PIC -ZZZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  EPICCRO  PIC $$$,$$9.99CR.
+           02  FILLER PICTURE X(3).
            02  EPICMSGO  PIC X(79).
