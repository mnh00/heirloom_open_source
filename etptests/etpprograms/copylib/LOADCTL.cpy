@@ -0,0 +1,23 @@
+       01  LOADCTL-RECORD.
+           02  LOADCTL-TERMID                PIC X(4).
+           02  LOADCTL-DBMS                  PIC X(1).
+               88  LOADCTL-USE-DB            VALUE 'D'.
+               88  LOADCTL-USE-VSAM          VALUE 'V'.
+           02  LOADCTL-SIZ                   PIC X(1).
+               88  LOADCTL-LARGE             VALUE 'L'.
+               88  LOADCTL-SMALL             VALUE 'S'.
+           02  LOADCTL-REM                   PIC X(1).
+               88  LOADCTL-REMOVE            VALUE 'Y'.
+           02  LOADCTL-LOD                   PIC X(1).
+               88  LOADCTL-LOAD              VALUE 'Y'.
+           02  LOADCTL-DBG                   PIC X(1).
+               88  LOADCTL-DEBUG             VALUE 'Y'.
+           02  LOADCTL-STATUS                PIC X(1).
+               88  LOADCTL-COMPLETE          VALUE 'C'.
+               88  LOADCTL-IN-ERROR          VALUE 'E'.
+               88  LOADCTL-RUNNING           VALUE 'R'.
+           02  LOADCTL-REC-COUNT             PIC 9(7) COMP.
+      *    last checkpoint taken for a large load still in progress -
+      *    a large load that abends mid-run resumes from here instead
+      *    of starting back at zero
+           02  LOADCTL-CHECKPT-COUNT         PIC 9(7) COMP.
