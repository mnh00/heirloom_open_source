@@ -0,0 +1,132 @@
+       01  BMSEMNUI.
+           02  FILLER PIC X(12).
+           02  MNUTRNL  COMP PIC S9(4).
+           02  MNUTRNF  PICTURE X.
+           02  FILLER REDEFINES MNUTRNF.
+               03  MNUTRNA  PICTURE X.
+           02  MNUTRNI  PIC X(4).
+           02  MNUESONL  COMP PIC S9(4).
+           02  MNUESONF  PICTURE X.
+           02  FILLER REDEFINES MNUESONF.
+               03  MNUESONA  PICTURE X.
+           02  MNUESONI  PIC X(1).
+           02  MNUESOFL  COMP PIC S9(4).
+           02  MNUESOFF  PICTURE X.
+           02  FILLER REDEFINES MNUESOFF.
+               03  MNUESOFA  PICTURE X.
+           02  MNUESOFI  PIC X(1).
+           02  MNUEPICL  COMP PIC S9(4).
+           02  MNUEPICF  PICTURE X.
+           02  FILLER REDEFINES MNUEPICF.
+               03  MNUEPICA  PICTURE X.
+           02  MNUEPICI  PIC X(1).
+           02  MNUEJNLL  COMP PIC S9(4).
+           02  MNUEJNLF  PICTURE X.
+           02  FILLER REDEFINES MNUEJNLF.
+               03  MNUEJNLA  PICTURE X.
+           02  MNUEJNLI  PIC X(1).
+           02  MNUETSQL  COMP PIC S9(4).
+           02  MNUETSQF  PICTURE X.
+           02  FILLER REDEFINES MNUETSQF.
+               03  MNUETSQA  PICTURE X.
+           02  MNUETSQI  PIC X(1).
+           02  MNUETDQL  COMP PIC S9(4).
+           02  MNUETDQF  PICTURE X.
+           02  FILLER REDEFINES MNUETDQF.
+               03  MNUETDQA  PICTURE X.
+           02  MNUETDQI  PIC X(1).
+           02  MNUELPLL  COMP PIC S9(4).
+           02  MNUELPLF  PICTURE X.
+           02  FILLER REDEFINES MNUELPLF.
+               03  MNUELPLA  PICTURE X.
+           02  MNUELPLI  PIC X(1).
+           02  MNUEDPLL  COMP PIC S9(4).
+           02  MNUEDPLF  PICTURE X.
+           02  FILLER REDEFINES MNUEDPLF.
+               03  MNUEDPLA  PICTURE X.
+           02  MNUEDPLI  PIC X(1).
+           02  MNUESQLL  COMP PIC S9(4).
+           02  MNUESQLF  PICTURE X.
+           02  FILLER REDEFINES MNUESQLF.
+               03  MNUESQLA  PICTURE X.
+           02  MNUESQLI  PIC X(1).
+           02  MNUEACTL  COMP PIC S9(4).
+           02  MNUEACTF  PICTURE X.
+           02  FILLER REDEFINES MNUEACTF.
+               03  MNUEACTA  PICTURE X.
+           02  MNUEACTI  PIC X(1).
+           02  MNUECSTL  COMP PIC S9(4).
+           02  MNUECSTF  PICTURE X.
+           02  FILLER REDEFINES MNUECSTF.
+               03  MNUECSTA  PICTURE X.
+           02  MNUECSTI  PIC X(1).
+           02  MNUQUITL  COMP PIC S9(4).
+           02  MNUQUITF  PICTURE X.
+           02  FILLER REDEFINES MNUQUITF.
+               03  MNUQUITA  PICTURE X.
+           02  MNUQUITI  PIC X(1).
+           02  MNUMSGL  COMP PIC S9(4).
+           02  MNUMSGF  PICTURE X.
+           02  FILLER REDEFINES MNUMSGF.
+               03  MNUMSGA  PICTURE X.
+           02  MNUMSGI  PIC X(79).
+           02  MNURCTL  COMP PIC S9(4).
+           02  MNURCTF  PICTURE X.
+           02  FILLER REDEFINES MNURCTF.
+               03  MNURCTA  PICTURE X.
+           02  MNURCTI  PIC X(24).
+       01  BMSEMNUO REDEFINES BMSEMNUI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  MNUTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  MNUESONO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUESOFO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUEPICO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUEJNLO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUETSQO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUETDQO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUELPLO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUEDPLO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUESQLO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUEACTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUECSTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUQUITO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MNUMSGO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  MNURCTO  PIC X(24).
+      *    checkbox-table view of the eleven menu-item input fields -
+      *    BMSEMNU-CKI(1) thru (11) line up with MENUTBL-PFKEY 01
+      *    thru 11 (ESON, ESOF, EPIC, EJNL, ETSQ, ETDQ, ELPL, EDPL,
+      *    ESQL, EACT, ECST, in that order) so both the PF-key and
+      *    the enter-key paths can walk the same menu table.
+       01  BMSEMNU-CKTBL REDEFINES BMSEMNUI.
+           02  FILLER PIC X(12).
+           02  FILLER COMP PIC S9(4).
+           02  FILLER PICTURE X.
+           02  FILLER PIC X(4).
+           02  BMSEMNU-CKENT OCCURS 11 TIMES.
+               03  FILLER COMP PIC S9(4).
+               03  FILLER PICTURE X.
+               03  BMSEMNU-CKI  PIC X(1).
+           02  FILLER COMP PIC S9(4).
+           02  FILLER PICTURE X.
+           02  FILLER PIC X(1).
+           02  FILLER COMP PIC S9(4).
+           02  FILLER PICTURE X.
+           02  FILLER PIC X(79).
+           02  FILLER COMP PIC S9(4).
+           02  FILLER PICTURE X.
+           02  FILLER PIC X(24).
