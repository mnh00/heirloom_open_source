@@ -0,0 +1,11 @@
+       01  JNLRETRY-RECORD.
+           02  JNLRETRY-KEY.
+               03  JNLRETRY-TASKN                PIC 9(7).
+               03  JNLRETRY-SUBSEQ               PIC 9(2).
+           02  JNLRETRY-JNAME                    PIC X(8).
+           02  JNLRETRY-FLENGTH                  PIC 9(4) COMP.
+           02  JNLRETRY-PAYLOAD                  PIC X(80).
+           02  JNLRETRY-TIMESTAMP.
+               03  JNLRETRY-TS-HH                PIC 9(2).
+               03  JNLRETRY-TS-MM                PIC 9(2).
+               03  JNLRETRY-TS-SS                PIC 9(2).
