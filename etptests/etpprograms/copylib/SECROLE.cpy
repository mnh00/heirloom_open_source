@@ -0,0 +1,6 @@
+       01  SECROLE-RECORD.
+           02  SECROLE-USERID                PIC X(8).
+           02  SECROLE-CODE                  PIC X(1).
+               88  SECROLE-IS-JUNIOR         VALUE 'J'.
+               88  SECROLE-IS-SENIOR         VALUE 'S'.
+               88  SECROLE-IS-ADMIN          VALUE 'A'.
