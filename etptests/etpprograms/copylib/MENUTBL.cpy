@@ -0,0 +1,6 @@
+       01  MENUTBL-RECORD.
+           02  MENUTBL-PFKEY                  PIC X(2).
+           02  MENUTBL-TRANID                 PIC X(4).
+           02  MENUTBL-DESC                   PIC X(40).
+           02  MENUTBL-ENABLED                PIC X(1).
+               88  MENUTBL-IS-ENABLED         VALUE 'Y'.
