@@ -0,0 +1,3 @@
+       01  SYSIDTBL-RECORD.
+           02  SYSIDTBL-SYSID                PIC X(4).
+           02  SYSIDTBL-DESC                 PIC X(30).
