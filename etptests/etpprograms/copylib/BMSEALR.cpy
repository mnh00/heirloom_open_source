@@ -0,0 +1,95 @@
+       01  BMSEALRI.
+           02  FILLER PIC X(12).
+           02  EALRTRNL  COMP PIC S9(4).
+           02  EALRTRNF  PICTURE X.
+           02  FILLER REDEFINES EALRTRNF.
+               03  EALRTRNA  PICTURE X.
+           02  EALRTRNI  PIC X(4).
+           02  EALRMSGL  COMP PIC S9(4).
+           02  EALRMSGF  PICTURE X.
+           02  FILLER REDEFINES EALRMSGF.
+               03  EALRMSGA  PICTURE X.
+           02  EALRMSGI  PIC X(79).
+           02  EALRTOPL  COMP PIC S9(4).
+           02  EALRTOPF  PICTURE X.
+           02  FILLER REDEFINES EALRTOPF.
+               03  EALRTOPA  PICTURE X.
+           02  EALRTOPI  PIC X(8).
+           02  EALRL01L  COMP PIC S9(4).
+           02  EALRL01F  PICTURE X.
+           02  FILLER REDEFINES EALRL01F.
+               03  EALRL01A  PICTURE X.
+           02  EALRL01I  PIC X(70).
+           02  EALRL02L  COMP PIC S9(4).
+           02  EALRL02F  PICTURE X.
+           02  FILLER REDEFINES EALRL02F.
+               03  EALRL02A  PICTURE X.
+           02  EALRL02I  PIC X(70).
+           02  EALRL03L  COMP PIC S9(4).
+           02  EALRL03F  PICTURE X.
+           02  FILLER REDEFINES EALRL03F.
+               03  EALRL03A  PICTURE X.
+           02  EALRL03I  PIC X(70).
+           02  EALRL04L  COMP PIC S9(4).
+           02  EALRL04F  PICTURE X.
+           02  FILLER REDEFINES EALRL04F.
+               03  EALRL04A  PICTURE X.
+           02  EALRL04I  PIC X(70).
+           02  EALRL05L  COMP PIC S9(4).
+           02  EALRL05F  PICTURE X.
+           02  FILLER REDEFINES EALRL05F.
+               03  EALRL05A  PICTURE X.
+           02  EALRL05I  PIC X(70).
+           02  EALRL06L  COMP PIC S9(4).
+           02  EALRL06F  PICTURE X.
+           02  FILLER REDEFINES EALRL06F.
+               03  EALRL06A  PICTURE X.
+           02  EALRL06I  PIC X(70).
+           02  EALRL07L  COMP PIC S9(4).
+           02  EALRL07F  PICTURE X.
+           02  FILLER REDEFINES EALRL07F.
+               03  EALRL07A  PICTURE X.
+           02  EALRL07I  PIC X(70).
+           02  EALRL08L  COMP PIC S9(4).
+           02  EALRL08F  PICTURE X.
+           02  FILLER REDEFINES EALRL08F.
+               03  EALRL08A  PICTURE X.
+           02  EALRL08I  PIC X(70).
+           02  EALRL09L  COMP PIC S9(4).
+           02  EALRL09F  PICTURE X.
+           02  FILLER REDEFINES EALRL09F.
+               03  EALRL09A  PICTURE X.
+           02  EALRL09I  PIC X(70).
+           02  EALRL10L  COMP PIC S9(4).
+           02  EALRL10F  PICTURE X.
+           02  FILLER REDEFINES EALRL10F.
+               03  EALRL10A  PICTURE X.
+           02  EALRL10I  PIC X(70).
+       01  BMSEALRO REDEFINES BMSEALRI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  EALRTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EALRMSGO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  EALRTOPO  PIC 9(8).
+           02  FILLER PICTURE X(3).
+           02  EALRL01O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL02O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL03O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL04O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL05O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL06O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL07O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL08O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL09O  PIC X(70).
+           02  FILLER PICTURE X(3).
+           02  EALRL10O  PIC X(70).
