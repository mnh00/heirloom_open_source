@@ -0,0 +1,5 @@
+       01  JNLDAILY-RECORD.
+           02  JNLDAILY-KEY.
+               03  JNLDAILY-JNAME                PIC X(8).
+               03  JNLDAILY-DATE                 PIC 9(8).
+           02  JNLDAILY-COUNT                    PIC 9(9) COMP.
