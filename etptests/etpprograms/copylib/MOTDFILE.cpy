@@ -0,0 +1,8 @@
+       01  MOTDFILE-RECORD.
+           02  MOTDFILE-KEY                  PIC X(8).
+           02  MOTDFILE-TEXT                 PIC X(72).
+           02  MOTDFILE-TIMESTAMP.
+               03  MOTDFILE-UPD-HH           PIC 9(2).
+               03  MOTDFILE-UPD-MM           PIC 9(2).
+               03  MOTDFILE-UPD-SS           PIC 9(2).
+           02  MOTDFILE-UPD-USERID           PIC X(8).
