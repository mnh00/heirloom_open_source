@@ -0,0 +1,25 @@
+       01  BMSEMOTI.
+           02  FILLER PIC X(12).
+           02  EMOTTRNL  COMP PIC S9(4).
+           02  EMOTTRNF  PICTURE X.
+           02  FILLER REDEFINES EMOTTRNF.
+               03  EMOTTRNA  PICTURE X.
+           02  EMOTTRNI  PIC X(4).
+           02  EMOTTXTL  COMP PIC S9(4).
+           02  EMOTTXTF  PICTURE X.
+           02  FILLER REDEFINES EMOTTXTF.
+               03  EMOTTXTA  PICTURE X.
+           02  EMOTTXTI  PIC X(72).
+           02  EMOTMSGL  COMP PIC S9(4).
+           02  EMOTMSGF  PICTURE X.
+           02  FILLER REDEFINES EMOTMSGF.
+               03  EMOTMSGA  PICTURE X.
+           02  EMOTMSGI  PIC X(79).
+       01  BMSEMOTO REDEFINES BMSEMOTI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  EMOTTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  EMOTTXTO  PIC X(72).
+           02  FILLER PICTURE X(3).
+           02  EMOTMSGO  PIC X(79).
