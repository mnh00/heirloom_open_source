@@ -0,0 +1,6 @@
+      *    mirror of each journal4 text-file line, keyed by line number,
+      *    so ETPEJBR can browse it via CICS file access instead of
+      *    shelling out to /tmp/journal4.txt directly
+       01  JNL4VW-RECORD.
+           02  JNL4VW-LINENO                  PIC 9(8).
+           02  JNL4VW-TEXT                    PIC X(70).
