@@ -0,0 +1,10 @@
+       01  IDLETRK-RECORD.
+           02  IDLETRK-TERMID                PIC X(4).
+           02  IDLETRK-USERID                PIC X(8).
+           02  IDLETRK-STATUS                PIC X(1).
+               88  IDLETRK-IS-SIGNED-ON      VALUE 'Y'.
+               88  IDLETRK-IS-SIGNED-OFF     VALUE 'N'.
+           02  IDLETRK-LAST-ACTIVITY.
+               03  IDLETRK-LA-HH             PIC 9(2).
+               03  IDLETRK-LA-MM             PIC 9(2).
+               03  IDLETRK-LA-SS             PIC 9(2).
