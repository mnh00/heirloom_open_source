@@ -10,6 +10,11 @@
            02  FILLER REDEFINES ESOFCFMF.
                03  ESOFCFMA  PICTURE X.
            02  ESOFCFMI  PIC X(1).
+           02  ESOFRSNL  COMP PIC S9(4).
+           02  ESOFRSNF  PICTURE X.
+           02  FILLER REDEFINES ESOFRSNF.
+               03  ESOFRSNA  PICTURE X.
+           02  ESOFRSNI  PIC X(30).
            02  ESOFMSGL  COMP PIC S9(4).
            02  ESOFMSGF  PICTURE X.
            02  FILLER REDEFINES ESOFMSGF.
@@ -22,4 +27,6 @@
            02  FILLER PICTURE X(3).
            02  ESOFCFMO  PIC X(1).
            02  FILLER PICTURE X(3).
+           02  ESOFRSNO  PIC X(30).
+           02  FILLER PICTURE X(3).
            02  ESOFMSGO  PIC X(79).
