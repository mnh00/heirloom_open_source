@@ -0,0 +1,3 @@
+       01  EXRATE-RECORD.
+           02  EXRATE-CURRENCY               PIC X(3).
+           02  EXRATE-RATE                   PIC 9(3)V9(6).
