@@ -0,0 +1,4 @@
+       01  RECENTTX-RECORD.
+           02  RECENTTX-USERID               PIC X(8).
+           02  RECENTTX-LIST.
+               03  RECENTTX-TX                PIC X(4) OCCURS 5 TIMES.
