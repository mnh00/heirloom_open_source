@@ -20,6 +20,11 @@
            02  FILLER REDEFINES ESONNPWF.
                03  ESONNPWA  PICTURE X.
            02  ESONNPWI  PIC X(8).
+           02  ESONOTPL  COMP PIC S9(4).
+           02  ESONOTPF  PICTURE X.
+           02  FILLER REDEFINES ESONOTPF.
+               03  ESONOTPA  PICTURE X.
+           02  ESONOTPI  PIC X(6).
            02  ESONMSGL  COMP PIC S9(4).
            02  ESONMSGF  PICTURE X.
            02  FILLER REDEFINES ESONMSGF.
@@ -36,4 +41,6 @@
            02  FILLER PICTURE X(3).
            02  ESONNPWO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  ESONOTPO  PIC X(6).
+           02  FILLER PICTURE X(3).
            02  ESONMSGO  PIC X(79).
