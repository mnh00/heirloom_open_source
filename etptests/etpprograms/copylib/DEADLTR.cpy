@@ -0,0 +1,9 @@
+       01  DEADLTR-RECORD.
+           02  DEADLTR-TASKN                 PIC 9(7).
+           02  DEADLTR-TIMESTAMP.
+               03  DEADLTR-TS-HH              PIC 9(2).
+               03  DEADLTR-TS-MM              PIC 9(2).
+               03  DEADLTR-TS-SS              PIC 9(2).
+           02  DEADLTR-ABEND-CODE            PIC X(4).
+           02  DEADLTR-CALLER-TERM           PIC X(4).
+           02  DEADLTR-COMMAREA              PIC X(100).
