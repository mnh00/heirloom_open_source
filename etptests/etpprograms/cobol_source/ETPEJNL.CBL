@@ -1,203 +1,432 @@
-       identification division.
-
-       program-id. ETPEJNL.
-
-       author.    Heirloom Computing Inc.
-       
-      ******************************************************************
-      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
-      *                                                                *
-      *                        ALL RIGHTS RESERVED                     *
-      ******************************************************************
-      *                                                                *
-      * Property of Heirloom Computing Inc.  This software contains    *
-      * confidential and proprietary information of Heirloom Computing *
-      * Inc. and is made available solely pursuant to the terms of a   *
-      * software license agreement, which governs its use.             *
-      *                                                                *
-      * No disclosure, reproduction or use of any portion of these     *
-      * materials may be made without the express written consent of   *
-      * Heirloom Computing Inc.                                        *
-      *                                                                *
-      ******************************************************************
-      
-      * ETPEJNL - CICS Journal functionality
-      * Define 4 journals in the 'project.etp_deploy_settings' file
-      *    - journal1 -- as a SYSOUT journal
-      *    - journal2 -- as a SYSERR journal
-      *    - journal3 -- as a log4j journal
-      *    - journal4 -- as a TextFile journal to c:\\temp\\journal4.txt
-      *                  or /tmp/journal4.txt
-
-       environment division.
-
-       data division.
-
-       working-storage section.
-        COPY DFHAID. 
-
-       01  ws-program-name                   pic x(8) value 'ETPEJNL'.
-
-      ***--------------------------------------------------------------*
-      *** Menu                                                         *
-      ***--------------------------------------------------------------*        
-       copy BMSEJNL. 
-
-       01 filler.
-
-       01  ws-cwa-ptr                        pointer.
-
-       01  ws-end-msg                        pic x(30)
-           value '     EJNL session terminated.'.
-       01  ws-info-msg                       pic x(40).
-       01  ws-work.
-           03  ws-next-tran                  pic x(4).
-
-       01  ws-commarea.
-           03  ws-map                        pic x(8).
-           03  ws-parms                      pic x(50).
-
-       01  result-code                       pic s9(5) comp.
-       01  m-err                             pic x(80).
-
-       linkage section.
-       01  dfhcommarea.
-           03                                pic x
-               occurs 0 to 32700 times depending on eibcalen.
-
-      ***--------------------------------------------------------------*
-      *** EJNL Stuff                                                   *
-      ***--------------------------------------------------------------*
-       procedure division.
-       main-para.
-           move low-values to ws-next-tran.
-       
-      *    enter this main due to (1) EJNL transfer from another 
-      *        transaction or (2) return map from this transaction
-           perform cics-mainline
-           
-      *    return to EJNL because we're (1) waiting to receive our map
-      *        or (2) we want to transfer to a different transaction
-           if ws-next-tran = low-values
-               exec cics return
-                   transid(eibtrnid)
-                   commarea(ws-commarea)
-               end-exec
-           else
-               move ws-next-tran to eibtrnid
-               exec cics return immediate
-                   transid(eibtrnid)
-               end-exec
-           end-if.
-           stop run
-           .
-      ***--------------------------------------------------------------*
-       cics-mainline section.
-       cics-mainline-para.
-      *    determine if we are receiving our own map
-           if eibcalen = length of ws-commarea
-                move dfhcommarea to ws-commarea
-                
-      *         receive the map of our screen (if not CLEAR)
-                if eibaid not = DFHCLEAR  
-                    perform cics-receive-map
-                end-if
-                
-      *         carry out requested operation based on AID key
-                evaluate eibaid
-                
-      *            PF12 Exits the EJNL-supported Transactions
-                   when DFHPF12
-      *                *> PF 12 Key
-                       exec cics syncpoint end-exec
-                       move eibtrnid to ws-end-msg(1:4)
-                       exec cics send text | added text
-                           from(ws-end-msg)
-                           erase
-                       end-exec
-                       exec cics return end-exec
-
-      *            PF3 transfers to EMNU menu
-                   WHEN DFHPF3
-                       move 'EMNU' to ws-next-tran
- 
-      *            ENTER attempts issue that transaction
-                   when DFHENTER 
-                       if EJNL1I NOT = low-values
-                           move EJNL1I to ws-info-msg
-                           exec cics 
-                               write journalname('journal1')
-                               from(ws-info-msg) flength(40)
-                               jtypeid('RC') prefix('ETP')
-                           end-exec
-                       end-if
-                       if EJNL2I NOT = low-values
-                           move EJNL2I to ws-info-msg
-                           exec cics 
-                               write journalname('journal2')
-                               from(ws-info-msg) flength(40)
-                               jtypeid('RC') prefix('ETP')
-                           end-exec
-                       end-if
-                       if EJNL3I NOT = low-values
-                           move EJNL3I to ws-info-msg
-                           exec cics 
-                               write journalname('journal3')
-                               from(ws-info-msg) flength(40)
-                               jtypeid('RC') prefix('ETP')
-                           end-exec
-                       end-if
-                       if EJNL4I NOT = low-values
-                           move EJNL4I to ws-info-msg
-                           exec cics 
-                               write journalname('journal4')
-                               from(ws-info-msg) flength(40)
-                               jtypeid('RC') prefix('ETP')
-                           end-exec
-                       end-if
-      *                resend the same screen with Enter
-                       perform cics-send-cics
-                       
-      *            CLEAR key refreshes the screen
-                   when DFHCLEAR
-      *            *> Clear Key
-                       move 'Display reset by clear key'
-                           to EJNLMSGO
-                       perform cics-send-cics
-                   when other
-                       move 'Unexpected 3270 attention key'                       
-                           to EJNLMSGO
-                       perform cics-send-cics
-               end-evaluate
-           else
-               perform cics-send-cics
-           end-if
-           exit
-           .
-      ***--------------------------------------------------------------*
-       cics-receive-map section.
-       cics-receive-map-para.
-           exec cics 
-               receive map(ws-map)
-               into(BMSEJNLI)
-               nohandle
-           end-exec
-           if eibresp = dfhresp(normal)
-               move low-values to ws-next-tran
-           end-if
-           exit
-           .
-      ***--------------------------------------------------------------*
-       cics-send-cics section.
-       cics-send-cics-para.
-           move low-values to EJNL1O.
-           move low-values to EJNL2O.
-           move low-values to EJNL3O.
-           move low-values to EJNL4O.
-
-           move 'BMSEJNL' to ws-map
-
-           exec cics send map(ws-map) from(BMSEJNLO) erase end-exec
-           exit
-           .
+       identification division.
+
+       program-id. ETPEJNL.
+
+       author.    Heirloom Computing Inc.
+       
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+      
+      * ETPEJNL - CICS Journal functionality
+      * Define 5 journals in the 'project.etp_deploy_settings' file
+      *    - journal1 -- as a SYSOUT journal
+      *    - journal2 -- as a SYSERR journal
+      *    - journal3 -- as a log4j journal
+      *    - journal4 -- as a TextFile journal to c:\\temp\\journal4.txt
+      *                  or /tmp/journal4.txt
+      *    - journal5 -- long-retention compliance journal, kept apart
+      *                  from journal1-4's routine rotation/cleanup
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID. 
+
+       01  ws-program-name                   pic x(8) value 'ETPEJNL'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*        
+       copy BMSEJNL. 
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     EJNL session terminated.'.
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+           03  ws-parms                      pic x(50).
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       copy JNLCOUNT.
+       01  ws-jnlcount-resp                  pic s9(8) comp.
+
+      *    CICS-readable mirror of journal4's text lines, so ETPEJBR can
+      *    browse recent journal4 activity without OS-level file access
+       copy JNL4VW.
+       01  ws-jnl4vw-resp                    pic s9(8) comp.
+
+      *    CICS-readable mirror of journal2's (SYSERR) text lines, so
+      *    ETPEALR can browse recent error activity the same way
+      *    ETPEJBR browses journal4 through JNL4VW
+       copy ALERTQ.
+       01  ws-alertq-resp                    pic s9(8) comp.
+
+      *    structured journal record shared with ETPETRN/ETPELPL - see
+      *    jnl-build-record; ws-jnlrec-sequence numbers each write made
+      *    during this run
+       copy JNLREC.
+       01  ws-jnlrec-sequence                pic 9(6) value 0.
+       01  ws-jnlrec-cur-hh                  pic 9(2).
+       01  ws-jnlrec-cur-mm                  pic 9(2).
+       01  ws-jnlrec-cur-ss                  pic 9(2).
+
+      *    failed-write retry queue shared with ETPETRN/ETPELPL - a
+      *    journal write that comes back non-normal is captured here by
+      *    jnl-write-safe instead of being silently dropped
+       copy JNLRETRY.
+       01  ws-jnlretry-resp                  pic s9(8) comp.
+       01  ws-jnlretry-subseq                pic 9(2) value 0.
+       01  ws-jnl-target                     pic x(8).
+       01  ws-jnl-write-resp                 pic s9(8) comp.
+
+      *    consolidated cross-program training-gap log - see
+      *    ejnl-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** EJNL Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+       
+      *    enter this main due to (1) EJNL transfer from another 
+      *        transaction or (2) return map from this transaction
+           perform cics-mainline
+           
+      *    return to EJNL because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       cics-mainline section.
+       cics-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+                
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR  
+                    perform cics-receive-map
+                end-if
+                
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+                
+      *            PF12 Exits the EJNL-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+ 
+      *            ENTER attempts issue that transaction
+                   when DFHENTER 
+                       if EJNL1I NOT = low-values
+                           move EJNL1I to JNLREC-PAYLOAD
+                           perform jnl-build-record
+                           move 'journal1' to ws-jnl-target
+                           perform jnl-write-safe
+                           move 'journal1' to JNLCOUNT-JNAME
+                           perform jnl-bump-count
+                       end-if
+                       if EJNL2I NOT = low-values
+                           move EJNL2I to JNLREC-PAYLOAD
+                           perform jnl-build-record
+                           move 'journal2' to ws-jnl-target
+                           perform jnl-write-safe
+                           move 'journal2' to JNLCOUNT-JNAME
+                           perform jnl-bump-count
+                           perform jnl-mirror-alert
+                       end-if
+                       if EJNL3I NOT = low-values
+                           move EJNL3I to JNLREC-PAYLOAD
+                           perform jnl-build-record
+                           move 'journal3' to ws-jnl-target
+                           perform jnl-write-safe
+                           move 'journal3' to JNLCOUNT-JNAME
+                           perform jnl-bump-count
+                       end-if
+                       if EJNL4I NOT = low-values
+                           move EJNL4I to JNLREC-PAYLOAD
+                           perform jnl-build-record
+                           move 'journal4' to ws-jnl-target
+                           perform jnl-write-safe
+                           move 'journal4' to JNLCOUNT-JNAME
+                           perform jnl-bump-count
+                           perform jnl-mirror-journal4
+                       end-if
+      *                journal5 is the long-retention compliance
+      *                journal - kept separate from the routine
+      *                SYSOUT/SYSERR/log4j/text-file destinations so
+      *                its multi-year retention policy never gets
+      *                mixed up with the others' rotation/cleanup
+                       if EJNL5I NOT = low-values
+                           move EJNL5I to JNLREC-PAYLOAD
+                           perform jnl-build-record
+                           move 'journal5' to ws-jnl-target
+                           perform jnl-write-safe
+                           move 'journal5' to JNLCOUNT-JNAME
+                           perform jnl-bump-count
+                       end-if
+      *                resend the same screen with Enter
+                       perform cics-send-cics
+                       
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to EJNLMSGO
+                       perform cics-send-cics
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to EJNLMSGO
+                       perform ejnl-log-unsupkey
+                       perform cics-send-cics
+               end-evaluate
+           else
+               perform cics-send-cics
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       jnl-build-record section.
+       jnl-build-record-para.
+      *    stamp the shared JNLREC layout (program, timestamp, sequence,
+      *    payload) so every journal write is consistently structured
+      *    instead of a raw text blob - JNLREC-PAYLOAD must already be
+      *    moved in by the caller
+           move current-date(9:2) to ws-jnlrec-cur-hh
+           move current-date(11:2) to ws-jnlrec-cur-mm
+           move current-date(13:2) to ws-jnlrec-cur-ss
+           move ws-program-name to JNLREC-PROGRAM
+           move ws-jnlrec-cur-hh to JNLREC-TS-HH
+           move ws-jnlrec-cur-mm to JNLREC-TS-MM
+           move ws-jnlrec-cur-ss to JNLREC-TS-SS
+           add 1 to ws-jnlrec-sequence
+           move ws-jnlrec-sequence to JNLREC-SEQUENCE
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** writes JNLREC-RECORD to ws-jnl-target, checking EIBRESP rather *
+      *** than letting a journal outage disappear silently; a non-normal *
+      *** response is captured onto JNLRETRY instead of being lost       *
+      ***--------------------------------------------------------------*
+       jnl-write-safe section.
+       jnl-write-safe-para.
+           exec cics
+               write journalname(ws-jnl-target)
+               from(JNLREC-RECORD)
+               flength(length of JNLREC-RECORD)
+               jtypeid('RC') prefix('ETP')
+               resp(ws-jnl-write-resp)
+           end-exec
+           if ws-jnl-write-resp not = dfhresp(normal)
+               move JNLREC-RECORD to JNLRETRY-PAYLOAD(1:70)
+               move length of JNLREC-RECORD to JNLRETRY-FLENGTH
+               perform jnl-queue-retry
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** queues a failed write for later replay; keyed by this task's  *
+      *** number plus a per-task subsequence since one ENTER key press  *
+      *** can attempt up to 5 journal writes                            *
+      ***--------------------------------------------------------------*
+       jnl-queue-retry section.
+       jnl-queue-retry-para.
+           move eibtaskn to JNLRETRY-TASKN
+           add 1 to ws-jnlretry-subseq
+           move ws-jnlretry-subseq to JNLRETRY-SUBSEQ
+           move ws-jnl-target to JNLRETRY-JNAME
+           move current-date(9:2) to JNLRETRY-TS-HH
+           move current-date(11:2) to JNLRETRY-TS-MM
+           move current-date(13:2) to JNLRETRY-TS-SS
+           exec cics
+               write file('JNLRETRY')
+               from(JNLRETRY-RECORD)
+               ridfld(JNLRETRY-KEY)
+               resp(ws-jnlretry-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       jnl-bump-count section.
+       jnl-bump-count-para.
+      *    keep a per-journal write count so a nightly batch report can
+      *    reconcile activity across journal1-journal4 even though only
+      *    journal4 is a text file it can read directly
+           exec cics
+               read file('JNLCOUNT')
+               into(JNLCOUNT-RECORD)
+               ridfld(JNLCOUNT-JNAME)
+               resp(ws-jnlcount-resp)
+           end-exec
+           if ws-jnlcount-resp = dfhresp(normal)
+               add 1 to JNLCOUNT-COUNT
+           else
+               move 1 to JNLCOUNT-COUNT
+           end-if
+           exec cics
+               write file('JNLCOUNT')
+               from(JNLCOUNT-RECORD)
+               ridfld(JNLCOUNT-JNAME)
+               resp(ws-jnlcount-resp)
+           end-exec
+           if ws-jnlcount-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('JNLCOUNT')
+                   from(JNLCOUNT-RECORD)
+                   resp(ws-jnlcount-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** mirrors this journal4 line into JNL4VW, keyed by the same     *
+      *** running count jnl-bump-count just updated for 'journal4' so   *
+      *** ETPEJBR has a CICS-browsable view of the text-file journal    *
+      ***--------------------------------------------------------------*
+       jnl-mirror-journal4 section.
+       jnl-mirror-journal4-para.
+           move JNLCOUNT-COUNT to JNL4VW-LINENO
+           move JNLREC-RECORD to JNL4VW-TEXT
+           exec cics
+               write file('JNL4VW')
+               from(JNL4VW-RECORD)
+               ridfld(JNL4VW-LINENO)
+               resp(ws-jnl4vw-resp)
+           end-exec
+           if ws-jnl4vw-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('JNL4VW')
+                   from(JNL4VW-RECORD)
+                   resp(ws-jnl4vw-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** mirrors this journal2 (SYSERR) line into ALERTQ, keyed by the *
+      *** same running count jnl-bump-count just updated for           *
+      *** 'journal2' so ETPEALR has a CICS-browsable alert feed         *
+      ***--------------------------------------------------------------*
+       jnl-mirror-alert section.
+       jnl-mirror-alert-para.
+           move JNLCOUNT-COUNT to ALERTQ-LINENO
+           move JNLREC-RECORD to ALERTQ-TEXT
+           exec cics
+               write file('ALERTQ')
+               from(ALERTQ-RECORD)
+               ridfld(ALERTQ-LINENO)
+               resp(ws-alertq-resp)
+           end-exec
+           if ws-alertq-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('ALERTQ')
+                   from(ALERTQ-RECORD)
+                   resp(ws-alertq-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           exec cics
+               receive map(ws-map)
+               into(BMSEJNLI)
+               nohandle
+           end-exec
+           if eibresp = dfhresp(normal)
+               move low-values to ws-next-tran
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-cics section.
+       cics-send-cics-para.
+           move low-values to EJNL1O.
+           move low-values to EJNL2O.
+           move low-values to EJNL3O.
+           move low-values to EJNL4O.
+           move low-values to EJNL5O.
+
+           move 'BMSEJNL' to ws-map
+
+           exec cics send map(ws-map) from(BMSEJNLO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       ejnl-log-unsupkey section.
+       ejnl-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
        end-program.
\ No newline at end of file
