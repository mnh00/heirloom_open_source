@@ -0,0 +1,338 @@
+       identification division.
+
+       program-id. ETPEALR.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPEALR - online alert feed browse/viewer
+      * Pages through journal2's (SYSERR) recent entries ten lines at a
+      * time via ALERTQ, the CICS-readable mirror ETPEJNL keeps of that
+      * error journal, the same way JNL4VW/ETPEJBR let an operator
+      * browse journal4.  PF7 pages up (older), PF8 pages down (newer),
+      * same PF-key convention as the rest of this application's
+      * screens.  Reached only by direct TRANSID entry, same as
+      * ETPEJBR, ETPEFSO, ETPEHLT and ETPEMOT - not wired into MENUTBL.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPEALR'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSEALR.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     EALR session terminated.'.
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+           03  ws-top-line                   pic 9(8).
+
+      *    total line count comes from the same running tally
+      *    ETPEJNL keeps in JNLCOUNT for 'journal2'
+       copy JNLCOUNT.
+       01  ws-jnlcount-resp                  pic s9(8) comp.
+       01  ws-total-lines                    pic 9(8) value 0.
+
+      *    the ten lines currently on screen, read out of ALERTQ by
+      *    ealr-load-page
+       copy ALERTQ.
+       01  ws-browse-resp                    pic s9(8) comp.
+       01  ws-line-idx                       pic 9(2) comp.
+       01  ws-display-lines.
+           03  ws-disp-line                  pic x(70) occurs 10 times.
+
+      *    consolidated cross-program training-gap log - see
+      *    ealr-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** EALR Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) CICS transfer from another
+      *        transaction or (2) return map from this transaction
+           perform cics-mainline
+
+      *    return to CICS because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       cics-mainline section.
+       cics-mainline-para.
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+                evaluate eibaid
+
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            PF7 pages up (older lines)
+                   when DFHPF7
+                       perform ealr-page-up
+                       move spaces to EALRMSGO
+                       perform ealr-load-page
+                       perform cics-send-cics
+
+      *            PF8 pages down (newer lines)
+                   when DFHPF8
+                       perform ealr-page-down
+                       move spaces to EALRMSGO
+                       perform ealr-load-page
+                       perform cics-send-cics
+
+                   when DFHENTER
+                       move 'Refreshed' to EALRMSGO
+                       perform ealr-load-page
+                       perform cics-send-cics
+
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 0 to ws-top-line
+                       move 'Display reset by clear key'
+                           to EALRMSGO
+                       perform ealr-load-page
+                       perform cics-send-cics
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to EALRMSGO
+                       perform ealr-log-unsupkey
+                       perform ealr-load-page
+                       perform cics-send-cics
+               end-evaluate
+           else
+               move 0 to ws-top-line
+               move spaces to EALRMSGO
+               perform ealr-load-page
+               perform cics-send-cics
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** reads journal2's current line count out of JNLCOUNT           *
+      ***--------------------------------------------------------------*
+       ealr-read-total section.
+       ealr-read-total-para.
+           move 'journal2' to JNLCOUNT-JNAME
+           exec cics
+               read file('JNLCOUNT')
+               into(JNLCOUNT-RECORD)
+               ridfld(JNLCOUNT-JNAME)
+               resp(ws-jnlcount-resp)
+           end-exec
+           if ws-jnlcount-resp = dfhresp(normal)
+               move JNLCOUNT-COUNT to ws-total-lines
+           else
+               move 0 to ws-total-lines
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** moves the page anchor back ten lines, floored at line 1       *
+      ***--------------------------------------------------------------*
+       ealr-page-up section.
+       ealr-page-up-para.
+           if ws-top-line > 10
+               subtract 10 from ws-top-line
+           else
+               move 1 to ws-top-line
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** moves the page anchor forward ten lines, capped so the last   *
+      *** page shown still ends on the newest line on file              *
+      ***--------------------------------------------------------------*
+       ealr-page-down section.
+       ealr-page-down-para.
+           perform ealr-read-total
+           add 10 to ws-top-line
+           if ws-total-lines < 10
+               move 1 to ws-top-line
+           else if ws-top-line > ws-total-lines - 9
+               compute ws-top-line = ws-total-lines - 9
+           end-if end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** positions the browse at the most recent ten lines the first   *
+      *** time the screen is shown, then reads ten lines from ALERTQ    *
+      *** starting at ws-top-line                                       *
+      ***--------------------------------------------------------------*
+       ealr-load-page section.
+       ealr-load-page-para.
+           perform ealr-read-total
+           if ws-top-line = 0
+               if ws-total-lines > 9
+                   compute ws-top-line = ws-total-lines - 9
+               else
+                   move 1 to ws-top-line
+               end-if
+           end-if
+           move spaces to ws-display-lines
+           move ws-top-line to ALERTQ-LINENO
+           exec cics
+               startbr file('ALERTQ')
+               ridfld(ALERTQ-LINENO)
+               resp(ws-browse-resp)
+           end-exec
+           if ws-browse-resp = dfhresp(normal)
+               perform ealr-read-one-line
+                   varying ws-line-idx from 1 by 1
+                   until ws-line-idx > 10
+               exec cics
+                   endbr file('ALERTQ')
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       ealr-read-one-line section.
+       ealr-read-one-line-para.
+           exec cics
+               readnext file('ALERTQ')
+               into(ALERTQ-RECORD)
+               ridfld(ALERTQ-LINENO)
+               resp(ws-browse-resp)
+           end-exec
+           if ws-browse-resp = dfhresp(normal)
+               move ALERTQ-TEXT to ws-disp-line(ws-line-idx)
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           exec cics
+               receive map(ws-map)
+               into(BMSEALRI)
+               nohandle
+           end-exec
+           if eibresp = dfhresp(normal)
+               move low-values to ws-next-tran
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-cics section.
+       cics-send-cics-para.
+           move low-values to EALRTRNO.
+           move ws-top-line to EALRTOPO.
+           move ws-disp-line(1)  to EALRL01O.
+           move ws-disp-line(2)  to EALRL02O.
+           move ws-disp-line(3)  to EALRL03O.
+           move ws-disp-line(4)  to EALRL04O.
+           move ws-disp-line(5)  to EALRL05O.
+           move ws-disp-line(6)  to EALRL06O.
+           move ws-disp-line(7)  to EALRL07O.
+           move ws-disp-line(8)  to EALRL08O.
+           move ws-disp-line(9)  to EALRL09O.
+           move ws-disp-line(10) to EALRL10O.
+
+           move 'BMSEALR' to ws-map
+
+           exec cics send map(ws-map) from(BMSEALRO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       ealr-log-unsupkey section.
+       ealr-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
