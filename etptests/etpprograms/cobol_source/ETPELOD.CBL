@@ -0,0 +1,353 @@
+       identification division.
+
+       program-id. ETPELOD.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPELOD - CICS data-load utility
+      * Started (via transaction transfer) by ETPEMNU whenever the
+      * caller's commarea has ws-lod set; the load/remove, large/small,
+      * DB/VSAM and debug-tracing switches are picked back up from
+      * LOADCTL, honored while the dataset is loaded or removed, and
+      * the outcome is reported back on the BMSELOD screen
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPELOD'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSELOD.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     CICS session terminated.'.
+       01  ws-info-msg                       pic x(50).
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+           03  ws-cfm                        pic x(1).
+
+      ***--------------------------------------------------------------*
+      *** load switches persisted by ETPEMNU (a transaction transfer   *
+      *** doesn't forward the commarea, so LOADCTL carries them here)  *
+      ***--------------------------------------------------------------*
+       copy LOADCTL.
+       01  ws-loadctl-resp                   pic s9(8) comp.
+       01  ws-load-target                    pic 9(7).
+       01  ws-load-current                   pic 9(7) comp value 0.
+       01  ws-load-current-disp              pic 9(7).
+       01  ws-load-chunk                     pic 9(7) comp value 10000.
+
+      *    consolidated cross-program training-gap log - see
+      *    elod-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** CICS Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) CICS transfer from another
+      *        transaction or (2) return map from this transaction
+           perform elod-mainline
+
+      *    return to CICS because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       elod-mainline section.
+       elod-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+
+      *            PF12 Exits the CICS-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            ENTER re-displays the last load result
+                   when DFHENTER
+                       perform cics-send-elod
+
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to ELODMSGO
+                       perform cics-send-elod
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to ELODMSGO
+                       perform elod-log-unsupkey
+                       perform cics-send-elod
+               end-evaluate
+      *    fresh transfer from ETPEMNU - run the load and report it
+           else
+               perform elod-run-load
+               perform cics-send-elod
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** picks the switches this terminal's caller left in LOADCTL    *
+      *** back up and honors them: load vs. remove, large vs. small    *
+      *** dataset, VSAM vs. DB backend, with optional debug tracing    *
+      ***--------------------------------------------------------------*
+       elod-run-load section.
+       elod-run-load-para.
+           move eibtrmid to LOADCTL-TERMID
+           exec cics
+               read file('LOADCTL')
+               into(LOADCTL-RECORD)
+               ridfld(LOADCTL-TERMID)
+               resp(ws-loadctl-resp)
+           end-exec
+           if ws-loadctl-resp not = dfhresp(normal)
+               move 'No load request found for this terminal'
+                   to ELODMSGO
+           else
+               if LOADCTL-DEBUG
+                   string 'ELOD DEBUG start, running=' LOADCTL-STATUS
+                       into ws-info-msg
+                   exec cics
+                       write journalname('info')
+                       from(ws-info-msg) flength(50)
+                       jtypeid('LD') prefix('ETP')
+                   end-exec
+               end-if
+
+               if LOADCTL-REMOVE
+                   move 0 to LOADCTL-REC-COUNT
+                   move 0 to LOADCTL-CHECKPT-COUNT
+                   move 'C' to LOADCTL-STATUS
+                   string 'Dataset removed' into ELODMSGO
+                   exec cics
+                       rewrite file('LOADCTL')
+                       from(LOADCTL-RECORD)
+                       resp(ws-loadctl-resp)
+                   end-exec
+               else
+                   if LOADCTL-LARGE
+                       perform elod-load-large
+                   else
+                       perform elod-load-small
+                   end-if
+               end-if
+
+               move LOADCTL-REC-COUNT to ELODCNTO
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** small loads complete in a single pass, same as before        *
+      ***--------------------------------------------------------------*
+       elod-load-small section.
+       elod-load-small-para.
+           move 100 to ws-load-target
+           move ws-load-target to LOADCTL-REC-COUNT
+           move 0 to LOADCTL-CHECKPT-COUNT
+           move 'C' to LOADCTL-STATUS
+           if LOADCTL-USE-DB
+               string 'Loaded ' ws-load-target
+                   ' records to DB backend' into ELODMSGO
+           else
+               string 'Loaded ' ws-load-target
+                   ' records to VSAM files' into ELODMSGO
+           end-if
+           exec cics
+               rewrite file('LOADCTL')
+               from(LOADCTL-RECORD)
+               resp(ws-loadctl-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** large loads take a checkpoint every ws-load-chunk records,   *
+      *** syncpointing the unit of work so an abend partway through    *
+      *** leaves LOADCTL-CHECKPT-COUNT pointing at real, committed     *
+      *** progress - re-entering with LOADCTL-RUNNING already set      *
+      *** resumes from that count instead of starting over             *
+      ***--------------------------------------------------------------*
+       elod-load-large section.
+       elod-load-large-para.
+           move 100000 to ws-load-target
+           if LOADCTL-RUNNING
+               move LOADCTL-CHECKPT-COUNT to ws-load-current
+           else
+               move 0 to ws-load-current
+               move 'R' to LOADCTL-STATUS
+           end-if
+           perform elod-load-large-chunk
+               until ws-load-current >= ws-load-target
+           move ws-load-target to LOADCTL-REC-COUNT
+           move 0 to LOADCTL-CHECKPT-COUNT
+           move 'C' to LOADCTL-STATUS
+           if LOADCTL-USE-DB
+               string 'Loaded ' ws-load-target
+                   ' records to DB backend' into ELODMSGO
+           else
+               string 'Loaded ' ws-load-target
+                   ' records to VSAM files' into ELODMSGO
+           end-if
+           exec cics
+               rewrite file('LOADCTL')
+               from(LOADCTL-RECORD)
+               resp(ws-loadctl-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       elod-load-large-chunk section.
+       elod-load-large-chunk-para.
+           add ws-load-chunk to ws-load-current
+           if ws-load-current > ws-load-target
+               move ws-load-target to ws-load-current
+           end-if
+           move ws-load-current to LOADCTL-CHECKPT-COUNT
+           exec cics
+               rewrite file('LOADCTL')
+               from(LOADCTL-RECORD)
+               resp(ws-loadctl-resp)
+           end-exec
+           exec cics syncpoint end-exec
+           if LOADCTL-DEBUG
+               move ws-load-current to ws-load-current-disp
+               string 'ELOD DEBUG checkpoint=' ws-load-current-disp
+                   into ws-info-msg
+               exec cics
+                   write journalname('info')
+                   from(ws-info-msg) flength(50)
+                   jtypeid('LD') prefix('ETP')
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           evaluate ws-map
+               when 'BMSELOD'
+                   exec cics
+                       receive map(ws-map)
+                       into(BMSELODI)
+                       nohandle
+                   end-exec
+                   if eibresp = dfhresp(normal)
+                       move low-values to ws-next-tran
+                   end-if
+           end-evaluate
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-elod section.
+       cics-send-elod-para.
+           move 'BMSELOD' to ws-map
+
+           exec cics send map(ws-map) from(BMSELODO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       elod-log-unsupkey section.
+       elod-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
