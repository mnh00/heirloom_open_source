@@ -0,0 +1,169 @@
+       identification division.
+
+       program-id. ETPBPIC.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBPIC - offline companion to ETPEPIC
+      * Drives the same picture-edit and currency-conversion logic as
+      * ETPEPIC's ENTER-key path (ws-tst-zz9/ws-tst-dol99/ws-tst-9v9 and
+      * epic-currency-convert) against a fixed table of test amounts and
+      * currency codes, without CICS, so a regression run can be diffed
+      * between builds instead of having to drive the 3270 screen by hand.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select EXRATE-FILE assign to "EXRATE"
+               organization is indexed
+               access mode is dynamic
+               record key is EXRATE-CURRENCY
+               file status is ws-exrate-status.
+
+       data division.
+
+       file section.
+       fd  EXRATE-FILE.
+           copy EXRATE.
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBPIC'.
+
+       01  ws-exrate-status                  pic x(2).
+           88  ws-exrate-ok                  value '00'.
+           88  ws-exrate-notfnd              value '23'.
+
+       01  ws-tst-zz9                        pic zzzz9.
+       01  ws-tst-dol99                        pic $$$,$$9.99.
+       01  ws-tst-999                        pic 99999.
+       01  ws-tst-9v9                        pic 999999V99.
+       01  ws-converted-amt                  pic 9(9)v99.
+       01  ws-info-msg                       pic x(80).
+
+      *    fixed regression table: each row is one ETPEPIC ENTER-key
+      *    scenario (EPICZZ9I amount, EPIC$99I amount, EPICCURI code)
+       01  ws-case-count                     pic 9(2) comp value 5.
+       01  ws-case-idx                       pic 9(2) comp value 0.
+       01  ws-case-zz9-tbl occurs 5 times    pic 9(5).
+       01  ws-case-99-tbl occurs 5 times     pic 9(6)v99.
+       01  ws-case-cur-tbl occurs 5 times    pic x(3).
+
+       procedure division.
+       bpic-mainline section.
+       bpic-mainline-para.
+           display 'ETPBPIC - ETPEPIC regression companion'
+           move 1 to ws-case-idx
+           perform bpic-init-case until ws-case-idx > ws-case-count
+           move 1 to ws-case-idx
+           perform bpic-run-case until ws-case-idx > ws-case-count
+           display 'ETPBPIC - regression run complete'
+           stop run
+           .
+      ***--------------------------------------------------------------*
+      *** unpacks the literal scenario table above into the occurs      *
+      *** table used by the test driver                                 *
+      ***--------------------------------------------------------------*
+       bpic-init-case section.
+       bpic-init-case-para.
+           evaluate ws-case-idx
+               when 1
+                   move 100 to ws-case-zz9-tbl(1)
+                   move 50.00 to ws-case-99-tbl(1)
+                   move 'USD' to ws-case-cur-tbl(1)
+               when 2
+                   move 225 to ws-case-zz9-tbl(2)
+                   move 125.00 to ws-case-99-tbl(2)
+                   move 'EUR' to ws-case-cur-tbl(2)
+               when 3
+                   move 1 to ws-case-zz9-tbl(3)
+                   move 1.00 to ws-case-99-tbl(3)
+                   move 'JPY' to ws-case-cur-tbl(3)
+               when 4
+                   move 99 to ws-case-zz9-tbl(4)
+                   move 999.00 to ws-case-99-tbl(4)
+                   move 'GBP' to ws-case-cur-tbl(4)
+               when 5
+                   move 0 to ws-case-zz9-tbl(5)
+                   move 0 to ws-case-99-tbl(5)
+                   move spaces to ws-case-cur-tbl(5)
+           end-evaluate
+           add 1 to ws-case-idx
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** runs one scenario through the same field conversions and      *
+      *** currency lookup ETPEPIC's DFHENTER path performs              *
+      ***--------------------------------------------------------------*
+       bpic-run-case section.
+       bpic-run-case-para.
+           display ' '
+           move ws-case-zz9-tbl(ws-case-idx) to ws-tst-zz9
+           move ws-case-99-tbl(ws-case-idx) to ws-tst-dol99
+           string 'EPICZZ9=' ws-tst-zz9 space
+               'EPIC$99=' ws-tst-dol99
+               into ws-info-msg
+           display ws-info-msg
+
+           move ws-case-99-tbl(ws-case-idx) to ws-tst-9v9
+           move ws-case-zz9-tbl(ws-case-idx) to ws-tst-999
+           string 'ws-tst-zz9=' ws-tst-zz9 space
+               'ws-tst-dol99=' ws-tst-dol99
+               into ws-info-msg
+           display ws-info-msg
+           string 'ws-tst-9v9=' ws-tst-9v9 space
+               'ws-tst-999=' ws-tst-999
+               into ws-info-msg
+           display ws-info-msg
+
+           perform bpic-currency-convert
+           add 1 to ws-case-idx
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** same default-to-USD / fall-back-to-1:1-rate behavior as       *
+      *** ETPEPIC's epic-currency-convert                                *
+      ***--------------------------------------------------------------*
+       bpic-currency-convert section.
+       bpic-currency-convert-para.
+           if ws-case-cur-tbl(ws-case-idx) = spaces
+               move 'USD' to EXRATE-CURRENCY
+           else
+               move ws-case-cur-tbl(ws-case-idx) to EXRATE-CURRENCY
+           end-if
+           open input EXRATE-FILE
+           if ws-exrate-ok
+               read EXRATE-FILE
+                   invalid key
+                       move 1.000000 to EXRATE-RATE
+               end-read
+               close EXRATE-FILE
+           else
+               move 1.000000 to EXRATE-RATE
+           end-if
+           compute ws-converted-amt = ws-tst-9v9 * EXRATE-RATE
+           string EXRATE-CURRENCY ' ' ws-tst-9v9 ' converts to '
+               ws-converted-amt ' USD'
+               into ws-info-msg
+           display ws-info-msg
+           exit
+           .
+       end program ETPBPIC.
