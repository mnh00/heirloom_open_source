@@ -0,0 +1,312 @@
+       identification division.
+
+       program-id. ETPBJAR.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBJAR - end-of-day rotation/archive for the journal4 text file
+      * Copies /tmp/journal4.txt to a date-named archive file and
+      * truncates journal4.txt back to empty so ETPEJNL's
+      * WRITE JOURNALNAME('journal4') starts the next day clean; also
+      * resets the journal4 tally in JNLCOUNT so the next nightly
+      * reconciliation run compares against the fresh file, not the
+      * whole archived history
+      *
+      * Before any of JNLCOUNT's counters are touched, today's write
+      * count for each of journal1-journal4 is archived into JNLDAILY
+      * keyed by journal name and date, and JNLCOUNT itself is reset
+      * to zero for all four journals - not just journal4 - so the
+      * counters ETPBJRC/ETPBEOD read back are always this day's
+      * volume instead of an all-time running total.
+      *
+      * POSTCTRL-TOTAL, the running total ETPBPST maintains of what it
+      * has posted to the Account Master, is zeroed in the same run so
+      * ETPBGLR's reconciliation of POSTCTRL against journal4 stays on
+      * the same since-last-rotation basis as the file it is compared
+      * against, instead of drifting permanently out of balance from
+      * the second day onward.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select JOURNAL4-FILE assign to "/tmp/journal4.txt"
+               organization is line sequential
+               file status is ws-journal4-status.
+
+           select JOURNAL4-ARCHIVE-FILE assign to ws-archive-name
+               organization is line sequential
+               file status is ws-archive-status.
+
+           select JNLCOUNT-FILE assign to "JNLCOUNT"
+               organization is indexed
+               access mode is dynamic
+               record key is JNLCOUNT-JNAME
+               file status is ws-jnlcount-status.
+
+           select JNLDAILY-FILE assign to "JNLDAILY"
+               organization is indexed
+               access mode is dynamic
+               record key is JNLDAILY-KEY
+               file status is ws-jnldaily-status.
+
+           select POSTCTRL-FILE assign to "POSTCTRL"
+               organization is indexed
+               access mode is dynamic
+               record key is POSTCTRL-CNAME
+               file status is ws-postctrl-status.
+
+       data division.
+
+       file section.
+       fd  JOURNAL4-FILE.
+       01  journal4-line                     pic x(40).
+
+       fd  JOURNAL4-ARCHIVE-FILE.
+       01  journal4-archive-line             pic x(40).
+
+       fd  JNLCOUNT-FILE.
+           copy JNLCOUNT.
+
+       fd  JNLDAILY-FILE.
+           copy JNLDAILY.
+
+       fd  POSTCTRL-FILE.
+           copy POSTCTRL.
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBJAR'.
+
+       01  ws-journal4-status                pic x(2).
+           88  ws-journal4-ok                value '00'.
+
+       01  ws-archive-status                 pic x(2).
+           88  ws-archive-ok                 value '00'.
+
+       01  ws-jnlcount-status                pic x(2).
+           88  ws-jnlcount-ok                value '00'.
+           88  ws-jnlcount-notfnd            value '23'.
+
+       01  ws-jnldaily-status                pic x(2).
+           88  ws-jnldaily-ok                value '00'.
+           88  ws-jnldaily-notfnd            value '23'.
+
+       01  ws-postctrl-status                pic x(2).
+           88  ws-postctrl-ok                value '00'.
+           88  ws-postctrl-notfnd            value '23'.
+
+       01  ws-more-lines                     pic x(1) value 'Y'.
+           88  ws-are-more-lines             value 'Y'.
+
+       01  ws-lines-archived                 pic 9(9) comp value 0.
+
+       01  ws-today.
+           03  ws-today-yyyy                 pic 9(4).
+           03  ws-today-mm                   pic 9(2).
+           03  ws-today-dd                   pic 9(2).
+
+       01  ws-archive-name                   pic x(40).
+
+      ***--------------------------------------------------------------*
+      *** daily journal write-volume archive - journal1 through        *
+      *** journal4, looked up by name the same way ETPBJRC/ETPBEOD     *
+      *** already report them                                          *
+      ***--------------------------------------------------------------*
+       01  ws-jnl-name occurs 4 times        pic x(8).
+       01  ws-jnl-sub                        pic 9(1).
+       01  ws-jnl-report-count               pic zzzzzzz9.
+       01  ws-jnl-count-today                pic 9(9) comp.
+
+       procedure division.
+       bjar-mainline section.
+       bjar-mainline-para.
+           perform bjar-initialize
+           if ws-journal4-ok and ws-archive-ok
+               perform bjar-copy-line until not ws-are-more-lines
+           end-if
+           perform bjar-reset-journal4
+           perform bjar-archive-daily-counts
+           perform bjar-reset-postctrl
+           perform bjar-finalize
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       bjar-initialize section.
+       bjar-initialize-para.
+           display 'ETPBJAR - journal4 rotation/archive'
+           move function current-date to ws-today-yyyy
+           move function current-date(5:2) to ws-today-mm
+           move function current-date(7:2) to ws-today-dd
+           string '/tmp/journal4_' ws-today-yyyy ws-today-mm
+               ws-today-dd '.txt' into ws-archive-name
+
+           open input JOURNAL4-FILE
+           if not ws-journal4-ok
+               display 'ETPBJAR - journal4.txt not available, status='
+                   ws-journal4-status
+               move 'N' to ws-more-lines
+           end-if
+
+           open output JOURNAL4-ARCHIVE-FILE
+           if not ws-archive-ok
+               display 'ETPBJAR - unable to open archive file, status='
+                   ws-archive-status
+               move 'N' to ws-more-lines
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjar-copy-line section.
+       bjar-copy-line-para.
+           read JOURNAL4-FILE
+               at end
+                   move 'N' to ws-more-lines
+           end-read
+           if ws-are-more-lines
+               write journal4-archive-line from journal4-line
+               add 1 to ws-lines-archived
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjar-reset-journal4 section.
+       bjar-reset-journal4-para.
+           if ws-journal4-ok
+               close JOURNAL4-FILE
+           end-if
+           if ws-archive-ok
+               close JOURNAL4-ARCHIVE-FILE
+               display 'ETPBJAR - archived ' ws-lines-archived
+                   ' lines to ' ws-archive-name
+           end-if
+
+      *    OPEN OUTPUT on line sequential truncates the file, giving
+      *    ETPEJNL a fresh journal4.txt for the new day
+           open output JOURNAL4-FILE
+           close JOURNAL4-FILE
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** captures today's write count for each of journal1-journal4   *
+      *** into JNLDAILY before JNLCOUNT is reset, then zeroes out      *
+      *** JNLCOUNT for all four so tomorrow starts counting fresh      *
+      ***--------------------------------------------------------------*
+       bjar-archive-daily-counts section.
+       bjar-archive-daily-counts-para.
+           move 'journal1' to ws-jnl-name(1)
+           move 'journal2' to ws-jnl-name(2)
+           move 'journal3' to ws-jnl-name(3)
+           move 'journal4' to ws-jnl-name(4)
+           move function current-date to ws-today-yyyy
+           move function current-date(5:2) to ws-today-mm
+           move function current-date(7:2) to ws-today-dd
+
+           open i-o JNLCOUNT-FILE
+           if not ws-jnlcount-ok
+               display 'ETPBJAR - unable to open JNLCOUNT for daily '
+                   'archive, status=' ws-jnlcount-status
+           else
+               open i-o JNLDAILY-FILE
+               if not ws-jnldaily-ok
+                   display 'ETPBJAR - unable to open JNLDAILY, status='
+                       ws-jnldaily-status
+               else
+                   perform varying ws-jnl-sub from 1 by 1
+                       until ws-jnl-sub > 4
+                       perform bjar-archive-one-journal
+                   end-perform
+                   close JNLDAILY-FILE
+               end-if
+               close JNLCOUNT-FILE
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjar-archive-one-journal section.
+       bjar-archive-one-journal-para.
+           move ws-jnl-name(ws-jnl-sub) to JNLCOUNT-JNAME
+           read JNLCOUNT-FILE
+               key is JNLCOUNT-JNAME
+               invalid key
+                   continue
+           end-read
+           if not ws-jnlcount-notfnd
+               move JNLCOUNT-COUNT to ws-jnl-report-count
+               display 'ETPBJAR - ' ws-jnl-name(ws-jnl-sub)
+                   ' daily writes: ' ws-jnl-report-count
+               move JNLCOUNT-COUNT to ws-jnl-count-today
+
+               move ws-jnl-name(ws-jnl-sub) to JNLDAILY-JNAME
+               move ws-today to JNLDAILY-DATE
+               read JNLDAILY-FILE
+                   key is JNLDAILY-KEY
+                   invalid key
+                       continue
+               end-read
+               move ws-jnl-name(ws-jnl-sub) to JNLDAILY-JNAME
+               move ws-today to JNLDAILY-DATE
+               move ws-jnl-count-today to JNLDAILY-COUNT
+               if ws-jnldaily-notfnd
+                   write JNLDAILY-RECORD
+               else
+                   rewrite JNLDAILY-RECORD
+               end-if
+
+               move 0 to JNLCOUNT-COUNT
+               rewrite JNLCOUNT-RECORD
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** zeroes POSTCTRL's cumulative posted-amount total for the     *
+      *** 'ACCTPOST' row in the same run that truncates journal4.txt,  *
+      *** so ETPBGLR's comparison of POSTCTRL against journal4 stays   *
+      *** on the same since-last-rotation basis instead of drifting    *
+      *** out of balance from the second day onward                   *
+      ***--------------------------------------------------------------*
+       bjar-reset-postctrl section.
+       bjar-reset-postctrl-para.
+           open i-o POSTCTRL-FILE
+           if not ws-postctrl-ok
+               display 'ETPBJAR - unable to open POSTCTRL, status='
+                   ws-postctrl-status
+           else
+               move 'ACCTPOST' to POSTCTRL-CNAME
+               read POSTCTRL-FILE
+                   key is POSTCTRL-CNAME
+                   invalid key
+                       continue
+               end-read
+               if not ws-postctrl-notfnd
+                   move 0 to POSTCTRL-TOTAL
+                   rewrite POSTCTRL-RECORD
+               end-if
+               close POSTCTRL-FILE
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjar-finalize section.
+       bjar-finalize-para.
+           display 'ETPBJAR - rotation complete'
+           exit
+           .
+       end program ETPBJAR.
