@@ -0,0 +1,161 @@
+       identification division.
+
+       program-id. ETPBGLR.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBGLR - GL/suspense reconciliation report
+      * Independently re-totals journal4's 'POST'-tagged entries (see
+      * JNLREC-POST-VIEW) and compares that against POSTCTRL, the
+      * running total ETPBPST maintains of what it actually applied to
+      * the Account Master.  A variance means something was logged but
+      * never posted, or posted without a matching log entry -
+      * exactly the control every posting cycle needs.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select JOURNAL4-FILE assign to "/tmp/journal4.txt"
+               organization is line sequential
+               file status is ws-journal4-status.
+
+           select POSTCTRL-FILE assign to "POSTCTRL"
+               organization is indexed
+               access mode is dynamic
+               record key is POSTCTRL-CNAME
+               file status is ws-postctrl-status.
+
+       data division.
+
+       file section.
+       fd  JOURNAL4-FILE.
+           copy JNLREC.
+
+       fd  POSTCTRL-FILE.
+           copy POSTCTRL.
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBGLR'.
+
+       01  ws-journal4-status                pic x(2).
+           88  ws-journal4-ok                value '00'.
+           88  ws-journal4-not-found         value '35'.
+
+       01  ws-postctrl-status                pic x(2).
+           88  ws-postctrl-ok                value '00'.
+           88  ws-postctrl-not-found         value '23'.
+
+       01  ws-more-journal4                  pic x(1) value 'Y'.
+           88  ws-more-journal4-recs         value 'Y'.
+
+       01  ws-journal-total                  pic s9(9)v99 value 0.
+       01  ws-posted-total                   pic s9(9)v99 value 0.
+       01  ws-variance                       pic s9(9)v99 value 0.
+
+       01  ws-amount-display                 pic -zzzzzzz9.99.
+
+       procedure division.
+       bglr-mainline section.
+       bglr-mainline-para.
+           perform bglr-initialize
+           if ws-more-journal4-recs
+               perform bglr-total-journal4
+                   until not ws-more-journal4-recs
+           end-if
+           perform bglr-total-postctrl
+           perform bglr-report-variance
+           perform bglr-finalize
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       bglr-initialize section.
+       bglr-initialize-para.
+           display 'ETPBGLR - GL/suspense reconciliation report'
+           open input JOURNAL4-FILE
+           if not ws-journal4-ok
+               display 'ETPBGLR - journal4 text file not available, '
+                   'status=' ws-journal4-status
+               move 'N' to ws-more-journal4
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bglr-total-journal4 section.
+       bglr-total-journal4-para.
+           read JOURNAL4-FILE
+               at end
+                   move 'N' to ws-more-journal4
+           end-read
+           if ws-more-journal4-recs
+               if JNLREC-POST-TAG = 'POST'
+                   add JNLREC-POST-AMOUNT to ws-journal-total
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bglr-total-postctrl section.
+       bglr-total-postctrl-para.
+           open input POSTCTRL-FILE
+           if ws-postctrl-ok
+               move 'ACCTPOST' to POSTCTRL-CNAME
+               read POSTCTRL-FILE
+                   invalid key
+                       continue
+               end-read
+               if ws-postctrl-ok
+                   move POSTCTRL-TOTAL to ws-posted-total
+               end-if
+               close POSTCTRL-FILE
+           else
+               display 'ETPBGLR - unable to open POSTCTRL, status='
+                   ws-postctrl-status
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bglr-report-variance section.
+       bglr-report-variance-para.
+           compute ws-variance = ws-journal-total - ws-posted-total
+           move ws-journal-total to ws-amount-display
+           display 'journal4 POST entries total : ' ws-amount-display
+           move ws-posted-total to ws-amount-display
+           display 'Account Master posted total : ' ws-amount-display
+           move ws-variance to ws-amount-display
+           display 'variance                    : ' ws-amount-display
+           if ws-variance = 0
+               display 'GL/suspense in balance'
+           else
+               display 'GL/suspense OUT OF BALANCE - investigate'
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bglr-finalize section.
+       bglr-finalize-para.
+           if ws-journal4-ok
+               close JOURNAL4-FILE
+           end-if
+           display 'ETPBGLR - reconciliation complete'
+           exit
+           .
+       end program ETPBGLR.
