@@ -0,0 +1,315 @@
+       identification division.
+
+       program-id. ETPEFSO.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPEFSO - administrative forced signoff
+      * Supervisor-only utility to clear a hung or abandoned terminal's
+      * session without restarting the terminal emulator.  The operator
+      * running this transaction must be signed on (via IDLETRK) as a
+      * SECROLE admin; the terminal it clears is a different terminal,
+      * named by EFSOTIDI, not the one this transaction is running on.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPEFSO'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSEFSO.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     EFSO session terminated.'.
+       01  ws-aud-msg                        pic x(90).
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+           03  ws-cfm                        pic x(1).
+
+      ***--------------------------------------------------------------*
+      *** the calling terminal's own signed-on user must be a SECROLE  *
+      *** admin before a forced signoff against another terminal is    *
+      *** allowed                                                      *
+      ***--------------------------------------------------------------*
+       copy IDLETRK.
+       01  ws-idle-resp                      pic s9(8) comp.
+       copy SECROLE.
+       01  ws-role-resp                      pic s9(8) comp.
+       01  ws-is-admin                       pic x(1) value 'N'.
+           88  ws-caller-is-admin            value 'Y'.
+
+      *    consolidated cross-program training-gap log - see
+      *    cefs-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** CICS Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) CICS transfer from another
+      *        transaction or (2) return map from this transaction
+           perform cefs-mainline
+
+      *    return to CICS because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       cefs-mainline section.
+       cefs-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+
+      *            PF12 Exits the CICS-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            ENTER attempts the forced signoff
+                   when DFHENTER
+                       if EFSOTIDI = low-values
+                           move 'Must supply a terminal ID to clear'
+                               to EFSOMSGO
+                       else if EFSOCFMI = low-values
+                           move 'Must confirm to force a signoff'
+                               to EFSOMSGO
+                       else
+                           perform cefs-check-admin
+                           if not ws-caller-is-admin
+                               move
+                               'Not authorized for forced signoff'
+                                   to EFSOMSGO
+                           else
+                               perform cefs-force-signoff
+                           end-if
+                       end-if end-if
+                       perform cics-send-cefs
+
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to EFSOMSGO
+                       perform cics-send-cefs
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to EFSOMSGO
+                       perform cefs-log-unsupkey
+                       perform cics-send-cefs
+               end-evaluate
+           else
+               perform cics-send-cefs
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** looks up the SECROLE entry for the userid IDLETRK has on      *
+      *** file for the terminal running this transaction                *
+      ***--------------------------------------------------------------*
+       cefs-check-admin section.
+       cefs-check-admin-para.
+           move 'N' to ws-is-admin
+           move eibtrmid to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(normal) and IDLETRK-IS-SIGNED-ON
+               move IDLETRK-USERID to SECROLE-USERID
+               exec cics
+                   read file('SECROLE')
+                   into(SECROLE-RECORD)
+                   ridfld(SECROLE-USERID)
+                   resp(ws-role-resp)
+               end-exec
+               if ws-role-resp = dfhresp(normal)
+                   and SECROLE-CODE = 'A'
+                   move 'Y' to ws-is-admin
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** marks the named terminal's IDLETRK entry signed off and      *
+      *** writes an audit entry noting who forced it and why            *
+      ***--------------------------------------------------------------*
+       cefs-force-signoff section.
+       cefs-force-signoff-para.
+           move EFSOTIDI to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp not = dfhresp(normal)
+               move 'Terminal not on file' to EFSOMSGO
+           else if not IDLETRK-IS-SIGNED-ON
+               move 'Terminal is not signed on' to EFSOMSGO
+           else
+               move 'N' to IDLETRK-STATUS
+               exec cics
+                   rewrite file('IDLETRK')
+                   from(IDLETRK-RECORD)
+                   resp(ws-idle-resp)
+               end-exec
+               move 'Forced signoff complete' to EFSOMSGO
+               perform cefs-write-audit
+           end-if end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** security audit of who forced the signoff, which terminal,    *
+      *** and why - same style as ETPESON's signon audit                *
+      ***--------------------------------------------------------------*
+       cefs-write-audit section.
+       cefs-write-audit-para.
+           string 'FORCEDSO ' 'TARGET=' EFSOTIDI ' '
+               'TARGETUID=' EFSOUIDI ' '
+               'BY=' eibtrmid ' '
+               'REASON=' EFSORSNI
+               into ws-aud-msg
+           exec cics
+               write journalname('journal1')
+               from(ws-aud-msg) flength(90)
+               jtypeid('SO') prefix('ETP')
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           evaluate ws-map
+               when 'BMSEFSO'
+                   exec cics
+                       receive map(ws-map)
+                       into(BMSEFSOI)
+                       nohandle
+                   end-exec
+                   if eibresp = dfhresp(normal)
+                       move low-values to ws-next-tran
+                   end-if
+           end-evaluate
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-cefs section.
+       cics-send-cefs-para.
+           move low-values to EFSOTIDO.
+           move low-values to EFSOUIDO.
+           move low-values to EFSORSNO.
+           move low-values to EFSOCFMO.
+
+           move 'BMSEFSO' to ws-map
+
+           exec cics send map(ws-map) from(BMSEFSOO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       cefs-log-unsupkey section.
+       cefs-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
