@@ -0,0 +1,178 @@
+       identification division.
+
+       program-id. ETPBJRC.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBJRC - nightly journal reconciliation report
+      * journal1/journal2/journal3 are CICS-managed SYSOUT/SYSERR/log4j
+      * destinations with no batch-readable file behind them, so the
+      * write counts ETPEJNL now keeps in JNLCOUNT (see jnl-bump-count)
+      * are this report's only cross-check for them; journal4 is the
+      * one destination deployed as an actual flat text file, so its
+      * JNLCOUNT tally is additionally balanced against a physical
+      * record count on /tmp/journal4.txt
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select JNLCOUNT-FILE assign to "JNLCOUNT"
+               organization is indexed
+               access mode is sequential
+               record key is JNLCOUNT-JNAME
+               file status is ws-jnlcount-status.
+
+           select JOURNAL4-FILE assign to "/tmp/journal4.txt"
+               organization is line sequential
+               file status is ws-journal4-status.
+
+       data division.
+
+       file section.
+       fd  JNLCOUNT-FILE.
+           copy JNLCOUNT.
+
+       fd  JOURNAL4-FILE.
+       01  journal4-line                     pic x(40).
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBJRC'.
+
+       01  ws-jnlcount-status                pic x(2).
+           88  ws-jnlcount-ok                value '00'.
+
+       01  ws-journal4-status                pic x(2).
+           88  ws-journal4-ok                value '00'.
+           88  ws-journal4-not-found         value '35'.
+
+       01  ws-more-jnlcount                  pic x(1) value 'Y'.
+           88  ws-more-jnlcount-recs         value 'Y'.
+
+       01  ws-more-journal4                  pic x(1) value 'Y'.
+           88  ws-more-journal4-recs         value 'Y'.
+
+       01  ws-journal4-lines                 pic 9(9) comp value 0.
+       01  ws-journal4-tallied               pic 9(9) comp value 0.
+       01  ws-journal4-variance              pic s9(9) comp value 0.
+       01  ws-journal4-found                 pic x(1) value 'N'.
+           88  ws-journal4-was-tallied       value 'Y'.
+
+       01  ws-report-count                   pic zzzzzzz9.
+       01  ws-variance-display               pic -zzzzzzz9.
+
+       procedure division.
+       bjrc-mainline section.
+       bjrc-mainline-para.
+           perform bjrc-initialize
+           perform bjrc-process-jnlcount until not ws-more-jnlcount-recs
+           perform bjrc-count-journal4
+           perform bjrc-report-variance
+           perform bjrc-finalize
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       bjrc-initialize section.
+       bjrc-initialize-para.
+           display 'ETPBJRC - journal reconciliation report'
+           open input JNLCOUNT-FILE
+           if not ws-jnlcount-ok
+               display 'ETPBJRC - unable to open JNLCOUNT, status='
+                   ws-jnlcount-status
+               move 'N' to ws-more-jnlcount
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjrc-process-jnlcount section.
+       bjrc-process-jnlcount-para.
+           read JNLCOUNT-FILE next record
+               at end
+                   move 'N' to ws-more-jnlcount
+           end-read
+           if ws-more-jnlcount-recs
+               move JNLCOUNT-COUNT to ws-report-count
+               display JNLCOUNT-JNAME '  writes: ' ws-report-count
+               if JNLCOUNT-JNAME = 'journal4'
+                   move JNLCOUNT-COUNT to ws-journal4-tallied
+                   move 'Y' to ws-journal4-found
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjrc-count-journal4 section.
+       bjrc-count-journal4-para.
+      *    /tmp/journal4.txt may not exist yet on a fresh deployment;
+      *    treat that as zero lines rather than an abend
+           open input JOURNAL4-FILE
+           if ws-journal4-ok
+               perform bjrc-read-journal4
+                   until not ws-more-journal4-recs
+               close JOURNAL4-FILE
+           else
+               display 'ETPBJRC - journal4 text file not available, '
+                   'status=' ws-journal4-status
+               move 'N' to ws-more-journal4
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjrc-read-journal4 section.
+       bjrc-read-journal4-para.
+           read JOURNAL4-FILE
+               at end
+                   move 'N' to ws-more-journal4
+           end-read
+           if ws-more-journal4-recs
+               add 1 to ws-journal4-lines
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjrc-report-variance section.
+       bjrc-report-variance-para.
+           display ' '
+           display 'journal4 text-file lines : ' ws-journal4-lines
+           display 'journal4 JNLCOUNT tally  : ' ws-journal4-tallied
+           if ws-journal4-was-tallied
+               compute ws-journal4-variance =
+                   ws-journal4-lines - ws-journal4-tallied
+           else
+               move ws-journal4-lines to ws-journal4-variance
+           end-if
+           move ws-journal4-variance to ws-variance-display
+           display 'journal4 variance        : ' ws-variance-display
+           if ws-journal4-variance = 0
+               display 'journal4 in balance'
+           else
+               display 'journal4 OUT OF BALANCE - investigate'
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bjrc-finalize section.
+       bjrc-finalize-para.
+           close JNLCOUNT-FILE
+           display 'ETPBJRC - reconciliation complete'
+           exit
+           .
+       end program ETPBJRC.
