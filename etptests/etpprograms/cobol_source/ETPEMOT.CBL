@@ -0,0 +1,311 @@
+       identification division.
+
+       program-id. ETPEMOT.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPEMOT - administrative message-of-the-day maintenance
+      * Supervisor-only utility to set or clear the broadcast message
+      * ETPEMNU's PF15 shows to every signed-on terminal.  The operator
+      * running this transaction must be signed on (via IDLETRK) as a
+      * SECROLE admin, same check as ETPEFSO's forced signoff.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPEMOT'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSEMOT.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     EMOT session terminated.'.
+       01  ws-aud-msg                        pic x(80).
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+
+      *    the broadcast message itself, a single control-name-keyed
+      *    row the same way POSTCTRL keys its control totals
+       copy MOTDFILE.
+       01  ws-motdfile-resp                  pic s9(8) comp.
+       01  ws-motd-cur-hh                    pic 9(2).
+       01  ws-motd-cur-mm                    pic 9(2).
+       01  ws-motd-cur-ss                    pic 9(2).
+
+      ***--------------------------------------------------------------*
+      *** the calling terminal's own signed-on user must be a SECROLE  *
+      *** admin before the message of the day can be changed            *
+      ***--------------------------------------------------------------*
+       copy IDLETRK.
+       01  ws-idle-resp                      pic s9(8) comp.
+       copy SECROLE.
+       01  ws-role-resp                      pic s9(8) comp.
+       01  ws-is-admin                       pic x(1) value 'N'.
+           88  ws-caller-is-admin            value 'Y'.
+
+      *    consolidated cross-program training-gap log - see
+      *    cmot-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** EMOT Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) CICS transfer from another
+      *        transaction or (2) return map from this transaction
+           perform cmot-mainline
+
+      *    return to CICS because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       cmot-mainline section.
+       cmot-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+
+      *            PF12 Exits the EMOT-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            ENTER attempts to set the message (blank clears it)
+                   when DFHENTER
+                       perform cmot-check-admin
+                       if not ws-caller-is-admin
+                           move 'Not authorized to set the message'
+                               to EMOTMSGO
+                       else
+                           perform cmot-save-motd
+                       end-if
+                       perform cics-send-cmot
+
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to EMOTMSGO
+                       perform cics-send-cmot
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to EMOTMSGO
+                       perform cmot-log-unsupkey
+                       perform cics-send-cmot
+               end-evaluate
+           else
+               perform cics-send-cmot
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** looks up the SECROLE entry for the userid IDLETRK has on      *
+      *** file for the terminal running this transaction                *
+      ***--------------------------------------------------------------*
+       cmot-check-admin section.
+       cmot-check-admin-para.
+           move 'N' to ws-is-admin
+           move eibtrmid to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(normal) and IDLETRK-IS-SIGNED-ON
+               move IDLETRK-USERID to SECROLE-USERID
+               exec cics
+                   read file('SECROLE')
+                   into(SECROLE-RECORD)
+                   ridfld(SECROLE-USERID)
+                   resp(ws-role-resp)
+               end-exec
+               if ws-role-resp = dfhresp(normal)
+                   and SECROLE-CODE = 'A'
+                   move 'Y' to ws-is-admin
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** writes EMOTTXTI (blank allowed, to clear the broadcast) to    *
+      *** the single MOTD row and audits who changed it                 *
+      ***--------------------------------------------------------------*
+       cmot-save-motd section.
+       cmot-save-motd-para.
+           move 'MOTD' to MOTDFILE-KEY
+           move EMOTTXTI to MOTDFILE-TEXT
+           move current-date(9:2) to ws-motd-cur-hh
+           move current-date(11:2) to ws-motd-cur-mm
+           move current-date(13:2) to ws-motd-cur-ss
+           move ws-motd-cur-hh to MOTDFILE-UPD-HH
+           move ws-motd-cur-mm to MOTDFILE-UPD-MM
+           move ws-motd-cur-ss to MOTDFILE-UPD-SS
+           move IDLETRK-USERID to MOTDFILE-UPD-USERID
+           exec cics
+               write file('MOTDFILE')
+               from(MOTDFILE-RECORD)
+               ridfld(MOTDFILE-KEY)
+               resp(ws-motdfile-resp)
+           end-exec
+           if ws-motdfile-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('MOTDFILE')
+                   from(MOTDFILE-RECORD)
+                   resp(ws-motdfile-resp)
+               end-exec
+           end-if
+           if EMOTTXTI = low-values or spaces
+               move 'Message of the day cleared' to EMOTMSGO
+           else
+               move 'Message of the day updated' to EMOTMSGO
+           end-if
+           perform cmot-write-audit
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** security audit of who changed the message of the day and to  *
+      *** what - same style as ETPEFSO's forced-signoff audit           *
+      ***--------------------------------------------------------------*
+       cmot-write-audit section.
+       cmot-write-audit-para.
+           string 'MOTDCHG ' 'BY=' eibtrmid ' '
+               'TEXT=' MOTDFILE-TEXT(1:40)
+               into ws-aud-msg
+           exec cics
+               write journalname('journal1')
+               from(ws-aud-msg) flength(80)
+               jtypeid('SO') prefix('ETP')
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           evaluate ws-map
+               when 'BMSEMOT'
+                   exec cics
+                       receive map(ws-map)
+                       into(BMSEMOTI)
+                       nohandle
+                   end-exec
+                   if eibresp = dfhresp(normal)
+                       move low-values to ws-next-tran
+                   end-if
+           end-evaluate
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-cmot section.
+       cics-send-cmot-para.
+           move 'BMSEMOT' to ws-map
+
+           exec cics send map(ws-map) from(BMSEMOTO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       cmot-log-unsupkey section.
+       cmot-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
