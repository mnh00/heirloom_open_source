@@ -39,14 +39,62 @@
 
        01  ws-cwa-ptr                        pointer.
 
+      *    sized to the largest commarea a caller can send us - ELPL's
+      *    PF6 LINK passes up to the full 100-byte ELPLPRMI (see
+      *    BMSELPL); ETPEHLT's health-check ping still sends only 50
+      *    bytes, and cics-mainline-para below accepts either
        01  ws-commarea.
-           03  ws-parms                      pic x(50).
-           
+           03  ws-parms                      pic x(100).
+
+      *    overlays ws-parms so a caller can ask ETRN to simulate a
+      *    slow backend for load testing - positions 1-5 remain the
+      *    ABEND trigger checked below; ETRN-DELAY-SECS at 6-10 is
+      *    optional and defaults to no delay when spaces or zero
+       01  ws-commarea-delay redefines ws-commarea.
+           03  filler                        pic x(5).
+           03  ETRN-DELAY-SECS               pic 9(5).
+           03  filler                        pic x(40).
+       01  ws-delay-secs-comp                pic s9(8) comp.
+
        01  ws-info-msg                       pic x(50).
 
        01  result-code                       pic s9(5) comp.
        01  m-err                             pic x(80).
 
+      *    structured journal record shared with ETPEJNL/ETPELPL - see
+      *    jnl-build-record
+       copy JNLREC.
+       01  ws-jnlrec-sequence                pic 9(6) value 0.
+       01  ws-jnlrec-cur-hh                  pic 9(2).
+       01  ws-jnlrec-cur-mm                  pic 9(2).
+       01  ws-jnlrec-cur-ss                  pic 9(2).
+
+      *    configurable ABEND trigger string/code, defaulted if ETRNCFG
+      *    has no row for this program yet
+       copy ETRNCFG.
+       01  ws-etrncfg-resp                   pic s9(8) comp.
+
+      *    dead-letter capture of the exact commarea that caused an abend
+       copy DEADLTR.
+       01  ws-deadltr-resp                   pic s9(8) comp.
+
+      *    per-call audit trail of every LINK into this transaction
+       copy TRNTRACK.
+       01  ws-trntrack-resp                  pic s9(8) comp.
+
+      *    failed-write retry queue shared with ETPEJNL/ETPELPL - a
+      *    journal write that comes back non-normal is captured here by
+      *    jnl-write-safe instead of being silently dropped
+       copy JNLRETRY.
+       01  ws-jnlretry-resp                  pic s9(8) comp.
+       01  ws-jnlretry-subseq                pic 9(2) value 0.
+       01  ws-jnl-target                     pic x(8).
+       01  ws-jnl-write-resp                 pic s9(8) comp.
+
+       01  ws-cur-hh                         pic 9(2).
+       01  ws-cur-mm                         pic 9(2).
+       01  ws-cur-ss                         pic 9(2).
+
        linkage section.
        01  dfhcommarea.
            03                                pic x
@@ -74,39 +122,196 @@
       ***--------------------------------------------------------------*
        cics-mainline section.
        cics-mainline-para.
-      *    only do work if we received a COMMAREA as a parameter
-           if eibcalen = length of ws-commarea
-               move dfhcommarea(1:eibcalen) to ws-commarea
-                
-      *        note 2 above:  will ABEND if incoming COMMAREA is 'ABEND'
-               if ws-commarea(1:5) = 'ABEND'
+           perform etrn-load-config
+           move spaces to TRNTRACK-COMMAREA-IN
+           move spaces to TRNTRACK-COMMAREA-OUT
+
+      *    only do work if we received a COMMAREA as a parameter - the
+      *    caller may have sent anywhere up to ws-commarea's full size
+      *    (see ws-commarea above), not always that exact length
+           if eibcalen > 0 and eibcalen <= length of ws-commarea
+               move spaces to ws-commarea
+               move dfhcommarea(1:eibcalen) to ws-commarea(1:eibcalen)
+               move ws-commarea to TRNTRACK-COMMAREA-IN
+
+               perform etrn-simulate-delay
+
+      *        note above:  will ABEND if incoming COMMAREA matches the
+      *        configured trigger (see etrn-load-config)
+               if ws-commarea(1:5) = ETRNCFG-TRIGGER
                    move "ETRN is being asked to ABEND" to ws-info-msg
-                   exec cics 
-                       write journalname('journal1')
-                       from(ws-info-msg) flength(50)
-                       jtypeid('RC') prefix('ETP')
-                   end-exec
+                   move ws-info-msg to JNLREC-PAYLOAD
+                   perform jnl-build-record
+                   move 'journal1' to ws-jnl-target
+                   perform jnl-write-safe
+                   perform etrn-write-deadletter
+                   perform etrn-write-track
                    display ws-info-msg on syserr
                    exec cics
-                       ABEND ABCODE('DEAD')
+                       ABEND ABCODE(ETRNCFG-ABEND-CODE)
                    end-exec
                end-if
-                
+
       *        return spaces and current date in commarea
                move spaces to ws-commarea(20:eibcalen)
                move current-date to ws-commarea(20:34)
-               string "COMMAREA in/out:" 
+               string "COMMAREA in/out:"
                    ws-commarea(1:34) into ws-info-msg
            else
                move "No COMMAREA supplied" to ws-info-msg
            end-if
-           
-           exec cics 
-               write journalname('journal1')
-               from(ws-info-msg) flength(50)
+
+           move ws-commarea to TRNTRACK-COMMAREA-OUT
+           perform etrn-write-track
+
+           move ws-info-msg to JNLREC-PAYLOAD
+           perform jnl-build-record
+           move 'journal1' to ws-jnl-target
+           perform jnl-write-safe
+           display ws-info-msg on syserr
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** honors an optional simulated-processing-time request, set by  *
+      *** the caller at ETRN-DELAY-SECS, before any other work is done  *
+      ***--------------------------------------------------------------*
+       etrn-simulate-delay section.
+       etrn-simulate-delay-para.
+           if ETRN-DELAY-SECS is numeric and ETRN-DELAY-SECS > 0
+               move ETRN-DELAY-SECS to ws-delay-secs-comp
+               exec cics
+                   delay
+                   for seconds(ws-delay-secs-comp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       etrn-load-config section.
+       etrn-load-config-para.
+      *    trigger string / abend code are configurable per program via
+      *    ETRNCFG; default to the historical 'ABEND'/'DEAD' if this
+      *    program has no row yet
+           move ws-program-name to ETRNCFG-KEY
+           exec cics
+               read file('ETRNCFG')
+               into(ETRNCFG-RECORD)
+               ridfld(ETRNCFG-KEY)
+               resp(ws-etrncfg-resp)
+           end-exec
+           if ws-etrncfg-resp not = dfhresp(normal)
+               move 'ABEND' to ETRNCFG-TRIGGER
+               move 'DEAD' to ETRNCFG-ABEND-CODE
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       etrn-write-deadletter section.
+       etrn-write-deadletter-para.
+      *    preserve the exact failing commarea so operations can pull it
+      *    up and manually replay it instead of reconstructing it from
+      *    the journal1 line above
+           move eibtaskn to DEADLTR-TASKN
+           move current-date(9:2) to ws-cur-hh
+           move current-date(11:2) to ws-cur-mm
+           move current-date(13:2) to ws-cur-ss
+           move ws-cur-hh to DEADLTR-TS-HH
+           move ws-cur-mm to DEADLTR-TS-MM
+           move ws-cur-ss to DEADLTR-TS-SS
+           move ETRNCFG-ABEND-CODE to DEADLTR-ABEND-CODE
+      *    EIBTRNID is this transaction's own ID (ETRN); the caller's
+      *    terminal, via EIBTRMID, is the best available proxy for who
+      *    originated the LINK, since CICS LINK does not pass the
+      *    calling transaction's own identity through to the linked
+      *    program
+           move eibtrmid to DEADLTR-CALLER-TERM
+           move ws-commarea to DEADLTR-COMMAREA
+           exec cics
+               write file('DEADLTR')
+               from(DEADLTR-RECORD)
+               ridfld(DEADLTR-TASKN)
+               resp(ws-deadltr-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       etrn-write-track section.
+       etrn-write-track-para.
+      *    audit every LINK into ETRN - caller's terminal, timestamp,
+      *    and the commarea both coming in and going back out
+           move eibtaskn to TRNTRACK-TASKN
+           move eibtrmid to TRNTRACK-TERMID
+           move current-date(9:2) to ws-cur-hh
+           move current-date(11:2) to ws-cur-mm
+           move current-date(13:2) to ws-cur-ss
+           move ws-cur-hh to TRNTRACK-TS-HH
+           move ws-cur-mm to TRNTRACK-TS-MM
+           move ws-cur-ss to TRNTRACK-TS-SS
+           exec cics
+               write file('TRNTRACK')
+               from(TRNTRACK-RECORD)
+               ridfld(TRNTRACK-TASKN)
+               resp(ws-trntrack-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       jnl-build-record section.
+       jnl-build-record-para.
+      *    stamp the shared JNLREC layout (program, timestamp, sequence,
+      *    payload) so this write matches ETPEJNL/ETPELPL - JNLREC-PAYLOAD
+      *    must already be moved in by the caller
+           move current-date(9:2) to ws-jnlrec-cur-hh
+           move current-date(11:2) to ws-jnlrec-cur-mm
+           move current-date(13:2) to ws-jnlrec-cur-ss
+           move ws-program-name to JNLREC-PROGRAM
+           move ws-jnlrec-cur-hh to JNLREC-TS-HH
+           move ws-jnlrec-cur-mm to JNLREC-TS-MM
+           move ws-jnlrec-cur-ss to JNLREC-TS-SS
+           add 1 to ws-jnlrec-sequence
+           move ws-jnlrec-sequence to JNLREC-SEQUENCE
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** writes JNLREC-RECORD to ws-jnl-target, checking EIBRESP rather *
+      *** than letting a journal outage disappear silently; a non-normal *
+      *** response is captured onto JNLRETRY instead of being lost       *
+      ***--------------------------------------------------------------*
+       jnl-write-safe section.
+       jnl-write-safe-para.
+           exec cics
+               write journalname(ws-jnl-target)
+               from(JNLREC-RECORD)
+               flength(length of JNLREC-RECORD)
                jtypeid('RC') prefix('ETP')
+               resp(ws-jnl-write-resp)
+           end-exec
+           if ws-jnl-write-resp not = dfhresp(normal)
+               move JNLREC-RECORD to JNLRETRY-PAYLOAD(1:70)
+               move length of JNLREC-RECORD to JNLRETRY-FLENGTH
+               perform jnl-queue-retry
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** queues a failed write for later replay; keyed by this task's  *
+      *** number plus a per-task subsequence                            *
+      ***--------------------------------------------------------------*
+       jnl-queue-retry section.
+       jnl-queue-retry-para.
+           move eibtaskn to JNLRETRY-TASKN
+           add 1 to ws-jnlretry-subseq
+           move ws-jnlretry-subseq to JNLRETRY-SUBSEQ
+           move ws-jnl-target to JNLRETRY-JNAME
+           move current-date(9:2) to JNLRETRY-TS-HH
+           move current-date(11:2) to JNLRETRY-TS-MM
+           move current-date(13:2) to JNLRETRY-TS-SS
+           exec cics
+               write file('JNLRETRY')
+               from(JNLRETRY-RECORD)
+               ridfld(JNLRETRY-KEY)
+               resp(ws-jnlretry-resp)
            end-exec
-           display ws-info-msg on syserr
            exit
            .
        end-program.
\ No newline at end of file
