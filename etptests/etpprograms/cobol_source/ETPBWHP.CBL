@@ -0,0 +1,140 @@
+       identification division.
+
+       program-id. ETPBWHP.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBWHP - who's-on stale-session purge
+      * Run offline to find and remove WHOSON rows (see ETPESON/ETPESOF)
+      * left behind by an abnormal disconnect rather than a normal
+      * signoff; a normal signoff always deletes its own row, so
+      * anything still here past the staleness threshold is purged and
+      * reported.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select WHOSON-FILE assign to "WHOSON"
+               organization is indexed
+               access mode is sequential
+               record key is WHOSON-TERMID
+               file status is ws-whoson-status.
+
+       data division.
+
+       file section.
+       fd  WHOSON-FILE.
+           copy WHOSON.
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBWHP'.
+
+       01  ws-whoson-status                  pic x(2).
+           88  ws-whoson-ok                  value '00'.
+           88  ws-whoson-eof                 value '10'.
+
+       01  ws-more-records                   pic x(1) value 'Y'.
+           88  ws-are-more-records           value 'Y'.
+
+      *    rows older than this many seconds (since midnight, wrapping
+      *    not handled - this is an end-of-day utility, not a clock) are
+      *    reported as stale; defaulted to 8 hours
+       01  ws-stale-threshold-secs           pic 9(9) comp value 28800.
+
+       01  ws-today                          pic x(21).
+       01  ws-now-hh                         pic 9(2).
+       01  ws-now-mm                         pic 9(2).
+       01  ws-now-ss                         pic 9(2).
+       01  ws-now-secs                       pic 9(9) comp.
+       01  ws-signon-secs                    pic 9(9) comp.
+       01  ws-age-secs                       pic 9(9) comp.
+       01  ws-age-disp                       pic zzzzzzz9.
+
+       01  ws-total-rows                     pic 9(7) value 0.
+       01  ws-stale-rows                     pic 9(7) value 0.
+       01  ws-total-disp                     pic zzzzzzz9.
+       01  ws-stale-disp                     pic zzzzzzz9.
+
+       procedure division.
+       bwhp-mainline section.
+       bwhp-mainline-para.
+           display 'ETPBWHP - who''s-on stale-session report'
+           move function current-date to ws-today
+           move ws-today(9:2) to ws-now-hh
+           move ws-today(11:2) to ws-now-mm
+           move ws-today(13:2) to ws-now-ss
+           compute ws-now-secs =
+               (ws-now-hh * 3600) + (ws-now-mm * 60) + ws-now-ss
+           perform bwhp-process-file
+           move ws-total-rows to ws-total-disp
+           move ws-stale-rows to ws-stale-disp
+           display ' '
+           display 'Total signed-on terminals: ' ws-total-disp
+           display 'Stale terminals found:     ' ws-stale-disp
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       bwhp-process-file section.
+       bwhp-process-file-para.
+           move 'Y' to ws-more-records
+           open i-o WHOSON-FILE
+           if not ws-whoson-ok
+               display '  unable to open WHOSON, status='
+                   ws-whoson-status
+           else
+               perform bwhp-read-next until not ws-are-more-records
+               close WHOSON-FILE
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bwhp-read-next section.
+       bwhp-read-next-para.
+           read WHOSON-FILE next record
+               at end
+                   move 'N' to ws-more-records
+           end-read
+           if ws-are-more-records
+               add 1 to ws-total-rows
+               compute ws-signon-secs =
+                   (WHOSON-SO-HH * 3600) + (WHOSON-SO-MM * 60)
+                       + WHOSON-SO-SS
+               if ws-now-secs >= ws-signon-secs
+                   compute ws-age-secs = ws-now-secs - ws-signon-secs
+                   if ws-age-secs > ws-stale-threshold-secs
+                       add 1 to ws-stale-rows
+                       move ws-age-secs to ws-age-disp
+                       display '  STALE  termid=' WHOSON-TERMID
+                           ' userid=' WHOSON-USERID
+                           ' age(secs)=' ws-age-disp ' - purged'
+                       delete WHOSON-FILE
+                           invalid key
+                               display '  unable to purge termid='
+                                   WHOSON-TERMID ' status='
+                                   ws-whoson-status
+                       end-delete
+                   end-if
+               end-if
+           end-if
+           exit
+           .
+       end program ETPBWHP.
