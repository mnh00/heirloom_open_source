@@ -38,6 +38,7 @@
       *** Menu                                                         *
       ***--------------------------------------------------------------*        
        copy BMSEMNU.
+       copy MENUTBL.
 
        01 filler.
 
@@ -46,6 +47,53 @@
        01  ws-end-msg                        pic x(30)
            value '     ETSQ session terminated.'.
        01  ws-info-msg                       pic x(30).
+
+      *    PF-key help panel - one line per transaction on the PF-key
+      *    table in emnu-mainline-para's evaluate eibaid, kept right
+      *    next to it so the two can't drift apart unnoticed
+       01  ws-help-text.
+           03  filler pic x(60)
+               value 'PF1  ESON   Sign on to a terminal'.
+           03  filler pic x(60)
+               value 'PF2  ESOF   Sign off a terminal'.
+           03  filler pic x(60)
+               value 'PF3  EPIC   Running total / currency screen'.
+           03  filler pic x(60)
+               value 'PF4  EJNL   Write a journal entry'.
+           03  filler pic x(60)
+               value 'PF5  ETSQ   Write to a Temporary Storage queue'.
+           03  filler pic x(60)
+               value 'PF6  ETDQ   Write to a Transient Data queue'.
+           03  filler pic x(60)
+               value 'PF7  ELPL   Synchronous LINK to another system'.
+           03  filler pic x(60)
+               value 'PF8  EDPL   Async START to another system'.
+           03  filler pic x(60)
+               value 'PF9  ESQL   Query facility'.
+           03  filler pic x(60)
+               value 'PF10 EACT   Account Master inquiry'.
+           03  filler pic x(60)
+               value 'PF11 ECST   Customer Master add/change/inquire'.
+           03  filler pic x(60)
+               value 'PF12        Exit'.
+           03  filler pic x(60)
+               value 'PF13        Help - CLEAR returns to menu'.
+           03  filler pic x(60)
+               value 'PF14        Usage stats for this session'.
+           03  filler pic x(60)
+               value 'PF15        Message of the day'.
+
+      *    drives emnu-lookup-pfkey and emnu-lookup-checkbox below -
+      *    MENUTBL supplies the transid and enabled flag for each PF
+      *    key/checkbox pairing so a tenth menu item is a MENUTBL
+      *    change, not a recompile of this program
+       01  ws-menutbl-resp                   pic s9(8) comp.
+       01  ws-pfkey-found                    pic x(1) value 'N'.
+           88  ws-pfkey-was-found            value 'Y'.
+       01  ws-pfkey-idx                      pic 9(2).
+       01  ws-ckbox-idx                      pic 9(2).
+       01  ws-pfkey-list.
+           03  ws-pfkey-value                pic x(1) occurs 11 times.
        01  ws-work.
            03  ws-next-tran                  pic x(4).
            03  ws-x                          pic s9(9)  comp.
@@ -65,6 +113,93 @@
            03  ws-sub2                       pic 9(2).
            03  ws-perform-cnt                pic 9(2).
 
+      ***--------------------------------------------------------------*
+      *** idle-session tracking - shared keyed file also maintained    *
+      *** by ETPESON and ETPESOF; a menu left untouched too long is    *
+      *** forced back to the signon screen                             *
+      ***--------------------------------------------------------------*
+       77  ws-idle-limit-secs                pic 9(5) value 900.
+       copy IDLETRK.
+       01  ws-idle-resp                      pic s9(8) comp.
+
+      *    who's-currently-signed-on roster - removed here too, same
+      *    as ETPESOF's cesf-clear-whoson-para, when this terminal
+      *    times out on its own instead of signing off normally
+       copy WHOSON.
+       01  ws-whoson-resp                    pic s9(8) comp.
+       01  ws-idle-now-secs                  pic s9(9).
+       01  ws-idle-old-secs                  pic s9(9).
+       01  ws-idle-elapsed                   pic s9(9).
+       01  ws-idle-timed-out                 pic x(1).
+           88  ws-idle-is-timed-out          value 'Y'.
+       01  ws-idle-cur-hh                    pic 9(2).
+       01  ws-idle-cur-mm                    pic 9(2).
+       01  ws-idle-cur-ss                    pic 9(2).
+
+      ***--------------------------------------------------------------*
+      *** role-based menu visibility - the userid signed on at this    *
+      *** terminal (from IDLETRK) is looked up in SECROLE so junior    *
+      *** staff don't even see the distributed-link test transactions  *
+      ***--------------------------------------------------------------*
+       copy SECROLE.
+       01  ws-role-resp                      pic s9(8) comp.
+       01  ws-role-code                      pic x(1) value 'J'.
+           88  ws-role-is-junior             value 'J'.
+           88  ws-role-is-senior             value 'S'.
+           88  ws-role-is-admin              value 'A'.
+
+      ***--------------------------------------------------------------*
+      *** data-load utility hand-off - ws-dbms/ws-siz/ws-rem/ws-lod/    *
+      *** ws-dbg ride in on the incoming commarea; ETPELOD picks them   *
+      *** back up from LOADCTL since a transaction transfer doesn't     *
+      *** forward the commarea                                         *
+      ***--------------------------------------------------------------*
+       copy LOADCTL.
+       01  ws-loadctl-resp                   pic s9(8) comp.
+
+      ***--------------------------------------------------------------*
+      *** per-user recently-used-transaction list, keyed off the same  *
+      *** IDLETRK-USERID role lookup already uses                      *
+      ***--------------------------------------------------------------*
+       copy RECENTTX.
+       01  ws-recenttx-resp                  pic s9(8) comp.
+       01  ws-recent-sub                     pic 9(1) comp.
+
+      ***--------------------------------------------------------------*
+      *** per-transaction-id usage counters for capacity planning,     *
+      *** reported offline by ETPBUSE                                  *
+      ***--------------------------------------------------------------*
+       copy TXCOUNT.
+       01  ws-txcount-resp                   pic s9(8) comp.
+
+      ***--------------------------------------------------------------*
+      *** per-session transaction-usage statistics (PF14) - how many     *
+      *** times each transaction has been selected during this menu      *
+      *** session, as opposed to TXCOUNT's all-time counters reported    *
+      *** offline by ETPBUSE; carried commarea-to-commarea since this    *
+      *** transaction is pseudo-conversational                           *
+      ***--------------------------------------------------------------*
+       01  ws-sess-idx                        pic 9(2) comp.
+       01  ws-sess-found                      pic x(1) value 'N'.
+           88  ws-sess-was-found              value 'Y'.
+       01  ws-stats-title                     pic x(60)
+           value 'Per-session transaction usage (this logon):'.
+       01  ws-stats-detail occurs 11 times    pic x(60).
+       01  ws-stats-sub                       pic 9(2) comp.
+       01  ws-stats-count-disp                pic zzz9.
+       01  ws-stats-text.
+           03  filler                         pic x(60).
+           03  filler occurs 11 times         pic x(60).
+
+      ***--------------------------------------------------------------*
+      *** message of the day (PF15) - a single broadcast line an       *
+      *** admin sets with ETPEMOT, read fresh from MOTDFILE each time  *
+      *** PF15 is pressed rather than carried in the commarea          *
+      ***--------------------------------------------------------------*
+       copy MOTDFILE.
+       01  ws-motdfile-resp                   pic s9(8) comp.
+       01  ws-motd-text                       pic x(79).
+
        01  ws-commarea.
            03  ws-map                        pic x(8).
            03  ws-wid                        pic 9(4) blank when zero.
@@ -84,6 +219,14 @@
                88 ws-load-yes-88             value 'Y'.
            03  ws-dbg                        pic x(1).
                88 ws-load-debug-88           value 'Y'.
+           03  ws-sess-stats occurs 11 times.
+               05  ws-sess-tranid            pic x(4).
+               05  ws-sess-count             pic 9(4).
+
+      *    consolidated cross-program training-gap log - see
+      *    emnu-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
 
        01  result-code                       pic s9(5) comp.
        01  m-err                             pic x(80).
@@ -120,10 +263,21 @@
       *     call 'CBL_DEBUGBREAK'
            if eibcalen = length of ws-commarea
                move dfhcommarea to ws-commarea
-               if eibaid not = DFHCLEAR  
+               if eibaid not = DFHCLEAR
       *            *> Clear Key
                    perform cics-receive-map
                end-if
+           if ws-load-yes-88
+      *        *> ws-lod was set by the caller that started this
+      *        *> transaction with a commarea - route straight to the
+      *        *> load utility instead of treating it like a keystroke
+               perform emnu-start-load
+               move 'ELOD' to ws-next-tran
+           else
+               perform emnu-check-idle
+           if ws-idle-is-timed-out
+               move 'ESON' to ws-next-tran
+           else
       *         display eibaid upon syserr
                evaluate eibaid
                     
@@ -136,55 +290,19 @@
                            erase
                        end-exec
                        exec cics return end-exec
-                   when DFHPF1  
-                       move 'ESON' to ws-next-tran
-                   when DFHPF2
-                       move 'ESOF' to ws-next-tran
-                   when DFHPF3
-                       move 'EPIC' to ws-next-tran
-                   when DFHPF4
-                       move 'EJNL' to ws-next-tran
-                   when  DFHPF5
-                       move 'ETSQ' to ws-next-tran
-                   when DFHPF6
-                       move 'ETDQ' to ws-next-tran
-                   when DFHPF7
-                       move 'ELPL' to ws-next-tran
-                   when DFHPF8
-                       move 'EDPL' to ws-next-tran
-                   when DFHPF9
-                       move 'ESQL' to ws-next-tran
+                   when DFHPF13
+                       move low-values to ws-next-tran
+                       perform emnu-send-help
+                   when DFHPF14
+                       move low-values to ws-next-tran
+                       perform emnu-send-stats
+                   when DFHPF15
+                       move low-values to ws-next-tran
+                       perform emnu-send-motd
                    when dfhenter
       *            *> Enter Key - see which menu item is selected
                    if eibresp = dfhresp(normal)
-                       move low-values to ws-next-tran
-                       if MNUESONI not = low-values
-                           move 'ESON' to ws-next-tran
-                       end-if
-                       if MNUESOFI not = low-values
-                           move 'ESOF' to ws-next-tran
-                       end-if
-                       if MNUEPICI not = low-values
-                           move 'EPIC' to ws-next-tran
-                       end-if
-                       if MNUEJNLI not = low-values
-                           move 'EJNL' to ws-next-tran
-                       end-if
-                       if MNUETSQI not = low-values
-                           move 'ETSQ' to ws-next-tran
-                       end-if
-                       if MNUETDQI not = low-values
-                           move 'ETDQ' to ws-next-tran
-                       end-if
-                       if MNUELPLI not = low-values
-                           move 'ELPL' to ws-next-tran
-                       end-if
-                       if MNUEDPLI not = low-values
-                           move 'EDPL' to ws-next-tran
-                       end-if
-                       if MNUESQLI not = low-values
-                           move 'ESQL' to ws-next-tran
-                       end-if
+                       perform emnu-lookup-checkbox
                        if MNUQUITI not = low-values
                            exec cics syncpoint end-exec
                            move eibtrnid to ws-end-msg(1:4)
@@ -193,6 +311,11 @@
                                erase
                            end-exec
                            exec cics return end-exec
+                       else if ws-next-tran = low-values
+                           move 'No menu item selected'
+                             to MNUMSGO
+                           perform cics-send-approprate
+                       end-if
                        end-if
                    end-if
                    when dfhclear
@@ -201,15 +324,399 @@
                          to MNUMSGO
                        perform cics-send-approprate
                    when other
-                       move 'Unexpected 3270 attention key'                       
-                         to MNUMSGO
-                       perform cics-send-approprate
+                       perform emnu-lookup-pfkey
+                       if not ws-pfkey-was-found
+                           move 'Unexpected 3270 attention key'
+                             to MNUMSGO
+                           perform emnu-log-unsupkey
+                           perform cics-send-approprate
+                       end-if
                end-evaluate
+               perform emnu-record-recent
+               perform emnu-bump-usage
+               perform emnu-bump-session-stat
+           end-if
+           end-if
            else
+               perform emnu-init-session-stats
                perform cics-send-emnu
            end-if
            exit
            .
+      ***--------------------------------------------------------------*
+      *** refreshes this terminal's idle-activity clock on IDLETRK and *
+      *** reports back whether ws-idle-limit-secs has been exceeded    *
+      ***--------------------------------------------------------------*
+       emnu-check-idle section.
+       emnu-check-idle-para.
+           move 'N' to ws-idle-timed-out
+           move eibtrmid to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(normal) and IDLETRK-IS-SIGNED-ON
+               compute ws-idle-old-secs =
+                   IDLETRK-LA-HH * 3600 + IDLETRK-LA-MM * 60
+                 + IDLETRK-LA-SS
+               end-compute
+               move current-date(9:2) to ws-idle-cur-hh
+               move current-date(11:2) to ws-idle-cur-mm
+               move current-date(13:2) to ws-idle-cur-ss
+               compute ws-idle-now-secs =
+                   ws-idle-cur-hh * 3600 + ws-idle-cur-mm * 60
+                 + ws-idle-cur-ss
+               end-compute
+               compute ws-idle-elapsed =
+                   ws-idle-now-secs - ws-idle-old-secs
+               end-compute
+               if ws-idle-elapsed < 0
+                   add 86400 to ws-idle-elapsed
+               end-if
+               if ws-idle-elapsed > ws-idle-limit-secs
+                   move 'Y' to ws-idle-timed-out
+                   move 'N' to IDLETRK-STATUS
+                   move eibtrmid to WHOSON-TERMID
+                   exec cics
+                       delete file('WHOSON')
+                       ridfld(WHOSON-TERMID)
+                       resp(ws-whoson-resp)
+                   end-exec
+               else
+                   move current-date(9:2) to IDLETRK-LA-HH
+                   move current-date(11:2) to IDLETRK-LA-MM
+                   move current-date(13:2) to IDLETRK-LA-SS
+               end-if
+               exec cics
+                   rewrite file('IDLETRK')
+                   from(IDLETRK-RECORD)
+                   resp(ws-idle-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** persists the load-utility switches from the incoming          *
+      *** commarea to LOADCTL, keyed by terminal, so ETPELOD can pick   *
+      *** them back up after the transaction transfer                   *
+      ***--------------------------------------------------------------*
+       emnu-start-load section.
+       emnu-start-load-para.
+           move eibtrmid to LOADCTL-TERMID
+           move ws-dbms to LOADCTL-DBMS
+           move ws-siz to LOADCTL-SIZ
+           move ws-rem to LOADCTL-REM
+           move ws-lod to LOADCTL-LOD
+           move ws-dbg to LOADCTL-DBG
+           move space to LOADCTL-STATUS
+           move 0 to LOADCTL-REC-COUNT
+           exec cics
+               write file('LOADCTL')
+               from(LOADCTL-RECORD)
+               ridfld(LOADCTL-TERMID)
+               resp(ws-loadctl-resp)
+           end-exec
+           if ws-loadctl-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('LOADCTL')
+                   from(LOADCTL-RECORD)
+                   resp(ws-loadctl-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** pushes ws-next-tran onto the front of the signed-on user's    *
+      *** recently-used-transaction list whenever a real menu choice    *
+      *** (not EMNU/ELOD/QUIT) was made                                 *
+      ***--------------------------------------------------------------*
+       emnu-record-recent section.
+       emnu-record-recent-para.
+           if ws-next-tran = 'ESON' or 'ESOF' or 'EPIC' or 'EJNL'
+               or 'ETSQ' or 'ETDQ' or 'ELPL' or 'EDPL' or 'ESQL'
+               or 'EACT' or 'ECST'
+               move eibtrmid to IDLETRK-TERMID
+               exec cics
+                   read file('IDLETRK')
+                   into(IDLETRK-RECORD)
+                   ridfld(IDLETRK-TERMID)
+                   resp(ws-idle-resp)
+               end-exec
+               if ws-idle-resp = dfhresp(normal)
+                   and IDLETRK-IS-SIGNED-ON
+                   move IDLETRK-USERID to RECENTTX-USERID
+                   exec cics
+                       read file('RECENTTX')
+                       into(RECENTTX-RECORD)
+                       ridfld(RECENTTX-USERID)
+                       resp(ws-recenttx-resp)
+                   end-exec
+                   if ws-recenttx-resp not = dfhresp(normal)
+                       move spaces to RECENTTX-LIST
+                       move IDLETRK-USERID to RECENTTX-USERID
+                   end-if
+                   perform varying ws-recent-sub from 5 by -1
+                       until ws-recent-sub < 2
+                       move RECENTTX-TX(ws-recent-sub - 1)
+                           to RECENTTX-TX(ws-recent-sub)
+                   end-perform
+                   move ws-next-tran to RECENTTX-TX(1)
+                   exec cics
+                       write file('RECENTTX')
+                       from(RECENTTX-RECORD)
+                       ridfld(RECENTTX-USERID)
+                       resp(ws-recenttx-resp)
+                   end-exec
+                   if ws-recenttx-resp = dfhresp(duprec)
+                       exec cics
+                           rewrite file('RECENTTX')
+                           from(RECENTTX-RECORD)
+                           resp(ws-recenttx-resp)
+                       end-exec
+                   end-if
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps the persisted selection counter for ws-next-tran so     *
+      *** ETPBUSE can report real usage instead of guesswork            *
+      ***--------------------------------------------------------------*
+       emnu-bump-usage section.
+       emnu-bump-usage-para.
+           if ws-next-tran = 'ESON' or 'ESOF' or 'EPIC' or 'EJNL'
+               or 'ETSQ' or 'ETDQ' or 'ELPL' or 'EDPL' or 'ESQL'
+               or 'EACT' or 'ECST'
+               move ws-next-tran to TXCOUNT-TRANID
+               exec cics
+                   read file('TXCOUNT')
+                   into(TXCOUNT-RECORD)
+                   ridfld(TXCOUNT-TRANID)
+                   resp(ws-txcount-resp)
+               end-exec
+               if ws-txcount-resp = dfhresp(normal)
+                   add 1 to TXCOUNT-COUNT
+               else
+                   move ws-next-tran to TXCOUNT-TRANID
+                   move 1 to TXCOUNT-COUNT
+               end-if
+               exec cics
+                   write file('TXCOUNT')
+                   from(TXCOUNT-RECORD)
+                   ridfld(TXCOUNT-TRANID)
+                   resp(ws-txcount-resp)
+               end-exec
+               if ws-txcount-resp = dfhresp(duprec)
+                   exec cics
+                       rewrite file('TXCOUNT')
+                       from(TXCOUNT-RECORD)
+                       resp(ws-txcount-resp)
+                   end-exec
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** clears the commarea's per-session usage counters the first    *
+      *** time this terminal builds the menu screen                     *
+      ***--------------------------------------------------------------*
+       emnu-init-session-stats section.
+       emnu-init-session-stats-para.
+           move 1 to ws-sess-idx
+           perform emnu-init-session-stats-clear
+               until ws-sess-idx > 11
+           exit
+           .
+      ***--------------------------------------------------------------*
+       emnu-init-session-stats-clear section.
+       emnu-init-session-stats-clear-para.
+           move spaces to ws-sess-tranid(ws-sess-idx)
+           move 0 to ws-sess-count(ws-sess-idx)
+           add 1 to ws-sess-idx
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this session's per-transaction selection count, adding  *
+      *** a new slot the first time a given transaction is picked -     *
+      *** same scan-with-found-flag idiom as emnu-lookup-pfkey above    *
+      ***--------------------------------------------------------------*
+       emnu-bump-session-stat section.
+       emnu-bump-session-stat-para.
+           if ws-next-tran = 'ESON' or 'ESOF' or 'EPIC' or 'EJNL'
+               or 'ETSQ' or 'ETDQ' or 'ELPL' or 'EDPL' or 'ESQL'
+               or 'EACT' or 'ECST'
+               move 'N' to ws-sess-found
+               move 1 to ws-sess-idx
+               perform emnu-bump-session-stat-scan
+                   until ws-sess-idx > 11
+                      or ws-sess-was-found
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       emnu-bump-session-stat-scan section.
+       emnu-bump-session-stat-scan-para.
+           if ws-sess-tranid(ws-sess-idx) = ws-next-tran
+               add 1 to ws-sess-count(ws-sess-idx)
+               move 'Y' to ws-sess-found
+           else if ws-sess-tranid(ws-sess-idx) = spaces
+               move ws-next-tran to ws-sess-tranid(ws-sess-idx)
+               move 1 to ws-sess-count(ws-sess-idx)
+               move 'Y' to ws-sess-found
+           end-if end-if
+           add 1 to ws-sess-idx
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** builds the recently-used-transaction summary shown on the    *
+      *** menu for the currently signed-on user                        *
+      ***--------------------------------------------------------------*
+       emnu-load-recent section.
+       emnu-load-recent-para.
+           move spaces to MNURCTO
+           move eibtrmid to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(normal) and IDLETRK-IS-SIGNED-ON
+               move IDLETRK-USERID to RECENTTX-USERID
+               exec cics
+                   read file('RECENTTX')
+                   into(RECENTTX-RECORD)
+                   ridfld(RECENTTX-USERID)
+                   resp(ws-recenttx-resp)
+               end-exec
+               if ws-recenttx-resp = dfhresp(normal)
+                   string RECENTTX-TX(1) ' ' RECENTTX-TX(2) ' '
+                       RECENTTX-TX(3) ' ' RECENTTX-TX(4) ' '
+                       RECENTTX-TX(5)
+                       into MNURCTO
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** looks up the SECROLE entry for the userid IDLETRK has on      *
+      *** file for this terminal; defaults to junior (most restricted)  *
+      *** whenever no signed-on user or no SECROLE entry can be found   *
+      ***--------------------------------------------------------------*
+       emnu-check-role section.
+       emnu-check-role-para.
+           move 'J' to ws-role-code
+           move eibtrmid to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(normal) and IDLETRK-IS-SIGNED-ON
+               move IDLETRK-USERID to SECROLE-USERID
+               exec cics
+                   read file('SECROLE')
+                   into(SECROLE-RECORD)
+                   ridfld(SECROLE-USERID)
+                   resp(ws-role-resp)
+               end-exec
+               if ws-role-resp = dfhresp(normal)
+                   move SECROLE-CODE to ws-role-code
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** builds ws-pfkey-value(1) thru (11) from the DFHPFn constants *
+      *** in the same PF1-PF11 order MENUTBL-PFKEY is keyed by         *
+      ***--------------------------------------------------------------*
+       emnu-load-pfkeys section.
+       emnu-load-pfkeys-para.
+           move DFHPF1  to ws-pfkey-value(1)
+           move DFHPF2  to ws-pfkey-value(2)
+           move DFHPF3  to ws-pfkey-value(3)
+           move DFHPF4  to ws-pfkey-value(4)
+           move DFHPF5  to ws-pfkey-value(5)
+           move DFHPF6  to ws-pfkey-value(6)
+           move DFHPF7  to ws-pfkey-value(7)
+           move DFHPF8  to ws-pfkey-value(8)
+           move DFHPF9  to ws-pfkey-value(9)
+           move DFHPF10 to ws-pfkey-value(10)
+           move DFHPF11 to ws-pfkey-value(11)
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** matches eibaid against the PF-key table and, on a hit, reads *
+      *** MENUTBL for the transid that key routes to - a new PF key    *
+      *** is a MENUTBL row, not a change to this evaluate              *
+      ***--------------------------------------------------------------*
+       emnu-lookup-pfkey section.
+       emnu-lookup-pfkey-para.
+           perform emnu-load-pfkeys
+           move 'N' to ws-pfkey-found
+           move spaces to ws-next-tran
+           move 1 to ws-pfkey-idx
+           perform emnu-lookup-pfkey-scan
+               until ws-pfkey-idx > 11
+                  or ws-pfkey-was-found
+           exit
+           .
+      ***--------------------------------------------------------------*
+       emnu-lookup-pfkey-scan section.
+       emnu-lookup-pfkey-scan-para.
+           if eibaid = ws-pfkey-value(ws-pfkey-idx)
+               move 'Y' to ws-pfkey-found
+               move ws-pfkey-idx to MENUTBL-PFKEY
+               exec cics
+                   read file('MENUTBL')
+                   into(MENUTBL-RECORD)
+                   ridfld(MENUTBL-PFKEY)
+                   resp(ws-menutbl-resp)
+               end-exec
+               if ws-menutbl-resp = dfhresp(normal)
+                       and MENUTBL-IS-ENABLED
+                   move MENUTBL-TRANID to ws-next-tran
+               end-if
+           end-if
+           add 1 to ws-pfkey-idx
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** walks the eleven menu checkbox fields via the BMSEMNU-CKI    *
+      *** table overlay and looks each checked one up in MENUTBL - if  *
+      *** more than one box is checked the last one found still wins,  *
+      *** same as the hardcoded cascade this replaced                  *
+      ***--------------------------------------------------------------*
+       emnu-lookup-checkbox section.
+       emnu-lookup-checkbox-para.
+           move low-values to ws-next-tran
+           move 1 to ws-ckbox-idx
+           perform emnu-lookup-checkbox-scan
+               until ws-ckbox-idx > 11
+           exit
+           .
+      ***--------------------------------------------------------------*
+       emnu-lookup-checkbox-scan section.
+       emnu-lookup-checkbox-scan-para.
+           if BMSEMNU-CKI(ws-ckbox-idx) not = low-values
+               move ws-ckbox-idx to MENUTBL-PFKEY
+               exec cics
+                   read file('MENUTBL')
+                   into(MENUTBL-RECORD)
+                   ridfld(MENUTBL-PFKEY)
+                   resp(ws-menutbl-resp)
+               end-exec
+               if ws-menutbl-resp = dfhresp(normal)
+                       and MENUTBL-IS-ENABLED
+                   move MENUTBL-TRANID to ws-next-tran
+               end-if
+           end-if
+           add 1 to ws-ckbox-idx
+           exit
+           .
       ***--------------------------------------------------------------*
        cics-receive-map section.
        cics-receive-map-para.
@@ -220,34 +727,7 @@
                        nohandle
                    end-exec
                    if eibresp = dfhresp(normal)
-                       move low-values to ws-next-tran
-                       if MNUESONI not = low-values
-                           move 'ESON' to ws-next-tran
-                       end-if
-                       if MNUESOFI not = low-values
-                           move 'ESOF' to ws-next-tran
-                       end-if
-                       if MNUEPICI not = low-values
-                           move 'EPIC' to ws-next-tran
-                       end-if
-                       if MNUEJNLI not = low-values
-                           move 'EJNL' to ws-next-tran
-                       end-if
-                       if MNUETSQI not = low-values
-                           move 'ETSQ' to ws-next-tran
-                       end-if
-                       if MNUETDQI not = low-values
-                           move 'ETDQ' to ws-next-tran
-                       end-if
-                       if MNUELPLI not = low-values
-                           move 'ELPL' to ws-next-tran
-                       end-if
-                       if MNUEDPLI not = low-values
-                           move 'EDPL' to ws-next-tran
-                       end-if
-                       if MNUESQLI not = low-values
-                           move 'ESQL' to ws-next-tran
-                       end-if
+                       perform emnu-lookup-checkbox
                        if MNUQUITI not = low-values
                            move 'QUIT' to ws-next-tran
                        end-if
@@ -295,11 +775,138 @@
            move low-values to MNUELPLO.
            move low-values to MNUEDPLO.
            move low-values to MNUESQLO.
+           move low-values to MNUEACTO.
+           move low-values to MNUECSTO.
            move low-values to MNUQUITO.
 
+           perform emnu-load-recent
+
+           perform emnu-check-role
+           if ws-role-is-junior
+               move ws-attr-askip to MNUELPLA
+               move ws-attr-askip to MNUEDPLA
+           else
+               move ws-attr-mdt to MNUELPLA
+               move ws-attr-mdt to MNUEDPLA
+           end-if
+
            move 'BMSEMNU' to ws-map
 
            exec cics send map(ws-map) from(BMSEMNUO) erase end-exec
            exit
            .
-           
\ No newline at end of file
+      ***--------------------------------------------------------------*
+      *** displays the PF-key help panel; CLEAR redisplays the menu    *
+      *** itself, same as it does everywhere else on this transaction  *
+      ***--------------------------------------------------------------*
+       emnu-send-help section.
+       emnu-send-help-para.
+           exec cics send text
+               from(ws-help-text)
+               erase
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** displays how many times each transaction has been selected   *
+      *** during this logon session (ws-sess-stats); CLEAR redisplays  *
+      *** the menu itself, same as the help panel above                *
+      ***--------------------------------------------------------------*
+       emnu-send-stats section.
+       emnu-send-stats-para.
+           move 1 to ws-stats-sub
+           perform emnu-build-stats-line
+               until ws-stats-sub > 11
+           move ws-stats-title to ws-stats-text(1:60)
+           move ws-stats-detail(1)  to ws-stats-text(61:60)
+           move ws-stats-detail(2)  to ws-stats-text(121:60)
+           move ws-stats-detail(3)  to ws-stats-text(181:60)
+           move ws-stats-detail(4)  to ws-stats-text(241:60)
+           move ws-stats-detail(5)  to ws-stats-text(301:60)
+           move ws-stats-detail(6)  to ws-stats-text(361:60)
+           move ws-stats-detail(7)  to ws-stats-text(421:60)
+           move ws-stats-detail(8)  to ws-stats-text(481:60)
+           move ws-stats-detail(9)  to ws-stats-text(541:60)
+           move ws-stats-detail(10) to ws-stats-text(601:60)
+           move ws-stats-detail(11) to ws-stats-text(661:60)
+           exec cics send text
+               from(ws-stats-text)
+               erase
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** displays the current broadcast message of the day, read      *
+      *** fresh from MOTDFILE; CLEAR redisplays the menu itself, same  *
+      *** as the help and stats panels above                          *
+      ***--------------------------------------------------------------*
+       emnu-send-motd section.
+       emnu-send-motd-para.
+           move 'MOTD' to MOTDFILE-KEY
+           exec cics
+               read file('MOTDFILE')
+               into(MOTDFILE-RECORD)
+               ridfld(MOTDFILE-KEY)
+               resp(ws-motdfile-resp)
+           end-exec
+           if ws-motdfile-resp = dfhresp(normal)
+               and MOTDFILE-TEXT not = spaces
+               move MOTDFILE-TEXT to ws-motd-text(1:72)
+           else
+               move 'No message of the day has been set.'
+                   to ws-motd-text
+           end-if
+           exec cics send text
+               from(ws-motd-text)
+               erase
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       emnu-build-stats-line section.
+       emnu-build-stats-line-para.
+           if ws-sess-tranid(ws-stats-sub) = spaces
+               move spaces to ws-stats-detail(ws-stats-sub)
+           else
+               move ws-sess-count(ws-stats-sub) to ws-stats-count-disp
+               string ws-sess-tranid(ws-stats-sub)
+                   ' selected ' ws-stats-count-disp
+                   ' time(s) this session'
+                   into ws-stats-detail(ws-stats-sub)
+           end-if
+           add 1 to ws-stats-sub
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       emnu-log-unsupkey section.
+       emnu-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
