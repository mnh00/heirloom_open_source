@@ -38,7 +38,7 @@
       ***--------------------------------------------------------------*
       *** Menu                                                         *
       ***--------------------------------------------------------------*        
-       copy BMSESON. 
+       copy BMSESON.
 
        01 filler.
 
@@ -47,8 +47,103 @@
        01  ws-end-msg                        pic x(30)
            value '     CICS session terminated.'.
        01  ws-info-msg                       pic x(30).
+       01  ws-aud-msg                        pic x(80).
+       01  ws-aud-time                       pic x(26).
        01  ws-work.
            03  ws-next-tran                  pic x(4).
+           03  ws-aud-event                  pic x(8).
+           03  ws-aud-status                 pic x(12).
+           03  ws-locked-out                 pic x(1).
+               88  ws-is-locked-out          value 'Y'.
+
+      ***--------------------------------------------------------------*
+      *** account lockout - persisted consecutive-failure counter      *
+      ***--------------------------------------------------------------*
+       77  ws-lockout-max                    pic 9(2) value 5.
+       copy SECLOCK.
+       01  ws-seclock-resp                   pic s9(8) comp.
+
+      ***--------------------------------------------------------------*
+      *** OTP step-up - ESONTRNI names the transaction the caller      *
+      *** wants to land on after signon; when it's one of the          *
+      *** cross-region ones (ELPL/EDPL) ESONOTPI must match the        *
+      *** one-time code on file for the userid, and each code is       *
+      *** good for a single use                                        *
+      ***--------------------------------------------------------------*
+       01  ws-priv-tran                      pic x(1) value 'N'.
+           88  ws-priv-tran-88               value 'Y'.
+       01  ws-otp-ok                         pic x(1).
+           88  ws-otp-pass                   value 'Y'.
+       01  ws-otp-msg                        pic x(79).
+       01  ws-otp-checked                    pic x(1) value 'N'.
+           88  ws-otp-was-checked            value 'Y'.
+       copy SECOTP.
+       01  ws-secotp-resp                    pic s9(8) comp.
+
+      ***--------------------------------------------------------------*
+      *** password policy - minimum age/complexity for PF2 changes     *
+      ***--------------------------------------------------------------*
+       77  ws-pwd-expire-days                pic 9(3) value 90.
+       77  ws-pwd-min-length                 pic 9(2) value 6.
+       01  ws-pwd-ok                         pic x(1).
+           88  ws-pwd-policy-pass            value 'Y'.
+       01  ws-pwd-policy-msg                 pic x(79).
+       01  ws-pwd-scan.
+           03  ws-pwd-length                 pic 9(2).
+           03  ws-pwd-has-alpha               pic x(1).
+               88  ws-pwd-has-alpha-88        value 'Y'.
+           03  ws-pwd-has-digit               pic x(1).
+               88  ws-pwd-has-digit-88        value 'Y'.
+           03  ws-pwd-sub                     pic 9(2).
+       01  ws-today-8                        pic 9(8).
+       01  ws-today-date.
+           03  ws-today-yyyy                 pic 9(4).
+           03  ws-today-mm                   pic 9(2).
+           03  ws-today-dd                   pic 9(2).
+       01  ws-pwd-age-days                   pic s9(9).
+       01  ws-pwd-expired-flag               pic x(1).
+           88  ws-pwd-is-expired             value 'Y'.
+
+      ***--------------------------------------------------------------*
+      *** idle-session tracking - shared keyed file also read/written  *
+      *** by ETPEMNU and ETPESOF so an unattended terminal is forced   *
+      *** back to this signon screen after ws-idle-limit-secs          *
+      ***--------------------------------------------------------------*
+       77  ws-idle-limit-secs                pic 9(5) value 900.
+       copy IDLETRK.
+       01  ws-idle-resp                      pic s9(8) comp.
+
+      ***--------------------------------------------------------------*
+      *** supervisor-override password reset (PF5) - the terminal      *
+      *** running this transaction must itself be signed on (via       *
+      *** IDLETRK) as a SECROLE admin, same check as ETPEFSO's forced  *
+      *** signoff; the target userid's own old password is never       *
+      *** needed since the admin's authority stands in for it          *
+      ***--------------------------------------------------------------*
+       copy SECROLE.
+       01  ws-role-resp                      pic s9(8) comp.
+       01  ws-is-admin                       pic x(1) value 'N'.
+           88  ws-caller-is-admin            value 'Y'.
+
+      ***--------------------------------------------------------------*
+      *** who's-currently-signed-on roster - added on a successful     *
+      *** signon here, removed by ETPESOF on a completed signoff; kept *
+      *** separate from IDLETRK since IDLETRK's activity clock is      *
+      *** refreshed by ETPEMNU on every pass and cannot be used to     *
+      *** tell how long a user has actually been signed on             *
+      ***--------------------------------------------------------------*
+       copy WHOSON.
+       01  ws-whoson-resp                    pic s9(8) comp.
+       01  ws-idle-now-secs                  pic s9(9).
+       01  ws-idle-old-secs                  pic s9(9).
+       01  ws-idle-elapsed                   pic s9(9).
+       01  ws-idle-timed-out                 pic x(1).
+           88  ws-idle-is-timed-out          value 'Y'.
+
+      *    consolidated cross-program training-gap log - see
+      *    cesn-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
 
        01  ws-commarea.
            03  ws-map                        pic x(8).
@@ -119,23 +214,57 @@
 
       *            PF2 attempts a signon with password change
                    when DFHPF2
+                       move 'PWCHANGE' to ws-aud-event
                        if ESONUIDI = low-values
                            move 'Must supply a user ID' to ESONMSGO
+                           move 'NO USERID' to ws-aud-status
+                           perform cesn-write-audit
                        else if ESONPWDI = low-values
-              move 'Must supply existing password to change a password' 
-                           to ESONMSGO 
+              move 'Must supply existing password to change a password'
+                           to ESONMSGO
+                           move 'NO OLD PWD' to ws-aud-status
+                           perform cesn-write-audit
                        else if ESONNPWI = low-values
-                            move 'Must supply a new password' 
+                            move 'Must supply a new password'
                                 to ESONMSGO
+                           move 'NO NEW PWD' to ws-aud-status
+                           perform cesn-write-audit
                        else
-                           exec cics 
-                               signon userid(ESONUIDI) 
-                               password(ESONPWDI)
-                               newpassword(ESONNPWI) 
-                           end-exec
-                           if eibresp = dfhresp(normal)
-                               move 'Password Changed'
+                           perform cesn-check-pwd-policy
+                           if not ws-pwd-policy-pass
+                               move ws-pwd-policy-msg to ESONMSGO
+                               move 'BAD POLICY' to ws-aud-status
+                               perform cesn-write-audit
+                           else
+                           perform cesn-check-lockout
+                           if ws-is-locked-out
+                               move 'Account locked, contact security'
                                    to ESONMSGO
+                               move 'LOCKED' to ws-aud-status
+                               perform cesn-write-audit
+                           else
+                               exec cics
+                                   signon userid(ESONUIDI)
+                                   password(ESONPWDI)
+                                   newpassword(ESONNPWI)
+                               end-exec
+                               if eibresp = dfhresp(normal)
+                                   move 'Password Changed'
+                                       to ESONMSGO
+                                   move 'SUCCESS' to ws-aud-status
+                                   move current-date(1:8)
+                                       to SECLOCK-PWD-CHANGED
+                               else
+                                   move 'FAILED' to ws-aud-status
+                               end-if
+                               perform cesn-update-lockout
+                               if ws-is-locked-out
+                                   move
+                                   'Account locked, contact security'
+                                       to ESONMSGO
+                               end-if
+                               perform cesn-write-audit
+                           end-if
                            end-if
                        end-if end-if end-if
                        perform cics-send-cesn
@@ -143,25 +272,105 @@
       *            PF3 transfers to EMNU menu
                    WHEN DFHPF3
                        move 'EMNU' to ws-next-tran
- 
+
+      *            PF5 is a supervisor override that resets another
+      *            user's forgotten password without needing the old one
+                   when DFHPF5
+                       move 'PWRESET' to ws-aud-event
+                       if ESONUIDI = low-values
+                           move 'Must supply the user ID to reset'
+                               to ESONMSGO
+                           move 'NO USERID' to ws-aud-status
+                           perform cesn-write-audit
+                       else if ESONNPWI = low-values
+                           move 'Must supply a new password'
+                               to ESONMSGO
+                           move 'NO NEW PWD' to ws-aud-status
+                           perform cesn-write-audit
+                       else
+                           perform cesn-check-admin
+                           if not ws-caller-is-admin
+                               move
+                               'Not authorized to reset passwords'
+                                   to ESONMSGO
+                               move 'NOT ADMIN' to ws-aud-status
+                               perform cesn-write-audit
+                           else
+                               perform cesn-check-reset-policy
+                               if not ws-pwd-policy-pass
+                                   move ws-pwd-policy-msg to ESONMSGO
+                                   move 'BAD POLICY' to ws-aud-status
+                                   perform cesn-write-audit
+                               else
+                                   perform cesn-force-reset
+                               end-if
+                           end-if
+                       end-if end-if
+                       perform cics-send-cesn
+
       *            ENTER attempts a sign on
                    when DFHENTER
       *            *> Enter Key - see which menu item is selected
+                       move 'SIGNON' to ws-aud-event
                        if ESONUIDI = low-values
-                           move 'Must supply a user ID' 
+                           move 'Must supply a user ID'
                                to ESONMSGO
+                           move 'NO USERID' to ws-aud-status
+                           perform cesn-write-audit
                        else if ESONPWDI = low-values
-                           move 'Must supply password' 
+                           move 'Must supply password'
                                to ESONMSGO
+                           move 'NO PASSWORD' to ws-aud-status
+                           perform cesn-write-audit
                        else
-                           exec cics 
-                               signon userid(ESONUIDI) 
-                               password(ESONPWDI)
-                               newpassword(ESONNPWI) 
-                           end-exec
-                           if eibresp = dfhresp(normal)
-                               move 'Signon Successful'
+                           perform cesn-check-lockout
+                           if ws-is-locked-out
+                               move 'Account locked, contact security'
                                    to ESONMSGO
+                               move 'LOCKED' to ws-aud-status
+                               perform cesn-write-audit
+                           else
+                               perform cesn-check-step-up
+                               if not ws-otp-pass
+                                   move ws-otp-msg to ESONMSGO
+                                   move 'BAD OTP' to ws-aud-status
+                                   perform cesn-write-audit
+                               else
+                               exec cics
+                                   signon userid(ESONUIDI)
+                                   password(ESONPWDI)
+                                   newpassword(ESONNPWI)
+                               end-exec
+                               if eibresp = dfhresp(normal)
+                                   if ws-otp-was-checked
+                                       perform cesn-burn-otp
+                                   end-if
+                                   move 'Signon Successful'
+                                       to ESONMSGO
+                                   move 'SUCCESS' to ws-aud-status
+                                   perform cesn-check-pwd-expired
+                                   if ws-pwd-is-expired
+                                       move
+                              'Password expired, use PF2 to change it'
+                                           to ESONMSGO
+                                   end-if
+                                   perform cesn-init-idle
+                                   perform cesn-add-whoson
+                                   if ESONTRNI not = low-values
+                                           and ESONTRNI not = spaces
+                                       move ESONTRNI to ws-next-tran
+                                   end-if
+                               else
+                                   move 'FAILED' to ws-aud-status
+                               end-if
+                               perform cesn-update-lockout
+                               if ws-is-locked-out
+                                   move
+                                   'Account locked, contact security'
+                                       to ESONMSGO
+                               end-if
+                               perform cesn-write-audit
+                               end-if
                            end-if
                        end-if end-if
                        perform cics-send-cesn
@@ -173,8 +382,9 @@
                            to ESONMSGO
                        perform cics-send-cesn
                    when other
-                       move 'Unexpected 3270 attention key'                       
+                       move 'Unexpected 3270 attention key'
                            to ESONMSGO
+                       perform cesn-log-unsupkey
                        perform cics-send-cesn
                end-evaluate
            else
@@ -182,12 +392,392 @@
            end-if
            exit
            .
+      ***--------------------------------------------------------------*
+      *** reads the persisted failed-attempt counter for the userid    *
+      *** and reports whether the account is already locked            *
+      ***--------------------------------------------------------------*
+       cesn-check-lockout section.
+       cesn-check-lockout-para.
+           move 'N' to ws-locked-out
+           move ESONUIDI to SECLOCK-USERID
+           exec cics
+               read file('SECLOCK')
+               into(SECLOCK-RECORD)
+               ridfld(SECLOCK-USERID)
+               resp(ws-seclock-resp)
+           end-exec
+           if ws-seclock-resp = dfhresp(normal)
+               if SECLOCK-IS-LOCKED
+                   move 'Y' to ws-locked-out
+               end-if
+           else
+               move 0 to SECLOCK-FAIL-COUNT
+               move 'N' to SECLOCK-STATUS
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** looks up the SECROLE entry for the userid IDLETRK has on      *
+      *** file for the terminal running this transaction - same check  *
+      *** ETPEFSO uses before a forced signoff                          *
+      ***--------------------------------------------------------------*
+       cesn-check-admin section.
+       cesn-check-admin-para.
+           move 'N' to ws-is-admin
+           move eibtrmid to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(normal) and IDLETRK-IS-SIGNED-ON
+               move IDLETRK-USERID to SECROLE-USERID
+               exec cics
+                   read file('SECROLE')
+                   into(SECROLE-RECORD)
+                   ridfld(SECROLE-USERID)
+                   resp(ws-role-resp)
+               end-exec
+               if ws-role-resp = dfhresp(normal)
+                   and SECROLE-CODE = 'A'
+                   move 'Y' to ws-is-admin
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** minimum length and mixed alpha/digit checks on the password  *
+      *** a supervisor is forcing onto another user - unlike           *
+      *** cesn-check-pwd-policy there is no old password on hand to    *
+      *** compare against, so the must-differ rule does not apply      *
+      ***--------------------------------------------------------------*
+       cesn-check-reset-policy section.
+       cesn-check-reset-policy-para.
+           move 'Y' to ws-pwd-ok
+           move spaces to ws-pwd-policy-msg
+           move 0 to ws-pwd-length
+           move 'N' to ws-pwd-has-alpha
+           move 'N' to ws-pwd-has-digit
+           perform varying ws-pwd-sub from 1 by 1
+               until ws-pwd-sub > length of ESONNPWI
+               if ESONNPWI(ws-pwd-sub:1) not = space
+                   add 1 to ws-pwd-length
+                   if ESONNPWI(ws-pwd-sub:1) is numeric
+                       move 'Y' to ws-pwd-has-digit
+                   else
+                       move 'Y' to ws-pwd-has-alpha
+                   end-if
+               end-if
+           end-perform
+           if ws-pwd-length < ws-pwd-min-length
+               move 'N' to ws-pwd-ok
+               move 'New password is too short'
+                   to ws-pwd-policy-msg
+           else if not ws-pwd-has-alpha-88
+               or not ws-pwd-has-digit-88
+               move 'N' to ws-pwd-ok
+               move 'New password needs both letters and digits'
+                   to ws-pwd-policy-msg
+           end-if end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** forces ESONNPWI onto ESONUIDI without the old password, then *
+      *** clears any lockout on the account - a supervisor reset also  *
+      *** resolves the lockout the forgotten password likely caused     *
+      ***--------------------------------------------------------------*
+       cesn-force-reset section.
+       cesn-force-reset-para.
+           exec cics
+               signon userid(ESONUIDI)
+               newpassword(ESONNPWI)
+           end-exec
+           if eibresp = dfhresp(normal)
+               move 'Password reset by supervisor'
+                   to ESONMSGO
+               move 'SUCCESS' to ws-aud-status
+               move current-date(1:8) to SECLOCK-PWD-CHANGED
+               move ESONUIDI to SECLOCK-USERID
+               move 0 to SECLOCK-FAIL-COUNT
+               move 'N' to SECLOCK-STATUS
+               move current-date to SECLOCK-LAST-ATTEMPT
+               move eibtrmid to SECLOCK-LAST-TERM
+               exec cics
+                   write file('SECLOCK')
+                   from(SECLOCK-RECORD)
+                   ridfld(SECLOCK-USERID)
+                   resp(ws-seclock-resp)
+               end-exec
+               if ws-seclock-resp = dfhresp(duprec)
+                   exec cics
+                       rewrite file('SECLOCK')
+                       from(SECLOCK-RECORD)
+                       resp(ws-seclock-resp)
+                   end-exec
+               end-if
+           else
+               move 'Password reset failed' to ESONMSGO
+               move 'FAILED' to ws-aud-status
+           end-if
+           perform cesn-write-audit
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** the cross-region transactions need more than a static        *
+      *** password to reach - ESONTRNI names them here so the OTP      *
+      *** check knows when to apply                                    *
+      ***--------------------------------------------------------------*
+       cesn-check-privileged section.
+       cesn-check-privileged-para.
+           if ESONTRNI = 'ELPL' or ESONTRNI = 'EDPL'
+               move 'Y' to ws-priv-tran
+           else
+               move 'N' to ws-priv-tran
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** requires and validates a one-time code against SECOTP when   *
+      *** ESONTRNI targets a privileged transaction; each code is      *
+      *** consumed on a successful match so it can't be replayed       *
+      ***--------------------------------------------------------------*
+       cesn-check-step-up section.
+       cesn-check-step-up-para.
+           move 'Y' to ws-otp-ok
+           move spaces to ws-otp-msg
+           move 'N' to ws-otp-checked
+           perform cesn-check-privileged
+           if ws-priv-tran-88
+               if ESONOTPI = low-values
+                   move 'N' to ws-otp-ok
+                   move 'OTP required for this transaction'
+                       to ws-otp-msg
+               else
+                   move ESONUIDI to SECOTP-USERID
+                   exec cics
+                       read file('SECOTP')
+                       into(SECOTP-RECORD)
+                       ridfld(SECOTP-USERID)
+                       resp(ws-secotp-resp)
+                   end-exec
+                   if ws-secotp-resp not = dfhresp(normal)
+                       move 'N' to ws-otp-ok
+                       move 'No OTP on file for this user'
+                           to ws-otp-msg
+                   else if SECOTP-IS-USED
+                       move 'N' to ws-otp-ok
+                       move 'OTP already used, request a new one'
+                           to ws-otp-msg
+                   else if ESONOTPI not = SECOTP-CODE
+                       move 'N' to ws-otp-ok
+                       move 'Invalid OTP' to ws-otp-msg
+                   else
+      *                the code matches, but it is not marked used
+      *                here - SECOTP stays unburned until the signon
+      *                it is gating has actually succeeded, so a
+      *                mistyped password does not strand the user or
+      *                let someone else burn a valid code against them
+                       move 'Y' to ws-otp-checked
+                   end-if end-if end-if
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** marks a validated one-time code used - only called after the *
+      *** signon it was gating has come back dfhresp(normal), so a     *
+      *** failed password never burns the code and it cannot be        *
+      *** replayed once the signon it was presented for has succeeded  *
+      ***--------------------------------------------------------------*
+       cesn-burn-otp section.
+       cesn-burn-otp-para.
+           move 'U' to SECOTP-STATUS
+           exec cics
+               rewrite file('SECOTP')
+               from(SECOTP-RECORD)
+               resp(ws-secotp-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps or resets the failed-attempt counter after a signon    *
+      *** attempt and locks the account once ws-lockout-max is hit     *
+      ***--------------------------------------------------------------*
+       cesn-update-lockout section.
+       cesn-update-lockout-para.
+           move ESONUIDI to SECLOCK-USERID
+           if ws-aud-status = 'SUCCESS'
+               move 0 to SECLOCK-FAIL-COUNT
+               move 'N' to SECLOCK-STATUS
+           else
+               add 1 to SECLOCK-FAIL-COUNT
+               if SECLOCK-FAIL-COUNT >= ws-lockout-max
+                   move 'Y' to SECLOCK-STATUS
+                   move 'Y' to ws-locked-out
+               end-if
+           end-if
+           move current-date to SECLOCK-LAST-ATTEMPT
+           move eibtrmid to SECLOCK-LAST-TERM
+           exec cics
+               write file('SECLOCK')
+               from(SECLOCK-RECORD)
+               ridfld(SECLOCK-USERID)
+               resp(ws-seclock-resp)
+           end-exec
+           if ws-seclock-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('SECLOCK')
+                   from(SECLOCK-RECORD)
+                   resp(ws-seclock-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** minimum length, mixed alpha/digit, and no-reuse checks on    *
+      *** the new password supplied on the PF2 change-password path    *
+      ***--------------------------------------------------------------*
+       cesn-check-pwd-policy section.
+       cesn-check-pwd-policy-para.
+           move 'Y' to ws-pwd-ok
+           move spaces to ws-pwd-policy-msg
+           if ESONNPWI = ESONPWDI
+               move 'N' to ws-pwd-ok
+               move 'New password must differ from the old one'
+                   to ws-pwd-policy-msg
+           else
+               move 0 to ws-pwd-length
+               move 'N' to ws-pwd-has-alpha
+               move 'N' to ws-pwd-has-digit
+               perform varying ws-pwd-sub from 1 by 1
+                   until ws-pwd-sub > length of ESONNPWI
+                   if ESONNPWI(ws-pwd-sub:1) not = space
+                       add 1 to ws-pwd-length
+                       if ESONNPWI(ws-pwd-sub:1) is numeric
+                           move 'Y' to ws-pwd-has-digit
+                       else
+                           move 'Y' to ws-pwd-has-alpha
+                       end-if
+                   end-if
+               end-perform
+               if ws-pwd-length < ws-pwd-min-length
+                   move 'N' to ws-pwd-ok
+                   move 'New password is too short'
+                       to ws-pwd-policy-msg
+               else if not ws-pwd-has-alpha-88
+                   or not ws-pwd-has-digit-88
+                   move 'N' to ws-pwd-ok
+                   move 'New password needs both letters and digits'
+                       to ws-pwd-policy-msg
+               end-if end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** flags a signed-on userid whose password is past its         *
+      *** configured maximum age (ws-pwd-expire-days)                  *
+      ***--------------------------------------------------------------*
+       cesn-check-pwd-expired section.
+       cesn-check-pwd-expired-para.
+           move 'N' to ws-pwd-expired-flag
+           if SECLOCK-PWD-CHG-YYYY not = 0
+               move current-date(1:8) to ws-today-8
+               move ws-today-8 to ws-today-date
+               compute ws-pwd-age-days =
+                   ws-today-yyyy * 360 + ws-today-mm * 30 + ws-today-dd
+                 - SECLOCK-PWD-CHG-YYYY * 360
+                 - SECLOCK-PWD-CHG-MM * 30
+                 - SECLOCK-PWD-CHG-DD
+               end-compute
+               if ws-pwd-age-days > ws-pwd-expire-days
+                   move 'Y' to ws-pwd-expired-flag
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** every signon/signoff attempt is journalled for security so   *
+      *** an incident can be reconstructed after the fact              *
+      ***--------------------------------------------------------------*
+       cesn-write-audit section.
+       cesn-write-audit-para.
+           move current-date to ws-aud-time
+           string ws-aud-event ' '
+               'UID=' ESONUIDI ' '
+               'TERM=' eibtrmid ' '
+               'TIME=' ws-aud-time(1:14) ' '
+               'RESULT=' ws-aud-status
+               into ws-aud-msg
+           exec cics
+               write journalname('journal1')
+               from(ws-aud-msg) flength(80)
+               jtypeid('SO') prefix('ETP')
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** starts the idle-activity clock for this terminal on a        *
+      *** successful signon; ETPEMNU checks and refreshes it on every  *
+      *** pass and ETPESOF clears it on signoff                        *
+      ***--------------------------------------------------------------*
+       cesn-init-idle section.
+       cesn-init-idle-para.
+           move eibtrmid to IDLETRK-TERMID
+           move ESONUIDI to IDLETRK-USERID
+           move 'Y' to IDLETRK-STATUS
+           move current-date(9:2) to IDLETRK-LA-HH
+           move current-date(11:2) to IDLETRK-LA-MM
+           move current-date(13:2) to IDLETRK-LA-SS
+           exec cics
+               write file('IDLETRK')
+               from(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('IDLETRK')
+                   from(IDLETRK-RECORD)
+                   resp(ws-idle-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** adds this terminal to the who's-currently-signed-on roster   *
+      *** with the true signon time; ETPESOF removes the row on a      *
+      *** completed signoff and the purge utility ages out anything    *
+      *** left behind by an abnormal disconnect                        *
+      ***--------------------------------------------------------------*
+       cesn-add-whoson section.
+       cesn-add-whoson-para.
+           move eibtrmid to WHOSON-TERMID
+           move ESONUIDI to WHOSON-USERID
+           move current-date(9:2) to WHOSON-SO-HH
+           move current-date(11:2) to WHOSON-SO-MM
+           move current-date(13:2) to WHOSON-SO-SS
+           exec cics
+               write file('WHOSON')
+               from(WHOSON-RECORD)
+               ridfld(WHOSON-TERMID)
+               resp(ws-whoson-resp)
+           end-exec
+           if ws-whoson-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('WHOSON')
+                   from(WHOSON-RECORD)
+                   resp(ws-whoson-resp)
+               end-exec
+           end-if
+           exit
+           .
       ***--------------------------------------------------------------*
        cics-receive-map section.
        cics-receive-map-para.
            evaluate ws-map
                when 'BMSESON'
-                   exec cics 
+                   exec cics
                        receive map(ws-map)
                        into(BMSESONI)
                        nohandle
@@ -204,10 +794,44 @@
            move low-values to ESONUIDO.
            move low-values to ESONPWDO.
            move low-values to ESONNPWO.
+           move low-values to ESONOTPO.
 
            move 'BMSESON' to ws-map
 
            exec cics send map(ws-map) from(BMSESONO) erase end-exec
            exit
            .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       cesn-log-unsupkey section.
+       cesn-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
        end-program.
\ No newline at end of file
