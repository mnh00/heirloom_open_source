@@ -0,0 +1,248 @@
+       identification division.
+
+       program-id. ETPBPST.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBPST - nightly posting job against Account Master
+      * journal1 is a CICS SYSOUT journal with no batch-readable file
+      * behind it (see ETPBJRC's header); journal4 is the one journal
+      * destination actually persisted to /tmp/journal4.txt, so it is
+      * the feed this job reads.  Not every journal4 entry is a
+      * posting instruction - only the ones tagged 'POST' in
+      * JNLREC-POST-TAG (see JNLREC copybook) qualify; everything else
+      * is skipped as ordinary journal traffic.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select JOURNAL4-FILE assign to "/tmp/journal4.txt"
+               organization is line sequential
+               file status is ws-journal4-status.
+
+           select ACCTMAST-FILE assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is ACCTMAST-ACCTNO
+               file status is ws-acctmast-status.
+
+           select POSTCTRL-FILE assign to "POSTCTRL"
+               organization is indexed
+               access mode is dynamic
+               record key is POSTCTRL-CNAME
+               file status is ws-postctrl-status.
+
+       data division.
+
+       file section.
+       fd  JOURNAL4-FILE.
+           copy JNLREC.
+
+       fd  ACCTMAST-FILE.
+           copy ACCTMAST.
+
+       fd  POSTCTRL-FILE.
+           copy POSTCTRL.
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBPST'.
+
+       01  ws-journal4-status                pic x(2).
+           88  ws-journal4-ok                value '00'.
+           88  ws-journal4-not-found         value '35'.
+
+       01  ws-acctmast-status                pic x(2).
+           88  ws-acctmast-ok                value '00'.
+           88  ws-acctmast-not-found         value '23'.
+
+       01  ws-postctrl-status                pic x(2).
+           88  ws-postctrl-ok                value '00'.
+           88  ws-postctrl-not-found         value '23'.
+
+       01  ws-more-journal4                  pic x(1) value 'Y'.
+           88  ws-more-journal4-recs         value 'Y'.
+
+       01  ws-files-open                     pic x(1) value 'N'.
+           88  ws-all-files-open             value 'Y'.
+
+       01  ws-entries-read                   pic 9(9) comp value 0.
+       01  ws-entries-qualified              pic 9(9) comp value 0.
+       01  ws-entries-posted                 pic 9(9) comp value 0.
+       01  ws-entries-skipped                pic 9(9) comp value 0.
+       01  ws-posted-amount-total            pic s9(9)v99 value 0.
+
+       01  ws-report-count                   pic zzzzzzz9.
+
+       procedure division.
+       bpst-mainline section.
+       bpst-mainline-para.
+           perform bpst-initialize
+           if ws-more-journal4-recs
+               perform bpst-process-journal4
+                   until not ws-more-journal4-recs
+           end-if
+           perform bpst-finalize
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       bpst-initialize section.
+       bpst-initialize-para.
+           display 'ETPBPST - nightly Account Master posting job'
+           open input JOURNAL4-FILE
+           if not ws-journal4-ok
+               display 'ETPBPST - journal4 text file not available, '
+                   'status=' ws-journal4-status
+               move 'N' to ws-more-journal4
+           else
+               open i-o ACCTMAST-FILE
+               if not ws-acctmast-ok
+                   display 'ETPBPST - unable to open ACCTMAST, status='
+                       ws-acctmast-status
+                   move 'N' to ws-more-journal4
+                   close JOURNAL4-FILE
+               else
+                   open i-o POSTCTRL-FILE
+                   if not ws-postctrl-ok
+                       display 'ETPBPST - unable to open POSTCTRL, '
+                           'status=' ws-postctrl-status
+                       move 'N' to ws-more-journal4
+                       close JOURNAL4-FILE
+                       close ACCTMAST-FILE
+                   else
+                       move 'Y' to ws-files-open
+                   end-if
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bpst-process-journal4 section.
+       bpst-process-journal4-para.
+           read JOURNAL4-FILE
+               at end
+                   move 'N' to ws-more-journal4
+           end-read
+           if ws-more-journal4-recs
+               add 1 to ws-entries-read
+               if JNLREC-POST-TAG = 'POST'
+                   add 1 to ws-entries-qualified
+                   perform bpst-post-entry
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** posts one qualifying journal4 entry against the Account      *
+      *** Master record it names, skipping accounts that don't exist   *
+      *** or aren't active                                             *
+      ***--------------------------------------------------------------*
+       bpst-post-entry section.
+       bpst-post-entry-para.
+           move JNLREC-POST-ACCTNO to ACCTMAST-ACCTNO
+           read ACCTMAST-FILE
+               invalid key
+                   continue
+           end-read
+           if ws-acctmast-not-found
+               display 'ETPBPST - account not on file, skipped: '
+                   JNLREC-POST-ACCTNO
+               add 1 to ws-entries-skipped
+           else
+               if not ACCTMAST-IS-ACTIVE
+                   display 'ETPBPST - account not active, skipped: '
+                       JNLREC-POST-ACCTNO
+                   add 1 to ws-entries-skipped
+               else
+                   perform bpst-apply-post
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** applies the amount to the account already read into         *
+      *** ACCTMAST-RECORD, guarding against a garbled/non-numeric      *
+      *** amount the way ETPEPIC guards its own numeric input fields   *
+      ***--------------------------------------------------------------*
+       bpst-apply-post section.
+       bpst-apply-post-para.
+           if JNLREC-POST-AMOUNT not is numeric
+               display 'ETPBPST - non-numeric amount, skipped: '
+                   JNLREC-POST-ACCTNO
+               add 1 to ws-entries-skipped
+           else
+               add JNLREC-POST-AMOUNT to ACCTMAST-BALANCE
+               rewrite ACCTMAST-RECORD
+                   invalid key
+                       add 1 to ws-entries-skipped
+               end-rewrite
+               if ws-acctmast-ok
+                   add 1 to ws-entries-posted
+                   add JNLREC-POST-AMOUNT to ws-posted-amount-total
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** adds this run's posted amount onto POSTCTRL's running total  *
+      *** so ETPBGLR can reconcile it against journal4 independently   *
+      ***--------------------------------------------------------------*
+       bpst-bump-total section.
+       bpst-bump-total-para.
+           move 'ACCTPOST' to POSTCTRL-CNAME
+           read POSTCTRL-FILE
+               invalid key
+                   continue
+           end-read
+           if ws-postctrl-not-found
+               move ws-posted-amount-total to POSTCTRL-TOTAL
+               write POSTCTRL-RECORD
+           else
+               add ws-posted-amount-total to POSTCTRL-TOTAL
+               rewrite POSTCTRL-RECORD
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       bpst-finalize section.
+       bpst-finalize-para.
+           if ws-all-files-open
+               perform bpst-bump-total
+               close JOURNAL4-FILE
+               close ACCTMAST-FILE
+               close POSTCTRL-FILE
+           end-if
+           move ws-entries-read to ws-report-count
+           display 'ETPBPST - journal4 entries read     : '
+               ws-report-count
+           move ws-entries-qualified to ws-report-count
+           display 'ETPBPST - posting entries found     : '
+               ws-report-count
+           move ws-entries-posted to ws-report-count
+           display 'ETPBPST - accounts posted           : '
+               ws-report-count
+           move ws-entries-skipped to ws-report-count
+           display 'ETPBPST - entries skipped           : '
+               ws-report-count
+           display 'ETPBPST - posting run complete'
+           exit
+           .
+       end program ETPBPST.
