@@ -52,12 +52,34 @@
        01  ws-tst-$99                        pic $$$,$$9.99.
        01  ws-tst-999                        pic 99999.
        01  ws-tst-9v9                        pic 999999V99.
+
+      *    EPICNEGI is a signed amount, echoed back two ways: a
+      *    floating leading minus sign (EPICNEGO) and a trailing CR
+      *    credit indicator that only appears when the value is
+      *    negative (EPICCRO) - the same underlying value, two of the
+      *    standard COBOL editing pictures for negative amounts
+       01  ws-tst-neg                        pic s9(7)v99.
        01  ws-work.
            03  ws-next-tran                  pic x(4).
 
+      *    exchange-rate lookup for EPICCURI, defaulted to USD at 1:1
+      *    when the code is blank or not found
+       copy EXRATE.
+       01  ws-exrate-resp                    pic s9(8) comp.
+       01  ws-converted-amt                  pic 9(9)v99.
+
        01  ws-commarea.
            03  ws-map                        pic x(8).
            03  ws-cfm                        pic x(1).
+      *    running total of EPIC$99I across ENTER key presses, carried
+      *    across pseudo-conversational turns in the commarea since
+      *    this transaction returns to itself rather than transferring
+           03  ws-running-total              pic 9(9)v99.
+
+      *    consolidated cross-program training-gap log - see
+      *    ctst-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
 
        01  result-code                       pic s9(5) comp.
        01  m-err                             pic x(80).
@@ -126,37 +148,59 @@
  
       *            ENTER prints the current values and re-sends the screen
                    when DFHENTER
+      *                EPICZZ9I is a raw PIC X(5) field off the map, so
+      *                validate it holds only digits before any of the
+      *                numeric MOVEs below touch it
+                       if EPICZZ9I not is numeric
+                           move 'Non-numeric value entered'
+                               to EPICMSGO
+                           perform cics-send-ctst
+                       else
       *                print current values of fields on the screen
       *                don't use Journals since ETPEJNL tests this
                        string "Current Screen Values"
                            into ws-info-msg
                        display ws-info-msg upon syserr
-                       
+
                        string "EPICZZ9=" EPICZZ9I SPACE
                            "EPIC$99=" EPIC$99I
                            into ws-info-msg
                        display ws-info-msg upon syserr
-                       
+
                        move EPIC$99I to ws-tst-$99
                        move EPICZZ9I to ws-tst-zz9
                        string "ws-tst-zz9=" ws-tst-zz9 SPACE
                            "ws-tst-$99=" ws-tst-$99
                            into ws-info-msg
                        display ws-info-msg upon syserr
-                       
+
                        move EPIC$99I to ws-tst-9v9
                        move EPICZZ9I to ws-tst-999
                        string "ws-tst-9v9=" ws-tst-9v9 SPACE
                            "ws-tst-999=" ws-tst-999
                            into ws-info-msg
                        display ws-info-msg upon syserr
-                       
+
+                       perform epic-currency-convert
+
+                       move EPICNEGI to ws-tst-neg
+                       string "ws-tst-neg=" ws-tst-neg
+                           into ws-info-msg
+                       display ws-info-msg upon syserr
+
+      *                accumulate the running control total until the
+      *                screen is next cleared
+                       add EPIC$99I to ws-running-total
+
       *                resubmit the screen
                        perform cics-send-ctst
+                       end-if
                        
       *            CLEAR key refreshes the screen
                    when DFHCLEAR
       *            *> Clear Key
+                       move 0 to ws-running-total
+                       move 0 to ws-tst-neg
                        move 'Display reset by clear key'
                            to EPICMSGO
                        move EPICMSGO(1:50) to ws-info-msg
@@ -167,23 +211,55 @@
                        end-exec
                        perform cics-send-ctst
                    when other
-                       move 'Unexpected 3270 attention key'                       
+                       move 'Unexpected 3270 attention key'
                            to EPICMSGO
                        move EPICMSGO(1:50) to ws-info-msg
-                       exec cics 
+                       exec cics
                            write journalname('info')
                            from(ws-info-msg) flength(50)
                            jtypeid('RC') prefix('ETP')
                        end-exec
+                       perform ctst-log-unsupkey
                        perform cics-send-ctst
                end-evaluate
            else
                move 0.0 to ws-tst-zz9
                move 0.0 to ws-tst-$99
+               move 0 to ws-running-total
+               move 0 to ws-tst-neg
                perform cics-send-ctst
            end-if
            exit
            .
+      ***--------------------------------------------------------------*
+       epic-currency-convert section.
+       epic-currency-convert-para.
+      *    EPICCURI defaults to USD when left blank; an unrecognized
+      *    code is echoed back but priced at a 1:1 rate rather than
+      *    rejecting the entry outright
+           if EPICCURI = spaces or EPICCURI = low-values
+               move 'USD' to EXRATE-CURRENCY
+           else
+               move EPICCURI to EXRATE-CURRENCY
+           end-if
+           exec cics
+               read file('EXRATE')
+               into(EXRATE-RECORD)
+               ridfld(EXRATE-CURRENCY)
+               resp(ws-exrate-resp)
+           end-exec
+           if ws-exrate-resp not = dfhresp(normal)
+               move 1.000000 to EXRATE-RATE
+           end-if
+           compute ws-converted-amt = ws-tst-9v9 * EXRATE-RATE
+           move EXRATE-CURRENCY to EPICCURO
+           string EXRATE-CURRENCY " " ws-tst-9v9 " converts to "
+               ws-converted-amt " USD"
+               into EPICMSGO
+           move EPICMSGO(1:50) to ws-info-msg
+           display ws-info-msg upon syserr
+           exit
+           .
       ***--------------------------------------------------------------*
        cics-receive-map section.
        cics-receive-map-para.
@@ -205,10 +281,46 @@
        cics-send-ctst-para.
            move ws-tst-zz9 to EPICZZ9O.
            move ws-tst-$99 to EPIC$99O.
+           move ws-running-total to EPICTOTO.
+           move ws-tst-neg to EPICNEGO.
+           move ws-tst-neg to EPICCRO.
 
            move 'BMSEPIC' to ws-map
 
            exec cics send map(ws-map) from(BMSEPICO) erase end-exec
            exit
            .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       ctst-log-unsupkey section.
+       ctst-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
        end-program.
\ No newline at end of file
