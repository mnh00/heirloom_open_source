@@ -0,0 +1,247 @@
+       identification division.
+
+       program-id. ETPEACT.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPEACT - CICS account-inquiry transaction
+      * Looks an account number up on the Account Master file and
+      * displays its balance and status
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPEACT'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSEACT.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     CICS session terminated.'.
+       01  ws-info-msg                       pic x(50).
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+      ***--------------------------------------------------------------*
+      *** account master - balance/status inquiry                      *
+      ***--------------------------------------------------------------*
+       copy ACCTMAST.
+       01  ws-acctmast-resp                  pic s9(8) comp.
+
+      *    consolidated cross-program training-gap log - see
+      *    ceac-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** CICS Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) CICS transfer from another
+      *        transaction or (2) return map from this transaction
+           perform ceac-mainline
+
+      *    return to CICS because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       ceac-mainline section.
+       ceac-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+
+      *            PF12 Exits the CICS-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            ENTER looks up the entered account number
+                   when DFHENTER
+                       if ACTACNI = low-values or spaces
+                           move 'Must supply an account number'
+                               to ACTMSGO
+                       else
+                           perform ceac-lookup-account
+                       end-if
+                       perform cics-send-ceac
+
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to ACTMSGO
+                       perform cics-send-ceac
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to ACTMSGO
+                       perform ceac-log-unsupkey
+                       perform cics-send-ceac
+               end-evaluate
+           else
+               perform cics-send-ceac
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** reads the account master for the entered account number and  *
+      *** reports its balance and status, or "not found"                *
+      ***--------------------------------------------------------------*
+       ceac-lookup-account section.
+       ceac-lookup-account-para.
+           move ACTACNI to ACCTMAST-ACCTNO
+           exec cics
+               read file('ACCTMAST')
+               into(ACCTMAST-RECORD)
+               ridfld(ACCTMAST-ACCTNO)
+               resp(ws-acctmast-resp)
+           end-exec
+           if ws-acctmast-resp = dfhresp(normal)
+               move ACCTMAST-BALANCE to ACTBALO
+               evaluate true
+                   when ACCTMAST-IS-ACTIVE
+                       move 'ACTIVE' to ACTSTSO
+                   when ACCTMAST-IS-CLOSED
+                       move 'CLOSED' to ACTSTSO
+                   when ACCTMAST-IS-HOLD
+                       move 'HOLD' to ACTSTSO
+                   when other
+                       move 'UNKNOWN' to ACTSTSO
+               end-evaluate
+               move 'Account found' to ACTMSGO
+           else
+               move zero to ACTBALO
+               move spaces to ACTSTSO
+               move 'Account not found' to ACTMSGO
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           evaluate ws-map
+               when 'BMSEACT'
+                   exec cics
+                       receive map(ws-map)
+                       into(BMSEACTI)
+                       nohandle
+                   end-exec
+                   if eibresp = dfhresp(normal)
+                       move low-values to ws-next-tran
+                   end-if
+           end-evaluate
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-ceac section.
+       cics-send-ceac-para.
+           move 'BMSEACT' to ws-map
+
+           exec cics send map(ws-map) from(BMSEACTO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       ceac-log-unsupkey section.
+       ceac-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
