@@ -1,208 +1,504 @@
-       identification division.
-
-       program-id. ETPELPL.
-
-       author.    Heirloom Computing Inc.
-       
-      ******************************************************************
-      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
-      *                                                                *
-      *                        ALL RIGHTS RESERVED                     *
-      ******************************************************************
-      *                                                                *
-      * Property of Heirloom Computing Inc.  This software contains    *
-      * confidential and proprietary information of Heirloom Computing *
-      * Inc. and is made available solely pursuant to the terms of a   *
-      * software license agreement, which governs its use.             *
-      *                                                                *
-      * No disclosure, reproduction or use of any portion of these     *
-      * materials may be made without the express written consent of   *
-      * Heirloom Computing Inc.                                        *
-      *                                                                *
-      ******************************************************************
-
-      * ETPELPL - CICS LINK and CICS RETURN TRANSID to local or 
-      * distributed transactions
-      * Set-up required in project.etp_deploy_settings for Geronimo
-      * to Geronimo (CICS ISC) communication (Program Control tab and 
-      * multiple ETP Projects corresponding to companion CICS regions.
-      * 1) Use Enter, TRANSID of EMNU and no SYSID 
-      *    to issue CICS RETURN TRANSID(EMNU)
-      * 2) Use PF6, TRANSID of ETRN and SYSID of this region
-      *    to issue CICS LINK TRANSID(ETRN) SYSID(ETP1)
-      * 3) Use PF6, TRANSID of ETRN and SYSID of companion region 
-      *    to issue CICS LINK TRANSID(ETRN) SYSID(ETP2)
- 
-       environment division.
-
-       data division.
-
-       working-storage section.
-        COPY DFHAID. 
-
-       01  ws-program-name                   pic x(8) value 'ETPELPL'.
-
-      ***--------------------------------------------------------------*
-      *** Menu                                                         *
-      ***--------------------------------------------------------------*        
-       copy BMSELPL. 
-
-       01 filler.
-
-       01  ws-cwa-ptr                        pointer.
-
-       01  ws-end-msg                        pic x(30)
-           value '     ELPL session terminated.'.
-       01  ws-info-msg                       pic x(30).
-       01  ws-work.
-           03  ws-next-tran                  pic x(4).
-
-       01  ws-commarea.
-           03  ws-map                        pic x(8).
-           03  ws-parms                      pic x(50).
-
-       01  result-code                       pic s9(5) comp.
-       01  m-err                             pic x(80).
-
-       linkage section.
-       01  dfhcommarea.
-           03                                pic x
-               occurs 0 to 32700 times depending on eibcalen. 
-
-      ***--------------------------------------------------------------*
-      *** ELPL Stuff                                                   *
-      ***--------------------------------------------------------------*
-       procedure division.
-       main-para.
-           move low-values to ws-next-tran.
-       
-      *    enter this main due to (1) ELPL transfer from another 
-      *        transaction or (2) return map from this transaction
-           perform cics-mainline
-           
-      *    return to ELPL because we're (1) waiting to receive our map
-      *        or (2) we want to transfer to a different transaction
-           if ws-next-tran = low-values
-               exec cics return
-                   transid(eibtrnid)
-                   commarea(ws-commarea)
-               end-exec
-           else
-               move ws-next-tran to eibtrnid
-               exec cics return immediate
-                   transid(eibtrnid)
-               end-exec
-           end-if.
-           stop run
-           .
-      ***--------------------------------------------------------------*
-       cics-mainline section.
-       cics-mainline-para.
-      *    determine if we are receiving our own map
-           if eibcalen = length of ws-commarea
-                move dfhcommarea to ws-commarea
-                
-      *         receive the map of our screen (if not CLEAR)
-                if eibaid not = DFHCLEAR  
-                    perform cics-receive-map
-                end-if
-                
-      *         carry out requested operation based on AID key
-                evaluate eibaid
-                
-      *            PF12 Exits the ELPL-supported Transactions
-                   when DFHPF12
-      *                *> PF 12 Key
-                       exec cics syncpoint end-exec
-                       move eibtrnid to ws-end-msg(1:4)
-                       exec cics send text | added text
-                           from(ws-end-msg)
-                           erase
-                       end-exec
-                       exec cics return end-exec
-
-      *            PF3 transfers to EMNU menu
-                   WHEN DFHPF3
-                       move 'EMNU' to ws-next-tran
- 
-                   when DFHPF6
-      *                *> PF 6 Key -- DPL to etp2/elpl
-                       exec cics link
-                           transid(ELPLXIDI) 
-                           sysid(ELPLSIDI)
-                           commarea(ELPLPRMI)
-                       end-exec
-                       perform cics-send-cics
-
-      *            ENTER attempts issue that transaction
-                   when DFHENTER
-                       if ELPLXIDI = low-values
-                           move 'Must supply a transaction ID' 
-                               to ELPLMSGO
-                           perform cics-send-cics
-                       else
-                           move ELPLXIDI to ws-next-tran
-                           if ELPLPRMI NOT = low-values
-                               move ELPLPRMI to ws-parms
-                           else
-                               move SPACES to ws-parms
-                           end-if
-                       end-if
-                       
-      *            CLEAR key refreshes the screen
-                   when DFHCLEAR
-      *            *> Clear Key
-                       move 'Display reset by clear key'
-                           to ELPLMSGO
-                       move ELPLMSGO(1:30) to ws-info-msg
-                       exec cics 
-                           write journalname('info')
-                           from(ws-info-msg) flength(30)
-                           jtypeid('RC')
-                       end-exec
-                       perform cics-send-cics
-                   when other
-                       move 'Unexpected 3270 attention key'                       
-                           to ELPLMSGO
-                       move ELPLMSGO(1:30) to ws-info-msg
-                       exec cics 
-                           write journalname('info')
-                           from(ws-info-msg) flength(30)
-                           jtypeid('RC')
-                       end-exec
-                       perform cics-send-cics
-               end-evaluate
-           else
-               perform cics-send-cics
-           end-if
-           exit
-           .
-      ***--------------------------------------------------------------*
-       cics-receive-map section.
-       cics-receive-map-para.
-           exec cics 
-               receive map(ws-map)
-               into(BMSELPLI)
-               nohandle
-           end-exec
-           if eibresp = dfhresp(normal)
-               move low-values to ws-next-tran
-           end-if
-           exit
-           .
-      ***--------------------------------------------------------------*
-       cics-send-cics section.
-       cics-send-cics-para.
-           move low-values to ELPLXIDO.
-           move low-values to ELPLPRMO.
-
-           move 'BMSELPL' to ws-map
-           if eibcalen > 0
-               move low-values to ELPLPRMO
-               move dfhcommarea(1:eibcalen) to ELPLPRMO
-           end-if
-
-           exec cics send map(ws-map) from(BMSELPLO) erase end-exec
-           exit
-           .
+       identification division.
+
+       program-id. ETPELPL.
+
+       author.    Heirloom Computing Inc.
+       
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPELPL - CICS LINK and CICS RETURN TRANSID to local or 
+      * distributed transactions
+      * Set-up required in project.etp_deploy_settings for Geronimo
+      * to Geronimo (CICS ISC) communication (Program Control tab and 
+      * multiple ETP Projects corresponding to companion CICS regions.
+      * 1) Use Enter, TRANSID of EMNU and no SYSID 
+      *    to issue CICS RETURN TRANSID(EMNU)
+      * 2) Use PF6, TRANSID of ETRN and SYSID of this region
+      *    to issue CICS LINK TRANSID(ETRN) SYSID(ETP1)
+      * 3) Use PF6, TRANSID of ETRN and SYSID of companion region
+      *    to issue CICS LINK TRANSID(ETRN) SYSID(ETP2)
+      * 4) ELPLTMOI, if entered, is a response timeout in seconds for
+      *    the PF6 LINK's connection (SET CONNECTION RTIMOUT); blank or
+      *    non-numeric defaults to 30 seconds
+      * 5) ELPLLENI, if entered, caps how much of ELPLPRMI is actually
+      *    sent on the PF6 LINK's COMMAREA and the PF7 START's payload;
+      *    blank, non-numeric, or over the field size sends all of it
+ 
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID. 
+
+       01  ws-program-name                   pic x(8) value 'ETPELPL'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*        
+       copy BMSELPL. 
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     ELPL session terminated.'.
+       01  ws-info-msg                       pic x(30).
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+           03  ws-parms                      pic x(100).
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+      *    structured journal record shared with ETPEJNL/ETPETRN - see
+      *    jnl-build-record
+       copy JNLREC.
+       01  ws-jnlrec-sequence                pic 9(6) value 0.
+       01  ws-jnlrec-cur-hh                  pic 9(2).
+       01  ws-jnlrec-cur-mm                  pic 9(2).
+       01  ws-jnlrec-cur-ss                  pic 9(2).
+
+      *    failed-write retry queue shared with ETPEJNL/ETPETRN - a
+      *    journal write that comes back non-normal is captured here by
+      *    jnl-write-safe instead of being silently dropped
+       copy JNLRETRY.
+       01  ws-jnlretry-resp                  pic s9(8) comp.
+       01  ws-jnlretry-subseq                pic 9(2) value 0.
+       01  ws-jnl-target                     pic x(8).
+       01  ws-jnl-write-resp                 pic s9(8) comp.
+
+      *    PF6 distributed LINK response, used to build a retry message
+       01  ws-link-resp                      pic s9(8) comp.
+       01  ws-link-resp-display              pic -(9)9.
+
+      *    pseudo-conversational continuation - the linked transaction
+      *    marks the last byte actually sent/received in ELPLPRMI 'Y'
+      *    to say it has more data queued, so a single PF6 press can
+      *    drive a whole simulated multi-chunk batch; ws-link-max-
+      *    iterations caps the loop so a misbehaving callee can't spin
+      *    this transaction forever
+       01  ws-link-iterations                pic 9(3) value 0.
+       01  ws-link-iter-display               pic zz9.
+       77  ws-link-max-iterations            pic 9(3) value 100.
+
+      *    ELPLTMOI is seconds, entered on the screen; RTIMOUT wants an
+      *    hhmmss-format field, so ws-timeout-hhmmss is built from it
+       01  ws-timeout-secs                   pic 9(3) value 30.
+       01  ws-timeout-hh                     pic 9(2).
+       01  ws-timeout-mm                     pic 9(2).
+       01  ws-timeout-ss                     pic 9(2).
+       01  ws-timeout-hhmmss                 pic 9(6).
+       01  ws-set-conn-resp                  pic s9(8) comp.
+
+      *    ELPLLENI caps how much of ELPLPRMI is sent on the PF6 LINK
+      *    and PF7 START; blank/non-numeric/over-size sends all of it
+       01  ws-lnk-length                     pic 9(3) value 0.
+
+      *    routing table of valid SYSIDs a PF6 LINK is allowed to target
+       copy SYSIDTBL.
+       01  ws-sysidtbl-resp                  pic s9(8) comp.
+
+      *    PF7 fire-and-forget START, the async alternative to PF6's LINK
+       01  ws-start-resp                     pic s9(8) comp.
+       01  ws-start-resp-display             pic -(9)9.
+
+      *    consolidated cross-program training-gap log - see
+      *    elpl-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen. 
+
+      ***--------------------------------------------------------------*
+      *** ELPL Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+       
+      *    enter this main due to (1) ELPL transfer from another 
+      *        transaction or (2) return map from this transaction
+           perform cics-mainline
+           
+      *    return to ELPL because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       cics-mainline section.
+       cics-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+                
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR  
+                    perform cics-receive-map
+                end-if
+                
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+                
+      *            PF12 Exits the ELPL-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+ 
+                   when DFHPF6
+      *                *> PF 6 Key -- DPL to etp2/elpl
+                       move ELPLSIDI to SYSIDTBL-SYSID
+                       exec cics
+                           read file('SYSIDTBL')
+                           into(SYSIDTBL-RECORD)
+                           ridfld(SYSIDTBL-SYSID)
+                           resp(ws-sysidtbl-resp)
+                       end-exec
+                       if ws-sysidtbl-resp not = dfhresp(normal)
+                           string 'SYSID ' ELPLSIDI
+                               ' is not in the routing table'
+                               into ELPLMSGO
+                       else
+                           if ELPLTMOI = low-values or spaces
+                               move 30 to ws-timeout-secs
+                           else if ELPLTMOI is numeric
+                               move ELPLTMOI to ws-timeout-secs
+                           else
+                               move 30 to ws-timeout-secs
+                           end-if end-if
+                           compute ws-timeout-hh =
+                               ws-timeout-secs / 3600
+                           compute ws-timeout-mm =
+                               (ws-timeout-secs -
+                                   (ws-timeout-hh * 3600)) / 60
+                           compute ws-timeout-ss =
+                               ws-timeout-secs -
+                                   (ws-timeout-hh * 3600) -
+                                   (ws-timeout-mm * 60)
+                           string ws-timeout-hh ws-timeout-mm
+                               ws-timeout-ss
+                               into ws-timeout-hhmmss
+                           exec cics set
+                               connection(ELPLSIDI)
+                               rtimout(ws-timeout-hhmmss)
+                               resp(ws-set-conn-resp)
+                           end-exec
+                           if ELPLLENI = low-values or spaces
+                               move length of ELPLPRMI to ws-lnk-length
+                           else if ELPLLENI is numeric and
+                               ELPLLENI > 0 and
+                               ELPLLENI not > length of ELPLPRMI
+                               move ELPLLENI to ws-lnk-length
+                           else
+                               move length of ELPLPRMI to ws-lnk-length
+                           end-if end-if
+                           move 0 to ws-link-iterations
+                           perform elpl-link-loop
+                           if ws-link-resp = dfhresp(normal)
+                               if ws-link-iterations > 1
+                                   move ws-link-iterations
+                                       to ws-link-iter-display
+                                   string 'Link completed after '
+                                       ws-link-iter-display
+                                       ' chunks'
+                                       into ELPLMSGO
+                               else
+                                   move 'Link completed' to ELPLMSGO
+                               end-if
+                           else
+                               move ws-link-resp to ws-link-resp-display
+                               string 'Link to ' ELPLXIDI ' on '
+                                   ELPLSIDI ' failed, resp='
+                                   ws-link-resp-display
+                                   ' - press PF6 to retry'
+                                   into ELPLMSGO
+                           end-if
+                       end-if
+                       perform cics-send-cics
+
+                   when DFHPF7
+      *                *> PF 7 Key -- fire-and-forget START to etp2/elpl
+                       move ELPLSIDI to SYSIDTBL-SYSID
+                       exec cics
+                           read file('SYSIDTBL')
+                           into(SYSIDTBL-RECORD)
+                           ridfld(SYSIDTBL-SYSID)
+                           resp(ws-sysidtbl-resp)
+                       end-exec
+                       if ws-sysidtbl-resp not = dfhresp(normal)
+                           string 'SYSID ' ELPLSIDI
+                               ' is not in the routing table'
+                               into ELPLMSGO
+                       else
+                           if ELPLLENI = low-values or spaces
+                               move length of ELPLPRMI to ws-lnk-length
+                           else if ELPLLENI is numeric and
+                               ELPLLENI > 0 and
+                               ELPLLENI not > length of ELPLPRMI
+                               move ELPLLENI to ws-lnk-length
+                           else
+                               move length of ELPLPRMI to ws-lnk-length
+                           end-if end-if
+                           exec cics start
+                               transid(ELPLXIDI)
+                               sysid(ELPLSIDI)
+                               from(ELPLPRMI)
+                               length(ws-lnk-length)
+                               resp(ws-start-resp)
+                           end-exec
+                           if ws-start-resp = dfhresp(normal)
+                               move 'Start issued - work queued'
+                                   to ELPLMSGO
+                           else
+                               move ws-start-resp
+                                   to ws-start-resp-display
+                               string 'Start to ' ELPLXIDI ' on '
+                                   ELPLSIDI ' failed, resp='
+                                   ws-start-resp-display
+                                   into ELPLMSGO
+                           end-if
+                       end-if
+                       perform cics-send-cics
+
+      *            ENTER attempts issue that transaction
+                   when DFHENTER
+                       if ELPLXIDI = low-values
+                           move 'Must supply a transaction ID' 
+                               to ELPLMSGO
+                           perform cics-send-cics
+                       else
+                           move ELPLXIDI to ws-next-tran
+                           if ELPLPRMI NOT = low-values
+                               move ELPLPRMI to ws-parms
+                           else
+                               move SPACES to ws-parms
+                           end-if
+                       end-if
+                       
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to ELPLMSGO
+                       move ELPLMSGO(1:30) to ws-info-msg
+                       move ws-info-msg to JNLREC-PAYLOAD
+                       perform jnl-build-record
+                       move 'info' to ws-jnl-target
+                       perform jnl-write-safe
+                       perform cics-send-cics
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to ELPLMSGO
+                       move ELPLMSGO(1:30) to ws-info-msg
+                       move ws-info-msg to JNLREC-PAYLOAD
+                       perform jnl-build-record
+                       move 'info' to ws-jnl-target
+                       perform jnl-write-safe
+                       perform elpl-log-unsupkey
+                       perform cics-send-cics
+               end-evaluate
+           else
+               perform cics-send-cics
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           exec cics 
+               receive map(ws-map)
+               into(BMSELPLI)
+               nohandle
+           end-exec
+           if eibresp = dfhresp(normal)
+               move low-values to ws-next-tran
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** issues the PF6 LINK to ELPLXIDI/ELPLSIDI once and bumps the    *
+      *** chunk counter - broken out of elpl-link-loop so the loop can   *
+      *** PERFORM it repeatedly without repeating the LINK itself inline *
+      ***--------------------------------------------------------------*
+       elpl-link-once section.
+       elpl-link-once-para.
+           add 1 to ws-link-iterations
+           exec cics link
+               transid(ELPLXIDI)
+               sysid(ELPLSIDI)
+               commarea(ELPLPRMI)
+               length(ws-lnk-length)
+               resp(ws-link-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** pseudo-conversational continuation - repeats the PF6 LINK      *
+      *** while the linked transaction marks the last byte it actually   *
+      *** saw in ELPLPRMI 'Y' to say more data remains, so a single PF6  *
+      *** press can drive a whole simulated multi-chunk batch; also      *
+      *** stops on a failed LINK or ws-link-max-iterations so a          *
+      *** misbehaving callee can't spin this transaction forever         *
+      ***--------------------------------------------------------------*
+       elpl-link-loop section.
+       elpl-link-loop-para.
+           perform elpl-link-once
+           perform elpl-link-once
+               until ws-link-resp not = dfhresp(normal)
+                  or ELPLPRMI(ws-lnk-length:1) not = 'Y'
+                  or ws-link-iterations >= ws-link-max-iterations
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-cics section.
+       cics-send-cics-para.
+           move low-values to ELPLXIDO.
+           move low-values to ELPLTMOO.
+           move low-values to ELPLLENO.
+           move low-values to ELPLPRMO.
+
+           move 'BMSELPL' to ws-map
+           if eibcalen > 0
+               move low-values to ELPLPRMO
+               move dfhcommarea(1:eibcalen) to ELPLPRMO
+           end-if
+
+           exec cics send map(ws-map) from(BMSELPLO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       jnl-build-record section.
+       jnl-build-record-para.
+      *    stamp the shared JNLREC layout (program, timestamp, sequence,
+      *    payload) so this write matches ETPEJNL/ETPETRN - JNLREC-PAYLOAD
+      *    must already be moved in by the caller
+           move current-date(9:2) to ws-jnlrec-cur-hh
+           move current-date(11:2) to ws-jnlrec-cur-mm
+           move current-date(13:2) to ws-jnlrec-cur-ss
+           move ws-program-name to JNLREC-PROGRAM
+           move ws-jnlrec-cur-hh to JNLREC-TS-HH
+           move ws-jnlrec-cur-mm to JNLREC-TS-MM
+           move ws-jnlrec-cur-ss to JNLREC-TS-SS
+           add 1 to ws-jnlrec-sequence
+           move ws-jnlrec-sequence to JNLREC-SEQUENCE
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** writes JNLREC-RECORD to ws-jnl-target, checking EIBRESP rather *
+      *** than letting a journal outage disappear silently; a non-normal *
+      *** response is captured onto JNLRETRY instead of being lost       *
+      ***--------------------------------------------------------------*
+       jnl-write-safe section.
+       jnl-write-safe-para.
+           exec cics
+               write journalname(ws-jnl-target)
+               from(JNLREC-RECORD)
+               flength(length of JNLREC-RECORD)
+               jtypeid('RC') prefix('ETP')
+               resp(ws-jnl-write-resp)
+           end-exec
+           if ws-jnl-write-resp not = dfhresp(normal)
+               move JNLREC-RECORD to JNLRETRY-PAYLOAD(1:70)
+               move length of JNLREC-RECORD to JNLRETRY-FLENGTH
+               perform jnl-queue-retry
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** queues a failed write for later replay; keyed by this task's  *
+      *** number plus a per-task subsequence                            *
+      ***--------------------------------------------------------------*
+       jnl-queue-retry section.
+       jnl-queue-retry-para.
+           move eibtaskn to JNLRETRY-TASKN
+           add 1 to ws-jnlretry-subseq
+           move ws-jnlretry-subseq to JNLRETRY-SUBSEQ
+           move ws-jnl-target to JNLRETRY-JNAME
+           move current-date(9:2) to JNLRETRY-TS-HH
+           move current-date(11:2) to JNLRETRY-TS-MM
+           move current-date(13:2) to JNLRETRY-TS-SS
+           exec cics
+               write file('JNLRETRY')
+               from(JNLRETRY-RECORD)
+               ridfld(JNLRETRY-KEY)
+               resp(ws-jnlretry-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       elpl-log-unsupkey section.
+       elpl-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
        end-program.
\ No newline at end of file
