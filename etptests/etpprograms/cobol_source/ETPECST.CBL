@@ -0,0 +1,314 @@
+       identification division.
+
+       program-id. ETPECST.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPECST - CICS Customer Master maintenance transaction
+      * Supports add/change/inquire against the Customer Master file,
+      * selected via CSTACTI ('A'/'C'/'I') on the DFHENTER key
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPECST'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSECST.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     CICS session terminated.'.
+       01  ws-info-msg                       pic x(50).
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+      ***--------------------------------------------------------------*
+      *** customer master - add/change/inquire                         *
+      ***--------------------------------------------------------------*
+       copy CUSTMAST.
+       01  ws-custmast-resp                  pic s9(8) comp.
+
+      *    consolidated cross-program training-gap log - see
+      *    ccst-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** CICS Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) CICS transfer from another
+      *        transaction or (2) return map from this transaction
+           perform ccst-mainline
+
+      *    return to CICS because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       ccst-mainline section.
+       ccst-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+
+      *            PF12 Exits the CICS-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            ENTER carries out the requested add/change/inquire
+                   when DFHENTER
+                       if CSTCNOI = low-values or spaces
+                           move 'Must supply a customer number'
+                               to CSTMSGO
+                       else
+                           evaluate CSTACTI
+                               when 'A'
+                                   perform ccst-add-customer
+                               when 'C'
+                                   perform ccst-change-customer
+                               when 'I'
+                                   perform ccst-inquire-customer
+                               when other
+                                   move 'Action must be A, C or I'
+                                       to CSTMSGO
+                           end-evaluate
+                       end-if
+                       perform cics-send-eccst
+
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to CSTMSGO
+                       perform cics-send-eccst
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to CSTMSGO
+                       perform ccst-log-unsupkey
+                       perform cics-send-eccst
+               end-evaluate
+           else
+               perform cics-send-eccst
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** adds a new Customer Master record; rejects a customer number *
+      *** that already exists rather than silently overwriting it      *
+      ***--------------------------------------------------------------*
+       ccst-add-customer section.
+       ccst-add-customer-para.
+           move CSTCNOI to CUSTMAST-CUSTNO
+           move CSTNAMI to CUSTMAST-NAME
+           move CSTADRI to CUSTMAST-ADDRESS
+           move 'A' to CUSTMAST-STATUS
+           exec cics
+               write file('CUSTMAST')
+               from(CUSTMAST-RECORD)
+               ridfld(CUSTMAST-CUSTNO)
+               resp(ws-custmast-resp)
+           end-exec
+           if ws-custmast-resp = dfhresp(normal)
+               move 'Customer added' to CSTMSGO
+               move 'ACTIVE' to CSTSTSO
+           else if ws-custmast-resp = dfhresp(duprec)
+               move 'Customer number already exists' to CSTMSGO
+           else
+               move 'Add failed' to CSTMSGO
+           end-if end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** reads the existing record for the customer number and       *
+      *** rewrites the name/address supplied on the screen             *
+      ***--------------------------------------------------------------*
+       ccst-change-customer section.
+       ccst-change-customer-para.
+           move CSTCNOI to CUSTMAST-CUSTNO
+           exec cics
+               read file('CUSTMAST')
+               into(CUSTMAST-RECORD)
+               ridfld(CUSTMAST-CUSTNO)
+               resp(ws-custmast-resp)
+           end-exec
+           if ws-custmast-resp = dfhresp(normal)
+               if CSTNAMI not = low-values and spaces
+                   move CSTNAMI to CUSTMAST-NAME
+               end-if
+               if CSTADRI not = low-values and spaces
+                   move CSTADRI to CUSTMAST-ADDRESS
+               end-if
+               exec cics
+                   rewrite file('CUSTMAST')
+                   from(CUSTMAST-RECORD)
+                   resp(ws-custmast-resp)
+               end-exec
+               move 'Customer changed' to CSTMSGO
+               move 'ACTIVE' to CSTSTSO
+               if CUSTMAST-IS-CLOSED
+                   move 'CLOSED' to CSTSTSO
+               end-if
+           else
+               move 'Customer not found' to CSTMSGO
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** looks the customer number up and displays name/address/     *
+      *** status, or reports that it was not found                     *
+      ***--------------------------------------------------------------*
+       ccst-inquire-customer section.
+       ccst-inquire-customer-para.
+           move CSTCNOI to CUSTMAST-CUSTNO
+           exec cics
+               read file('CUSTMAST')
+               into(CUSTMAST-RECORD)
+               ridfld(CUSTMAST-CUSTNO)
+               resp(ws-custmast-resp)
+           end-exec
+           if ws-custmast-resp = dfhresp(normal)
+               move CUSTMAST-NAME to CSTNAMO
+               move CUSTMAST-ADDRESS to CSTADRO
+               move 'ACTIVE' to CSTSTSO
+               if CUSTMAST-IS-CLOSED
+                   move 'CLOSED' to CSTSTSO
+               end-if
+               move 'Customer found' to CSTMSGO
+           else
+               move spaces to CSTNAMO
+               move spaces to CSTADRO
+               move spaces to CSTSTSO
+               move 'Customer not found' to CSTMSGO
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           evaluate ws-map
+               when 'BMSECST'
+                   exec cics
+                       receive map(ws-map)
+                       into(BMSECSTI)
+                       nohandle
+                   end-exec
+                   if eibresp = dfhresp(normal)
+                       move low-values to ws-next-tran
+                   end-if
+           end-evaluate
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-eccst section.
+       cics-send-eccst-para.
+           move 'BMSECST' to ws-map
+
+           exec cics send map(ws-map) from(BMSECSTO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       ccst-log-unsupkey section.
+       ccst-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
