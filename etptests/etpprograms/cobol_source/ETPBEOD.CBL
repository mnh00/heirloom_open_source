@@ -0,0 +1,196 @@
+       identification division.
+
+       program-id. ETPBEOD.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBEOD - end-of-day operations summary
+      * Run offline at end of day; rolls up the online counters already
+      * kept by ETPEJNL (JNLCOUNT), ETPEMNU (TXCOUNT), and ETPBPST
+      * (POSTCTRL) into one combined summary report instead of operators
+      * having to run ETPBJRC/ETPBUSE/ETPBGLR separately and add the
+      * pieces up by hand.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select JNLCOUNT-FILE assign to "JNLCOUNT"
+               organization is indexed
+               access mode is sequential
+               record key is JNLCOUNT-JNAME
+               file status is ws-jnlcount-status.
+
+           select TXCOUNT-FILE assign to "TXCOUNT"
+               organization is indexed
+               access mode is sequential
+               record key is TXCOUNT-TRANID
+               file status is ws-txcount-status.
+
+           select POSTCTRL-FILE assign to "POSTCTRL"
+               organization is indexed
+               access mode is dynamic
+               record key is POSTCTRL-CNAME
+               file status is ws-postctrl-status.
+
+       data division.
+
+       file section.
+       fd  JNLCOUNT-FILE.
+           copy JNLCOUNT.
+
+       fd  TXCOUNT-FILE.
+           copy TXCOUNT.
+
+       fd  POSTCTRL-FILE.
+           copy POSTCTRL.
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBEOD'.
+
+       01  ws-jnlcount-status                pic x(2).
+           88  ws-jnlcount-ok                value '00'.
+           88  ws-jnlcount-eof               value '10'.
+
+       01  ws-txcount-status                 pic x(2).
+           88  ws-txcount-ok                 value '00'.
+           88  ws-txcount-eof                value '10'.
+
+       01  ws-postctrl-status                pic x(2).
+           88  ws-postctrl-ok                value '00'.
+           88  ws-postctrl-notfnd            value '23'.
+
+       01  ws-more-records                   pic x(1) value 'Y'.
+           88  ws-are-more-records           value 'Y'.
+
+       01  ws-report-count                   pic zzzzzzz9.
+       01  ws-report-amount                  pic -zzzzzzz9.99.
+
+       01  ws-total-journal-writes           pic 9(9) comp value 0.
+       01  ws-total-tx-selections            pic 9(9) comp value 0.
+
+       procedure division.
+       beod-mainline section.
+       beod-mainline-para.
+           display 'ETPBEOD - end-of-day operations summary'
+           perform beod-summarize-journals
+           perform beod-summarize-transactions
+           perform beod-summarize-postings
+           display 'ETPBEOD - end-of-day summary complete'
+           stop run
+           .
+      ***--------------------------------------------------------------*
+      *** totals every journal's write count out of JNLCOUNT, the same *
+      *** counter ETPBJRC reports on journal-by-journal                *
+      ***--------------------------------------------------------------*
+       beod-summarize-journals section.
+       beod-summarize-journals-para.
+           display ' '
+           display 'Journal write activity:'
+           move 'Y' to ws-more-records
+           open input JNLCOUNT-FILE
+           if not ws-jnlcount-ok
+               display '  unable to open JNLCOUNT, status='
+                   ws-jnlcount-status
+           else
+               perform beod-read-journal until not ws-are-more-records
+               close JNLCOUNT-FILE
+               move ws-total-journal-writes to ws-report-count
+               display '  total journal writes: ' ws-report-count
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       beod-read-journal section.
+       beod-read-journal-para.
+           read JNLCOUNT-FILE next record
+               at end
+                   move 'N' to ws-more-records
+           end-read
+           if ws-are-more-records
+               move JNLCOUNT-COUNT to ws-report-count
+               add JNLCOUNT-COUNT to ws-total-journal-writes
+               display '  ' JNLCOUNT-JNAME '  writes: ' ws-report-count
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** totals every transaction's selection count out of TXCOUNT,   *
+      *** the same counter ETPBUSE reports on tranid-by-tranid         *
+      ***--------------------------------------------------------------*
+       beod-summarize-transactions section.
+       beod-summarize-transactions-para.
+           display ' '
+           display 'Transaction usage:'
+           move 'Y' to ws-more-records
+           open input TXCOUNT-FILE
+           if not ws-txcount-ok
+               display '  unable to open TXCOUNT, status='
+                   ws-txcount-status
+           else
+               perform beod-read-txcount until not ws-are-more-records
+               close TXCOUNT-FILE
+               move ws-total-tx-selections to ws-report-count
+               display '  total transaction selections: '
+                   ws-report-count
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       beod-read-txcount section.
+       beod-read-txcount-para.
+           read TXCOUNT-FILE next record
+               at end
+                   move 'N' to ws-more-records
+           end-read
+           if ws-are-more-records
+               move TXCOUNT-COUNT to ws-report-count
+               add TXCOUNT-COUNT to ws-total-tx-selections
+               display '  ' TXCOUNT-TRANID '  selections: '
+                   ws-report-count
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** reads ETPBPST's running GL posting total directly by key, the *
+      *** same ACCTPOST control record ETPBGLR reconciles against      *
+      ***--------------------------------------------------------------*
+       beod-summarize-postings section.
+       beod-summarize-postings-para.
+           display ' '
+           display 'Posting activity:'
+           open input POSTCTRL-FILE
+           if not ws-postctrl-ok
+               display '  unable to open POSTCTRL, status='
+                   ws-postctrl-status
+           else
+               move 'ACCTPOST' to POSTCTRL-CNAME
+               read POSTCTRL-FILE
+                   invalid key
+                       move 0 to POSTCTRL-TOTAL
+               end-read
+               move POSTCTRL-TOTAL to ws-report-amount
+               display '  total amount posted: ' ws-report-amount
+               close POSTCTRL-FILE
+           end-if
+           exit
+           .
+       end program ETPBEOD.
