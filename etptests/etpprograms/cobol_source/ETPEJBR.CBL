@@ -0,0 +1,335 @@
+       identification division.
+
+       program-id. ETPEJBR.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPEJBR - online journal4 browse/viewer
+      * Pages through journal4's recent contents ten lines at a time via
+      * JNL4VW, the CICS-readable mirror ETPEJNL keeps of that text-file
+      * journal.  PF7 pages up (older), PF8 pages down (newer), same
+      * PF-key convention as the rest of this application's screens.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPEJBR'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSEJBR.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     EJBR session terminated.'.
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+           03  ws-top-line                   pic 9(8).
+
+      *    total line count comes from the same running tally
+      *    ETPEJNL keeps in JNLCOUNT for 'journal4'
+       copy JNLCOUNT.
+       01  ws-jnlcount-resp                  pic s9(8) comp.
+       01  ws-total-lines                    pic 9(8) value 0.
+
+      *    the ten lines currently on screen, read out of JNL4VW by
+      *    ejbr-load-page
+       copy JNL4VW.
+       01  ws-browse-resp                    pic s9(8) comp.
+       01  ws-line-idx                       pic 9(2) comp.
+       01  ws-display-lines.
+           03  ws-disp-line                  pic x(70) occurs 10 times.
+
+      *    consolidated cross-program training-gap log - see
+      *    ejbr-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** EJBR Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) CICS transfer from another
+      *        transaction or (2) return map from this transaction
+           perform cics-mainline
+
+      *    return to CICS because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       cics-mainline section.
+       cics-mainline-para.
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+                evaluate eibaid
+
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            PF7 pages up (older lines)
+                   when DFHPF7
+                       perform ejbr-page-up
+                       move spaces to EJBRMSGO
+                       perform ejbr-load-page
+                       perform cics-send-cics
+
+      *            PF8 pages down (newer lines)
+                   when DFHPF8
+                       perform ejbr-page-down
+                       move spaces to EJBRMSGO
+                       perform ejbr-load-page
+                       perform cics-send-cics
+
+                   when DFHENTER
+                       move 'Refreshed' to EJBRMSGO
+                       perform ejbr-load-page
+                       perform cics-send-cics
+
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 0 to ws-top-line
+                       move 'Display reset by clear key'
+                           to EJBRMSGO
+                       perform ejbr-load-page
+                       perform cics-send-cics
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to EJBRMSGO
+                       perform ejbr-log-unsupkey
+                       perform ejbr-load-page
+                       perform cics-send-cics
+               end-evaluate
+           else
+               move 0 to ws-top-line
+               move spaces to EJBRMSGO
+               perform ejbr-load-page
+               perform cics-send-cics
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** reads journal4's current line count out of JNLCOUNT           *
+      ***--------------------------------------------------------------*
+       ejbr-read-total section.
+       ejbr-read-total-para.
+           move 'journal4' to JNLCOUNT-JNAME
+           exec cics
+               read file('JNLCOUNT')
+               into(JNLCOUNT-RECORD)
+               ridfld(JNLCOUNT-JNAME)
+               resp(ws-jnlcount-resp)
+           end-exec
+           if ws-jnlcount-resp = dfhresp(normal)
+               move JNLCOUNT-COUNT to ws-total-lines
+           else
+               move 0 to ws-total-lines
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** moves the page anchor back ten lines, floored at line 1       *
+      ***--------------------------------------------------------------*
+       ejbr-page-up section.
+       ejbr-page-up-para.
+           if ws-top-line > 10
+               subtract 10 from ws-top-line
+           else
+               move 1 to ws-top-line
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** moves the page anchor forward ten lines, capped so the last   *
+      *** page shown still ends on the newest line on file              *
+      ***--------------------------------------------------------------*
+       ejbr-page-down section.
+       ejbr-page-down-para.
+           perform ejbr-read-total
+           add 10 to ws-top-line
+           if ws-total-lines < 10
+               move 1 to ws-top-line
+           else if ws-top-line > ws-total-lines - 9
+               compute ws-top-line = ws-total-lines - 9
+           end-if end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** positions the browse at the most recent ten lines the first   *
+      *** time the screen is shown, then reads ten lines from JNL4VW    *
+      *** starting at ws-top-line                                       *
+      ***--------------------------------------------------------------*
+       ejbr-load-page section.
+       ejbr-load-page-para.
+           perform ejbr-read-total
+           if ws-top-line = 0
+               if ws-total-lines > 9
+                   compute ws-top-line = ws-total-lines - 9
+               else
+                   move 1 to ws-top-line
+               end-if
+           end-if
+           move spaces to ws-display-lines
+           move ws-top-line to JNL4VW-LINENO
+           exec cics
+               startbr file('JNL4VW')
+               ridfld(JNL4VW-LINENO)
+               resp(ws-browse-resp)
+           end-exec
+           if ws-browse-resp = dfhresp(normal)
+               perform ejbr-read-one-line
+                   varying ws-line-idx from 1 by 1
+                   until ws-line-idx > 10
+               exec cics
+                   endbr file('JNL4VW')
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       ejbr-read-one-line section.
+       ejbr-read-one-line-para.
+           exec cics
+               readnext file('JNL4VW')
+               into(JNL4VW-RECORD)
+               ridfld(JNL4VW-LINENO)
+               resp(ws-browse-resp)
+           end-exec
+           if ws-browse-resp = dfhresp(normal)
+               move JNL4VW-TEXT to ws-disp-line(ws-line-idx)
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           exec cics
+               receive map(ws-map)
+               into(BMSEJBRI)
+               nohandle
+           end-exec
+           if eibresp = dfhresp(normal)
+               move low-values to ws-next-tran
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-cics section.
+       cics-send-cics-para.
+           move low-values to EJBRTRNO.
+           move ws-top-line to EJBRTOPO.
+           move ws-disp-line(1)  to EJBRL01O.
+           move ws-disp-line(2)  to EJBRL02O.
+           move ws-disp-line(3)  to EJBRL03O.
+           move ws-disp-line(4)  to EJBRL04O.
+           move ws-disp-line(5)  to EJBRL05O.
+           move ws-disp-line(6)  to EJBRL06O.
+           move ws-disp-line(7)  to EJBRL07O.
+           move ws-disp-line(8)  to EJBRL08O.
+           move ws-disp-line(9)  to EJBRL09O.
+           move ws-disp-line(10) to EJBRL10O.
+
+           move 'BMSEJBR' to ws-map
+
+           exec cics send map(ws-map) from(BMSEJBRO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       ejbr-log-unsupkey section.
+       ejbr-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
