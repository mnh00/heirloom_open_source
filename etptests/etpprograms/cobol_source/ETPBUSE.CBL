@@ -0,0 +1,103 @@
+       identification division.
+
+       program-id. ETPBUSE.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPBUSE - batch capacity-planning report
+      * Run offline against the TXCOUNT file ETPEMNU bumps online;
+      * lists selection counts per transaction ID so real usage, not
+      * guesswork, drives capacity decisions
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select TXCOUNT-FILE assign to "TXCOUNT"
+               organization is indexed
+               access mode is sequential
+               record key is TXCOUNT-TRANID
+               file status is ws-txcount-status.
+
+       data division.
+
+       file section.
+       fd  TXCOUNT-FILE.
+           copy TXCOUNT.
+
+       working-storage section.
+
+       01  ws-program-name                   pic x(8) value 'ETPBUSE'.
+       01  ws-txcount-status                 pic x(2).
+           88  ws-txcount-ok                 value '00'.
+           88  ws-txcount-eof                value '10'.
+
+       01  ws-more-records                   pic x(1) value 'Y'.
+           88  ws-are-more-records           value 'Y'.
+
+       01  ws-report-line                    pic x(30).
+       01  ws-report-count                   pic zzzzzzz9.
+       01  ws-total-selections               pic 9(9) comp value 0.
+
+       procedure division.
+       buse-mainline section.
+       buse-mainline-para.
+           perform buse-initialize
+           perform buse-process until not ws-are-more-records
+           perform buse-finalize
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       buse-initialize section.
+       buse-initialize-para.
+           display 'ETPBUSE - transaction usage report'
+           open input TXCOUNT-FILE
+           if not ws-txcount-ok
+               display 'ETPBUSE - unable to open TXCOUNT, status='
+                   ws-txcount-status
+               move 'N' to ws-more-records
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       buse-process section.
+       buse-process-para.
+           read TXCOUNT-FILE next record
+               at end
+                   move 'N' to ws-more-records
+           end-read
+           if ws-are-more-records
+               move TXCOUNT-COUNT to ws-report-count
+               add TXCOUNT-COUNT to ws-total-selections
+               string TXCOUNT-TRANID '  ' ws-report-count
+                   into ws-report-line
+               display ws-report-line
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       buse-finalize section.
+       buse-finalize-para.
+           close TXCOUNT-FILE
+           display 'ETPBUSE - total selections counted: '
+               ws-total-selections
+           exit
+           .
+       end program ETPBUSE.
