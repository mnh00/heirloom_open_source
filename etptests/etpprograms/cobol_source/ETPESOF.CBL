@@ -53,6 +53,29 @@
            03  ws-map                        pic x(8).
            03  ws-cfm                        pic x(1).
 
+      ***--------------------------------------------------------------*
+      *** idle-session tracking - shared keyed file also maintained    *
+      *** by ETPESON and ETPEMNU; cleared here on a completed signoff  *
+      ***--------------------------------------------------------------*
+       copy IDLETRK.
+       01  ws-idle-resp                      pic s9(8) comp.
+
+      ***--------------------------------------------------------------*
+      *** who's-currently-signed-on roster, added by ETPESON on signon;*
+      *** removed here on a completed signoff                          *
+      ***--------------------------------------------------------------*
+       copy WHOSON.
+       01  ws-whoson-resp                    pic s9(8) comp.
+
+      *    optional reason the user gave for signing off, audited to
+      *    journal1 the same way ETPEFSO audits a forced signoff
+       01  ws-aud-msg                        pic x(80).
+
+      *    consolidated cross-program training-gap log - see
+      *    cesf-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
        01  result-code                       pic s9(5) comp.
        01  m-err                             pic x(80).
 
@@ -126,6 +149,9 @@
                            if eibresp = dfhresp(normal)
                                move 'Signoff Successful'
                                    to ESOFMSGO
+                               perform cesf-clear-idle
+                               perform cesf-clear-whoson
+                               perform cesf-write-audit
                            end-if
                        end-if
                        perform cics-send-cesf
@@ -147,10 +173,13 @@
                            if eibresp = dfhresp(normal)
                                move 'Signoff Successful'
                                    to ESOFMSGO
+                               perform cesf-clear-idle
+                               perform cesf-clear-whoson
+                               perform cesf-write-audit
                            end-if
                        end-if
                        perform cics-send-cesf
-                       
+
       *            CLEAR key refreshes the screen
                    when DFHCLEAR
       *            *> Clear Key
@@ -158,8 +187,9 @@
                            to ESOFMSGO
                        perform cics-send-cesf
                    when other
-                       move 'Unexpected 3270 attention key'                       
+                       move 'Unexpected 3270 attention key'
                            to ESOFMSGO
+                       perform cesf-log-unsupkey
                        perform cics-send-cesf
                end-evaluate
            else
@@ -193,4 +223,91 @@
            exec cics send map(ws-map) from(BMSESOFO) erase end-exec
            exit
            .
+      ***--------------------------------------------------------------*
+      *** marks this terminal's idle-activity record signed off so     *
+      *** ETPEMNU no longer clocks it toward the idle timeout          *
+      ***--------------------------------------------------------------*
+       cesf-clear-idle section.
+       cesf-clear-idle-para.
+           move eibtrmid to IDLETRK-TERMID
+           exec cics
+               read file('IDLETRK')
+               into(IDLETRK-RECORD)
+               ridfld(IDLETRK-TERMID)
+               resp(ws-idle-resp)
+           end-exec
+           if ws-idle-resp = dfhresp(normal)
+               move 'N' to IDLETRK-STATUS
+               exec cics
+                   rewrite file('IDLETRK')
+                   from(IDLETRK-RECORD)
+                   resp(ws-idle-resp)
+               end-exec
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** removes this terminal from the who's-currently-signed-on     *
+      *** roster that ETPESON added to at signon time                  *
+      ***--------------------------------------------------------------*
+       cesf-clear-whoson section.
+       cesf-clear-whoson-para.
+           move eibtrmid to WHOSON-TERMID
+           exec cics
+               delete file('WHOSON')
+               ridfld(WHOSON-TERMID)
+               resp(ws-whoson-resp)
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** security audit of a completed self-signoff, including the    *
+      *** optional reason the user typed in - same style as ETPEFSO's  *
+      *** forced-signoff audit                                         *
+      ***--------------------------------------------------------------*
+       cesf-write-audit section.
+       cesf-write-audit-para.
+           string 'SIGNOFF ' 'TERM=' eibtrmid ' '
+               'REASON=' ESOFRSNI
+               into ws-aud-msg
+           exec cics
+               write journalname('journal1')
+               from(ws-aud-msg) flength(80)
+               jtypeid('SO') prefix('ETP')
+           end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       cesf-log-unsupkey section.
+       cesf-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
        end-program.
\ No newline at end of file
