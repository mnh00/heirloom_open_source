@@ -0,0 +1,310 @@
+       identification division.
+
+       program-id. ETPEHLT.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2013 Heirloom Computing Inc          *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      * ETPEHLT - connectivity/health-check utility
+      * Issues a harmless LINK to ETRN, local or on a companion region
+      * named in EHLTSIDI (blank SYSID tests this region only), and
+      * reports whether it came back normal and roughly how long it
+      * took.  Nothing is written to ETRN's tracked files beyond what
+      * a normal LINK to it already records (TRNTRACK, journal1).
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+        COPY DFHAID.
+
+       01  ws-program-name                   pic x(8) value 'ETPEHLT'.
+
+      ***--------------------------------------------------------------*
+      *** Menu                                                         *
+      ***--------------------------------------------------------------*
+       copy BMSEHLT.
+
+       01 filler.
+
+       01  ws-cwa-ptr                        pointer.
+
+       01  ws-end-msg                        pic x(30)
+           value '     EHLT session terminated.'.
+       01  ws-work.
+           03  ws-next-tran                  pic x(4).
+
+       01  ws-commarea.
+           03  ws-map                        pic x(8).
+
+      *    routing table of valid SYSIDs a remote health check may
+      *    target, shared with ETPELPL's PF6/PF7 routing
+       copy SYSIDTBL.
+       01  ws-sysidtbl-resp                  pic s9(8) comp.
+       01  ws-sysid-ok                       pic x(1) value 'Y'.
+           88  ws-sysid-is-ok                value 'Y'.
+
+      *    commarea sent to ETRN - a fixed marker, never the trigger
+      *    string ETRN's ETRNCFG entry ABENDs on
+       01  ws-ping-commarea                  pic x(50)
+           value 'ETPEHLT connectivity check'.
+       01  ws-link-resp                      pic s9(8) comp.
+       01  ws-link-resp-display              pic -(9)9.
+
+      *    before/after clock, to the second, to report an elapsed
+      *    round-trip time - same current-date(9:2)/(11:2)/(13:2)
+      *    slicing used for timestamps throughout this codebase
+       01  ws-before-hh                      pic 9(2).
+       01  ws-before-mm                      pic 9(2).
+       01  ws-before-ss                      pic 9(2).
+       01  ws-after-hh                       pic 9(2).
+       01  ws-after-mm                       pic 9(2).
+       01  ws-after-ss                       pic 9(2).
+       01  ws-before-secs                    pic 9(5).
+       01  ws-after-secs                     pic 9(5).
+       01  ws-elapsed-secs                   pic s9(5).
+       01  ws-elapsed-display                pic z(3)9.
+
+      *    consolidated cross-program training-gap log - see
+      *    ehlt-log-unsupkey below
+       copy UNSUPKEY.
+       01  ws-unsupkey-resp                  pic s9(8) comp.
+
+       01  result-code                       pic s9(5) comp.
+       01  m-err                             pic x(80).
+
+       linkage section.
+       01  dfhcommarea.
+           03                                pic x
+               occurs 0 to 32700 times depending on eibcalen.
+
+      ***--------------------------------------------------------------*
+      *** EHLT Stuff                                                   *
+      ***--------------------------------------------------------------*
+       procedure division.
+       main-para.
+           move low-values to ws-next-tran.
+
+      *    enter this main due to (1) EHLT transfer from another
+      *        transaction or (2) return map from this transaction
+           perform cics-mainline
+
+      *    return to EHLT because we're (1) waiting to receive our map
+      *        or (2) we want to transfer to a different transaction
+           if ws-next-tran = low-values
+               exec cics return
+                   transid(eibtrnid)
+                   commarea(ws-commarea)
+               end-exec
+           else
+               move ws-next-tran to eibtrnid
+               exec cics return immediate
+                   transid(eibtrnid)
+               end-exec
+           end-if.
+           stop run
+           .
+      ***--------------------------------------------------------------*
+       cics-mainline section.
+       cics-mainline-para.
+      *    determine if we are receiving our own map
+           if eibcalen = length of ws-commarea
+                move dfhcommarea to ws-commarea
+
+      *         receive the map of our screen (if not CLEAR)
+                if eibaid not = DFHCLEAR
+                    perform cics-receive-map
+                end-if
+
+      *         carry out requested operation based on AID key
+                evaluate eibaid
+
+      *            PF12 Exits the EHLT-supported Transactions
+                   when DFHPF12
+      *                *> PF 12 Key
+                       exec cics syncpoint end-exec
+                       move eibtrnid to ws-end-msg(1:4)
+                       exec cics send text | added text
+                           from(ws-end-msg)
+                           erase
+                       end-exec
+                       exec cics return end-exec
+
+      *            PF3 transfers to EMNU menu
+                   WHEN DFHPF3
+                       move 'EMNU' to ws-next-tran
+
+      *            ENTER runs the connectivity check
+                   when DFHENTER
+                       perform ehlt-run-check
+                       perform cics-send-cics
+
+      *            CLEAR key refreshes the screen
+                   when DFHCLEAR
+      *            *> Clear Key
+                       move 'Display reset by clear key'
+                           to EHLTMSGO
+                       perform cics-send-cics
+                   when other
+                       move 'Unexpected 3270 attention key'
+                           to EHLTMSGO
+                       perform ehlt-log-unsupkey
+                       perform cics-send-cics
+               end-evaluate
+           else
+               perform cics-send-cics
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** validates EHLTSIDI (when supplied) against SYSIDTBL, LINKs   *
+      *** to ETRN, and times the round trip to the second               *
+      ***--------------------------------------------------------------*
+       ehlt-run-check section.
+       ehlt-run-check-para.
+           move 'Y' to ws-sysid-ok
+
+           if EHLTSIDI not = low-values and not = spaces
+               move EHLTSIDI to SYSIDTBL-SYSID
+               exec cics
+                   read file('SYSIDTBL')
+                   into(SYSIDTBL-RECORD)
+                   ridfld(SYSIDTBL-SYSID)
+                   resp(ws-sysidtbl-resp)
+               end-exec
+               if ws-sysidtbl-resp not = dfhresp(normal)
+                   move 'N' to ws-sysid-ok
+                   string 'SYSID ' EHLTSIDI
+                       ' is not in the routing table'
+                       into EHLTMSGO
+                   move 'N/A' to EHLTSTSO
+                   move spaces to EHLTSECO
+               end-if
+           end-if
+
+           if ws-sysid-is-ok
+               move current-date(9:2) to ws-before-hh
+               move current-date(11:2) to ws-before-mm
+               move current-date(13:2) to ws-before-ss
+
+               if EHLTSIDI not = low-values and not = spaces
+                   exec cics link
+                       transid('ETRN')
+                       sysid(EHLTSIDI)
+                       commarea(ws-ping-commarea)
+                       resp(ws-link-resp)
+                   end-exec
+               else
+                   exec cics link
+                       transid('ETRN')
+                       commarea(ws-ping-commarea)
+                       resp(ws-link-resp)
+                   end-exec
+               end-if
+
+               move current-date(9:2) to ws-after-hh
+               move current-date(11:2) to ws-after-mm
+               move current-date(13:2) to ws-after-ss
+
+               compute ws-before-secs =
+                   (ws-before-hh * 3600) + (ws-before-mm * 60)
+                       + ws-before-ss
+               compute ws-after-secs =
+                   (ws-after-hh * 3600) + (ws-after-mm * 60)
+                       + ws-after-ss
+               compute ws-elapsed-secs =
+                   ws-after-secs - ws-before-secs
+               if ws-elapsed-secs < 0
+                   move 0 to ws-elapsed-secs
+               end-if
+               move ws-elapsed-secs to ws-elapsed-display
+               move ws-elapsed-display to EHLTSECO
+
+               if ws-link-resp = dfhresp(normal)
+                   move 'OK' to EHLTSTSO
+                   move 'Connectivity check succeeded' to EHLTMSGO
+               else
+                   move 'FAILED' to EHLTSTSO
+                   move ws-link-resp to ws-link-resp-display
+                   string 'Link to ETRN failed, resp='
+                       ws-link-resp-display
+                       into EHLTMSGO
+               end-if
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-receive-map section.
+       cics-receive-map-para.
+           exec cics
+               receive map(ws-map)
+               into(BMSEHLTI)
+               nohandle
+           end-exec
+           if eibresp = dfhresp(normal)
+               move low-values to ws-next-tran
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
+       cics-send-cics section.
+       cics-send-cics-para.
+      *    EHLTSTSO/EHLTSECO are ehlt-run-check's results, not input to
+      *    echo back, so they are left alone here and simply start out
+      *    blank on a fresh task (CLEAR, PF3, or an unrecognized key)
+           move 'BMSEHLT' to ws-map
+
+           exec cics send map(ws-map) from(BMSEHLTO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+      *** bumps this transaction's count in the consolidated            *
+      *** unsupported-attention-key training-gap log                    *
+      ***--------------------------------------------------------------*
+       ehlt-log-unsupkey section.
+       ehlt-log-unsupkey-para.
+           move eibtrnid to UNSUPKEY-TRANID
+           exec cics
+               read file('UNSUPKEY')
+               into(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(normal)
+               add 1 to UNSUPKEY-COUNT
+           else
+               move 1 to UNSUPKEY-COUNT
+           end-if
+           exec cics
+               write file('UNSUPKEY')
+               from(UNSUPKEY-RECORD)
+               ridfld(UNSUPKEY-TRANID)
+               resp(ws-unsupkey-resp)
+           end-exec
+           if ws-unsupkey-resp = dfhresp(duprec)
+               exec cics
+                   rewrite file('UNSUPKEY')
+                   from(UNSUPKEY-RECORD)
+                   resp(ws-unsupkey-resp)
+               end-exec
+           end-if
+           exit
+           .
+       end-program.
